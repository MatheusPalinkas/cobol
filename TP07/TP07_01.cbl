@@ -20,66 +20,135 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-WRITE.
+
+           SELECT SETORES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           COPY AUDITORIA-SELECT.
+
+           COPY REAJUSTE-HIST-SELECT.
+
+           COPY OPERADOR-SELECT.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD FILE-PRODUTOS
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-PRODUTO
-           VALUE OF FILE-ID IS "C:\cobol\produtos.TXT".
+           DATA RECORD IS REG-PRODUTO.
 
        01 REG-PRODUTO.
            05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
            05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
            05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
-           05 FD-PROD-SETOR         PIC X                 VALUE SPACES.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
            05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
            05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
            05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
 
        FD FILE-PRODUTOS2
        LABEL RECORD IS STANDARD
-       DATA RECORD IS REG-PRODUTO2
-       VALUE OF FILE-ID IS "C:\cobol\PRODUTOS2.TXT".
+       DATA RECORD IS REG-PRODUTO2.
 
        01 REG-PRODUTO2.
            05 FD-PROD2-CODIGO       PIC X(5)              VALUE SPACES.
            05 FD-PROD2-DESCRICAO    PIC X(40)             VALUE SPACES.
            05 FD-PROD2-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
-           05 FD-PROD2-SETOR        PIC X                 VALUE SPACES.
+           05 FD-PROD2-SETOR        PIC X(02)             VALUE SPACES.
            05 FD-PROD2-ESTOQUE      PIC X                 VALUE SPACES.
            05 FD-PROD2-ANO-ESTOQUE  PIC X(4)              VALUE SPACES.
            05 FD-PROD2-MES-ESTOQUE  PIC X(2)              VALUE SPACES.
+           05 FD-PROD2-QTD-ESTOQUE  PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD2-UNIDADE      PIC X(03)             VALUE SPACES.
+           05 FD-PROD2-PONTO-REPOSICAO PIC 9(5)           VALUE ZEROS.
+
+       FD SETORES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-SETOR.
+
+       01 REG-SETOR.
+           05 FD-SETOR-CODIGO       PIC 9(02)             VALUE ZEROS.
+           05 FD-SETOR-DESCRICAO    PIC X(11)             VALUE SPACES.
+
+       COPY AUDITORIA-FD.
+
+       COPY REAJUSTE-HIST-FD.
+
+       COPY OPERADOR-FD.
       *-------------------------------------------------------------*
        WORKING-STORAGE SECTION.
        77 WS-OPCAO                  PIC 9                 VALUE ZEROS.
        77 WS-LIMPAR-MENSAGEM        PIC X(80)             VALUE SPACES.
        77 WS-CONT                   PIC 9(3)              VALUE ZEROS.
        77 WS-TOTAL-ITENS            PIC 9(3)              VALUE ZEROS.
-       77 WS-COD-CLASSE             PIC 9                 VALUE ZEROS.
+       77 CONST-LIMITE-TABELA       PIC 9(4)              VALUE 1000.
+       77 WS-COD-BUSCA              PIC X(5)              VALUE SPACES.
+       77 WS-POS-ENCONTRADA         PIC 9(3)              VALUE ZEROS.
+           88 FLAG-PRODUTO-ENCONTRADO         VALUE 1 THRU 999.
+       77 WS-SETOR                  PIC 9(02)             VALUE ZEROS.
+           88 FLAG-SETOR-VALIDA     VALUE 1               THRU 99.
        77 WS-PERC-REAJUSTE          PIC 9(3)V9(2)         VALUE ZEROS.
        77 WS-CALC-NOVO-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
+       77 WS-VALOR-ANTIGO-ITEM      PIC 9(2)V9(2)         VALUE ZEROS.
+       77 WS-COUNT-LINE             PIC 99                VALUE 9.
+       77 WS-QTD-AFETADOS           PIC 9(05)             VALUE ZEROS.
+       77 WS-CONFIRMA-REAJUSTE      PIC X(01)             VALUE SPACES.
+           88 FLAG-CONFIRMA-REAJUSTE-SIM VALUE "S" "s".
        01 TB-PRODUTOS.
            02 PRODUTOS OCCURS 1000 TIMES INDEXED BY INDICE.
                10 PROD-CODIGO       PIC X(5)              VALUE SPACES.
                10 PROD-DESCRICAO    PIC X(40)             VALUE SPACES.
                10 PROD-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
-               10 PROD-SETOR        PIC X                 VALUE SPACES.
+               10 PROD-SETOR        PIC X(02)             VALUE SPACES.
                10 PROD-ESTOQUE      PIC X                 VALUE SPACES.
                10 PROD-ANO-ESTOQ    PIC X(4)              VALUE SPACES.
                10 PROD-MES-ESTOQ    PIC X(2)              VALUE SPACES.
+               10 PROD-QTD-ESTOQ    PIC 9(5)              VALUE ZEROS.
+               10 PROD-UNIDADE      PIC X(03)             VALUE SPACES.
+               10 PROD-PONTO-REPOSICAO PIC 9(5)           VALUE ZEROS.
            02 SITUACAO-TABELA       PIC 9                 VALUE ZEROS.
                88 TABELA-CARREGADA  VALUE 1.
       *---- FILE ---------------------------------------------------*
+           COPY DIR-DADOS.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-PRODUTOS2          PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-SETORES            PIC X(60)             VALUE SPACES.
        77 WS-STATUS-FILE-WRITE      PIC X(02)             VALUE SPACES.
        77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
            88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
            88 FLAG-FILE-EOF            VALUE "10".
            88 FLAG-SETORES-ERRO        VALUE "30".
+           88 FLAG-NAO-ENCONTRADO      VALUE "35".
+
+       COPY AUDITORIA-STATUS.
+
+       COPY REAJUSTE-HIST-STATUS.
+
+       COPY OPERADOR-STATUS.
       *---- SCREENS ------------------------------------------------*
        SCREEN SECTION.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
+       01 SC-LOGIN.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP07.01 - Aplicacao com menu e tabela".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Operador: ".
+           10 SC-LOGIN-ID         LINE + 0  COLUMN  39
+           USING WS-LOGIN-ID.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Senha: ".
+           10 SC-LOGIN-SENHA      LINE + 0  COLUMN  36  SECURE
+           USING WS-LOGIN-SENHA.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
        01 SC-OPCOES.
            10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
            "TP07.01 - Aplicacao com menu e tabela".
@@ -96,7 +165,9 @@
             10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "4 - salvar tabela em noco arquivo".
             10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
-           "5 - encerrar".
+           "5 - consultar produto".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "6 - encerrar".
 
            10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "Digite a opcao: ".
@@ -106,20 +177,67 @@
            10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
            "Desenvolvido por Matheus Palinkas e Joao Tavares".
 
+       01 SC-SETORES.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP07.01 - Aplicacao com menu e tabela".
+
+           10   LINE 7    COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Setores:".
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
        01 SC-PROD-AUMENTO.
            10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
            "TP07.01 - Aplicacao com menu e tabela".
 
            10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
-           "Digite o codigo da classe: ".
-           10 SC-COD-CLASSE         LINE + 0  COLUMN  55
-           USING WS-COD-CLASSE.
+           "Digite o codigo do setor: ".
+           10 SC-SETOR              LINE + 0  COLUMN  55
+           USING WS-SETOR.
 
            10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "Digite o percentual de aumento: %".
            10 SC-PERC-REAJUSTE         LINE + 0  COLUMN  61  PIC ZZ9,99
            USING WS-PERC-REAJUSTE.
 
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
+       01 SC-CONFIRMA-REAJUSTE.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP07.01 - Aplicacao com menu e tabela".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Setor:".
+           10 SC-CONF-SETOR         LINE + 0  COLUMN  35  PIC 99
+           USING WS-SETOR.
+           10   LINE + 0  COLUMN  39   FOREGROUND-COLOR  8 VALUE
+           "Percentual:".
+           10 SC-CONF-PERC          LINE + 0  COLUMN  51  PIC ZZ9,99
+           USING WS-PERC-REAJUSTE.
+           10   LINE + 0  COLUMN  58   FOREGROUND-COLOR  8 VALUE
+           "% Produtos afetados:".
+           10 SC-CONF-QTD           LINE + 0  COLUMN  80  PIC ZZZZ9
+           USING WS-QTD-AFETADOS.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Confirma aplicar o reajuste (S/N): ".
+           10 SC-CONF-REAJUSTE      LINE + 0  COLUMN  65
+           USING WS-CONFIRMA-REAJUSTE.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
+       01 SC-BUSCA-CODIGO.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP07.01 - Aplicacao com menu e tabela".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Digite o codigo do produto: ".
+           10 SC-COD-BUSCA          LINE + 0  COLUMN  57
+           USING WS-COD-BUSCA.
+
            10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
            "Desenvolvido por Matheus Palinkas e Joao Tavares".
       *--------------------------------------------------------------*
@@ -127,10 +245,37 @@
       *--------------------------------------------------------------*
        MAIN.
 
+           DISPLAY SC-LIMPA-TELA.
+           PERFORM FAZER-LOGIN.
+
            DISPLAY SC-LIMPA-TELA.
            PERFORM MOSTRAR-OPCOES.
 
            STOP RUN.
+      *--------------------------------------------------------------*
+       FAZER-LOGIN.
+           DISPLAY SC-LOGIN.
+           ACCEPT SC-LOGIN-ID.
+           ACCEPT SC-LOGIN-SENHA.
+
+           PERFORM OBTER-CAMINHO-OPERADORES.
+           PERFORM VALIDAR-LOGIN.
+
+           IF NOT FLAG-LOGIN-VALIDO
+               DISPLAY "Operador ou senha invalidos" AT 2128
+               FOREGROUND-COLOR 6
+               PERFORM FAZER-LOGIN
+           END-IF.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-OPERADORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="operadores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-OPERADORES==
+                ==:DDVAR:==  BY =="DD_OPERADORES"==.
+      *--------------------------------------------------------------*
+       VALIDAR-LOGIN.
+           COPY VALIDAR-LOGIN.
       *--------------------------------------------------------------*
        MOSTRAR-OPCOES.
            DISPLAY SC-OPCOES.
@@ -146,6 +291,8 @@
                WHEN "4"
                    PERFORM SALVAR-TABELA-NOVO-ARQUIVO
                WHEN "5"
+                   PERFORM CONSULTAR-PRODUTO
+               WHEN "6"
                    PERFORM ENCERRAR-PROGRAMA
                WHEN OTHER
                    DISPLAY WS-LIMPAR-MENSAGEM AT 2028
@@ -157,21 +304,43 @@
        CARREGAR-ARQUIVO-PARA-TABELA.
            DISPLAY WS-LIMPAR-MENSAGEM AT 2028.
 
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
            OPEN INPUT FILE-PRODUTOS.
 
            IF NOT FLAG-OPEN-FILE-SUCESSO
-                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO"
-                  FOREGROUND-COLOR 6 AT 2028
-                  STOP RUN
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO"
+                 FOREGROUND-COLOR 6 AT 2028
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT"
+                 FOREGROUND-COLOR 6 AT 2028
+              END-IF
+              STOP RUN
            END-IF.
 
-           PERFORM CARREGAR-LINHA-TABELA UNTIL FLAG-FILE-EOF.
+           PERFORM CARREGAR-LINHA-TABELA
+           UNTIL FLAG-FILE-EOF OR WS-TOTAL-ITENS >= CONST-LIMITE-TABELA.
 
            CLOSE FILE-PRODUTOS.
 
-           DISPLAY "Tabela carregada com sucesso"
-           FOREGROUND-COLOR 2 AT 2028.
+           IF NOT FLAG-FILE-EOF
+           AND WS-TOTAL-ITENS >= CONST-LIMITE-TABELA
+               DISPLAY "Tabela cheia - nem todos os produtos couberam"
+               FOREGROUND-COLOR 6 AT 2028
+           ELSE
+               DISPLAY "Tabela carregada com sucesso"
+               FOREGROUND-COLOR 2 AT 2028
+           END-IF.
+
            MOVE 1 TO SITUACAO-TABELA.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_FILE-PRODUTOS"==.
       *--------------------------------------------------------------*
        CLASSE-PRODUTOS-PARA-AUMENTO.
            PERFORM VALIDAR-CARREGAMENTO-TABELA.
@@ -187,6 +356,51 @@
            IF TABELA-CARREGADA
                PERFORM ENTRADA-CLASSE-PARA-DESCONTO
            END-IF.
+      *--------------------------------------------------------------*
+       CONSULTAR-PRODUTO.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               DISPLAY SC-LIMPA-TELA
+               DISPLAY SC-BUSCA-CODIGO
+               ACCEPT SC-COD-BUSCA
+
+               PERFORM LOCALIZAR-PRODUTO
+
+               IF FLAG-PRODUTO-ENCONTRADO
+                   PERFORM MOSTRAR-PRODUTO-ENCONTRADO
+               ELSE
+                   DISPLAY "Produto nao encontrado"
+                   FOREGROUND-COLOR 6 AT 2028
+               END-IF
+
+               DISPLAY "Pressione ENTER para continuar" AT 2428
+               ACCEPT WS-LIMPAR-MENSAGEM AT 2428
+               DISPLAY SC-LIMPA-TELA
+           END-IF.
+      *--------------------------------------------------------------*
+       LOCALIZAR-PRODUTO.
+           MOVE ZEROS TO WS-POS-ENCONTRADA.
+
+           PERFORM VARYING WS-CONT FROM 1 BY 1
+           UNTIL WS-CONT > WS-TOTAL-ITENS
+
+               IF PROD-CODIGO(WS-CONT) = WS-COD-BUSCA
+                   MOVE WS-CONT TO WS-POS-ENCONTRADA
+               END-IF
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       MOSTRAR-PRODUTO-ENCONTRADO.
+           DISPLAY "Codigo: " AT 1828
+               PROD-CODIGO(WS-POS-ENCONTRADA) AT 1837
+           DISPLAY "Descricao: " AT 1928
+               PROD-DESCRICAO(WS-POS-ENCONTRADA) AT 1940
+           DISPLAY "Valor: " AT 2028
+               PROD-VALOR(WS-POS-ENCONTRADA) AT 2036
+           DISPLAY "Setor: " AT 2128
+               PROD-SETOR(WS-POS-ENCONTRADA) AT 2136
+           DISPLAY "Estoque: " AT 2228
+               PROD-QTD-ESTOQ(WS-POS-ENCONTRADA) AT 2238.
       *--------------------------------------------------------------*
        SALVAR-TABELA-NOVO-ARQUIVO.
            PERFORM VALIDAR-CARREGAMENTO-TABELA.
@@ -227,6 +441,8 @@
            END-IF.
       *--------------------------------------------------------------*
        SALVAR-NOVO-ARQUIVO.
+           PERFORM OBTER-CAMINHO-PRODUTOS2.
+
            OPEN OUTPUT FILE-PRODUTOS2.
 
            MOVE ZEROS TO WS-CONT.
@@ -238,38 +454,126 @@
            END-PERFORM.
 
            CLOSE FILE-PRODUTOS2.
+
+           STRING "SETOR=" DELIMITED BY SIZE
+                  WS-SETOR DELIMITED BY SIZE
+                  " PERC="  DELIMITED BY SIZE
+                  WS-PERC-REAJUSTE DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "PRODUTOS2 GRAVADO" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS2.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="PRODUTOS2.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS2==
+                ==:DDVAR:==  BY =="DD_FILE-PRODUTOS2"==.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="TP07_01"==.
+      *--------------------------------------------------------------*
+       MOSTRAR-SETORES.
+           PERFORM OBTER-CAMINHO-SETORES.
+
+           OPEN INPUT SETORES.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "SETORES.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE SETORES.TXT" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           MOVE 9 TO WS-COUNT-LINE.
+           DISPLAY SC-SETORES.
+           PERFORM READ-LINE-FILE-SETORES UNTIL FLAG-FILE-EOF.
+
+           CLOSE SETORES.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-SETORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="setores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-SETORES==
+                ==:DDVAR:==  BY =="DD_SETORES"==.
+      *--------------------------------------------------------------*
+       READ-LINE-FILE-SETORES.
+
+           READ SETORES.
+
+           IF NOT FLAG-FILE-EOF
+                  DISPLAY
+                      FD-SETOR-CODIGO    AT LINE WS-COUNT-LINE COLUMN 28
+                      " - "              AT LINE WS-COUNT-LINE COLUMN 30
+                      FD-SETOR-DESCRICAO AT LINE WS-COUNT-LINE COLUMN 33
+                  ADD 1 TO WS-COUNT-LINE
+           END-IF.
       *--------------------------------------------------------------*
        ENTRADA-CLASSE-PARA-AUMENTO.
 
            DISPLAY SC-LIMPA-TELA.
+           PERFORM MOSTRAR-SETORES.
            DISPLAY SC-PROD-AUMENTO
 
-           PERFORM ENTRADA-COD-CLASSE.
+           PERFORM ENTRADA-SETOR.
            PERFORM ENTRADA-PERC-AUMENTO.
 
-           PERFORM APLICAR-REAJUSTE-AUMENTO.
+           PERFORM CONTAR-PRODUTOS-SETOR.
+           PERFORM ENTRADA-CONFIRMA-REAJUSTE.
+
+           IF FLAG-CONFIRMA-REAJUSTE-SIM
+               PERFORM APLICAR-REAJUSTE-AUMENTO
+           END-IF.
+
            DISPLAY SC-LIMPA-TELA.
       *--------------------------------------------------------------*
        ENTRADA-CLASSE-PARA-DESCONTO.
 
            DISPLAY SC-LIMPA-TELA.
+           PERFORM MOSTRAR-SETORES.
            DISPLAY SC-PROD-AUMENTO
 
-           PERFORM ENTRADA-COD-CLASSE.
+           PERFORM ENTRADA-SETOR.
            PERFORM ENTRADA-PERC-AUMENTO.
 
-           PERFORM APLICAR-REAJUSTE-DESCONTO.
+           PERFORM CONTAR-PRODUTOS-SETOR.
+           PERFORM ENTRADA-CONFIRMA-REAJUSTE.
+
+           IF FLAG-CONFIRMA-REAJUSTE-SIM
+               PERFORM APLICAR-REAJUSTE-DESCONTO
+           END-IF.
+
            DISPLAY SC-LIMPA-TELA.
       *--------------------------------------------------------------*
-       ENTRADA-COD-CLASSE.
+       CONTAR-PRODUTOS-SETOR.
+
+           MOVE ZEROS TO WS-QTD-AFETADOS.
+           MOVE ZEROS TO WS-CONT.
+
+           PERFORM VARYING WS-CONT FROM 1 BY 1
+           UNTIL WS-CONT > WS-TOTAL-ITENS
+
+               IF PROD-SETOR(WS-CONT) = WS-SETOR
+                   ADD 1 TO WS-QTD-AFETADOS
+               END-IF
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       ENTRADA-CONFIRMA-REAJUSTE.
+           DISPLAY SC-CONFIRMA-REAJUSTE.
+           ACCEPT SC-CONF-REAJUSTE.
+      *--------------------------------------------------------------*
+       ENTRADA-SETOR.
 
-           ACCEPT SC-COD-CLASSE.
+           ACCEPT SC-SETOR.
 
-           IF WS-COD-CLASSE < 0 OR WS-COD-CLASSE > 5
-               DISPLAY "Classe invalida - Digite um valor de 1 a 5"
-               AT 2128
+           IF NOT FLAG-SETOR-VALIDA
+               DISPLAY "Setor Invalido - Escolha novamente" AT 2128
                FOREGROUND-COLOR 6
-               PERFORM ENTRADA-COD-CLASSE
+               PERFORM ENTRADA-SETOR
            END-IF.
 
            DISPLAY WS-LIMPAR-MENSAGEM AT 2128.
@@ -293,13 +597,27 @@
            PERFORM VARYING WS-CONT FROM 1 BY 1
            UNTIL WS-CONT > WS-TOTAL-ITENS
 
-               IF PROD-SETOR(WS-CONT) = WS-COD-CLASSE
+               IF PROD-SETOR(WS-CONT) = WS-SETOR
+                   MOVE PROD-VALOR(WS-CONT)  TO WS-VALOR-ANTIGO-ITEM
+
                    COMPUTE WS-CALC-NOVO-VALOR = PROD-VALOR(WS-CONT)
                                    * ( 1 + WS-PERC-REAJUSTE / 100)
 
                    MOVE WS-CALC-NOVO-VALOR TO PROD-VALOR(WS-CONT)
+
+                   PERFORM REGISTRAR-REAJUSTE-HISTORICO-AUMENTO
                END-IF
            END-PERFORM.
+      *--------------------------------------------------------------*
+       REGISTRAR-REAJUSTE-HISTORICO-AUMENTO.
+           MOVE PROD-CODIGO(WS-CONT) TO WS-REAJ-CODIGO.
+           MOVE WS-SETOR             TO WS-REAJ-SETOR.
+           MOVE "A"                  TO WS-REAJ-TIPO.
+           MOVE WS-PERC-REAJUSTE     TO WS-REAJ-PERCENTUAL.
+           MOVE WS-VALOR-ANTIGO-ITEM TO WS-REAJ-VALOR-ANTIGO.
+           MOVE PROD-VALOR(WS-CONT)  TO WS-REAJ-VALOR-NOVO.
+
+           PERFORM GRAVAR-REAJUSTE-HIST.
       *--------------------------------------------------------------*
        APLICAR-REAJUSTE-DESCONTO.
 
@@ -308,11 +626,29 @@
            PERFORM VARYING WS-CONT FROM 1 BY 1
            UNTIL WS-CONT > WS-TOTAL-ITENS
 
-               IF PROD-SETOR(WS-CONT) = WS-COD-CLASSE
+               IF PROD-SETOR(WS-CONT) = WS-SETOR
+                   MOVE PROD-VALOR(WS-CONT)  TO WS-VALOR-ANTIGO-ITEM
+
                    COMPUTE WS-CALC-NOVO-VALOR = PROD-VALOR(WS-CONT)
                                    * ( 1 - WS-PERC-REAJUSTE / 100)
 
                    MOVE WS-CALC-NOVO-VALOR TO PROD-VALOR(WS-CONT)
+
+                   PERFORM REGISTRAR-REAJUSTE-HISTORICO-DESCONTO
                END-IF
            END-PERFORM.
       *--------------------------------------------------------------*
+       REGISTRAR-REAJUSTE-HISTORICO-DESCONTO.
+           MOVE PROD-CODIGO(WS-CONT) TO WS-REAJ-CODIGO.
+           MOVE WS-SETOR             TO WS-REAJ-SETOR.
+           MOVE "D"                  TO WS-REAJ-TIPO.
+           MOVE WS-PERC-REAJUSTE     TO WS-REAJ-PERCENTUAL.
+           MOVE WS-VALOR-ANTIGO-ITEM TO WS-REAJ-VALOR-ANTIGO.
+           MOVE PROD-VALOR(WS-CONT)  TO WS-REAJ-VALOR-NOVO.
+
+           PERFORM GRAVAR-REAJUSTE-HIST.
+      *--------------------------------------------------------------*
+       GRAVAR-REAJUSTE-HIST.
+           COPY GRAVAR-REAJUSTE-HIST REPLACING ==:PROGRAMA:==
+                                             BY =="TP07_01"==.
+      *--------------------------------------------------------------*
