@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP09_04.
+       AUTHOR.        MATHEUS PALINKAS E JOAO TAVARES.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           SELECT PRODUTOS-ORDENADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           SELECT SD-PRODUTOS ASSIGN TO DISK.
+
+           SELECT RELAT-PRODUTOS ASSIGN TO "LPT1".
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO.
+
+       01 REG-PRODUTO.
+           05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
+           05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
+           05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
+           05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
+           05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
+           05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
+
+       FD PRODUTOS-ORDENADO
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO-ORD.
+
+       01 REG-PRODUTO-ORD.
+           05 FD-PORD-CODIGO        PIC X(5)              VALUE SPACES.
+           05 FD-PORD-DESCRICAO     PIC X(40)             VALUE SPACES.
+           05 FD-PORD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FD-PORD-SETOR         PIC X(02)             VALUE SPACES.
+           05 FD-PORD-ESTOQUE       PIC X                 VALUE SPACES.
+           05 FD-PORD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
+           05 FD-PORD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PORD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PORD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PORD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
+
+       SD SD-PRODUTOS.
+       01 SD-REG-PRODUTO.
+           05 SD-PROD-CODIGO        PIC X(5).
+           05 SD-PROD-DESCRICAO     PIC X(40).
+           05 SD-PROD-VALOR         PIC 9(2)V9(2).
+           05 SD-PROD-SETOR         PIC X(02).
+           05 SD-PROD-ESTOQUE       PIC X.
+           05 SD-PROD-ANO-ESTOQUE   PIC X(4).
+           05 SD-PROD-MES-ESTOQUE   PIC X(2).
+           05 SD-PROD-QTD-ESTOQUE   PIC 9(5).
+           05 SD-PROD-UNIDADE       PIC X(03).
+           05 SD-PROD-PONTO-REPOSICAO PIC 9(5).
+
+       FD RELAT-PRODUTOS
+           LABEL RECORD OMITTED
+           LINAGE 15
+           FOOTING 14
+           TOP 2
+           BOTTOM 2.
+       01 REC-RELAT-PRODUTOS PIC X(80).
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 WS-VALOR-ESTOQUE-ITEM PIC 9(7)V99 VALUE ZEROS.
+       77 TOTAL-SETOR PIC 9(7)V99 VALUE ZEROS.
+       77 TOTAL-GERAL PIC 9(7)V99 VALUE ZEROS.
+       77 CONTPAG PIC 999.
+       77 FLAGFIM PIC 9.
+       77 WS-SETOR-ANTERIOR PIC X(02) VALUE SPACES.
+       77 WS-PRIMEIRO-REGISTRO PIC 9 VALUE 1.
+           88 FLAG-PRIMEIRO-REGISTRO VALUE 1.
+           COPY DIR-DADOS.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-PRODUTOS-ORD       PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
+           88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
+           88 FLAG-FILE-EOF            VALUE "10".
+       01 HEADER-PAG.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE
+           "Valor de estoque por setor".
+           05 FILLER PIC X(07) VALUE "página ".
+           05 RELPAG PIC ZZ9.
+       01 HEADER-ITENS.
+           05 FILLER PIC X(07) value "Código".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(50) VALUE "Descrição".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(05) VALUE "Setor".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(15) VALUE "Valor estocado".
+       01 SUBTOTAL-SETOR.
+           05 FILLER PIC X(20) VALUE "Subtotal do setor ".
+           05 SUB-SETOR PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE SPACES.
+           05 SUB-VALOR PIC $ZZZ.ZZZ,99 VALUE ZEROS.
+       01 TOTAL-INVENTARIO.
+           05 FILLER PIC X(25) VALUE "Total geral de inventario".
+           05 FILLER PIC X(30) VALUE SPACES.
+           05 TOT-VALOR PIC $ZZZ.ZZZ,99 VALUE ZEROS.
+       01 LINE-PRODUTO.
+           05 PROD-CODIGO PIC X(05) value SPACES.
+           05 FILLER PIC X(03) value SPACES.
+           05 PROD-DESCRICAO PIC X(40) VALUE SPACES.
+           05 FILLER PIC X(10) value SPACES.
+           05 PROD-SETOR PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(05) value SPACES.
+           05 PROD-VALOR PIC $ZZZ.ZZZ,99 VALUE ZEROS.
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM ORDENAR-PRODUTOS-POR-SETOR.
+
+           PERFORM ABRIR-ARQUIVOS.
+
+           PERFORM WRITE-CABECALHO.
+
+           PERFORM IMPRIMIR-LINHA UNTIL FLAGFIM = 1.
+
+           IF NOT FLAG-PRIMEIRO-REGISTRO
+               PERFORM IMPRIMIR-SUBTOTAL-SETOR
+           END-IF.
+
+           PERFORM IMPRIMIR-TOTAL-GERAL.
+
+           PERFORM FECHAR-ARQUIVOS.
+      *--------------------------------------------------------------*
+       ORDENAR-PRODUTOS-POR-SETOR.
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
+           OPEN INPUT PRODUTOS.
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
+                  STOP RUN
+           END-IF.
+           CLOSE PRODUTOS.
+
+           SORT SD-PRODUTOS ON ASCENDING KEY SD-PROD-SETOR
+               USING PRODUTOS
+               GIVING PRODUTOS-ORDENADO.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_PRODUTOS"==.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos_ordenado.tmp"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS-ORD==
+                ==:DDVAR:==  BY =="DD_PRODUTOS-ORDENADO"==.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           OPEN INPUT PRODUTOS-ORDENADO.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
+                  STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT-PRODUTOS.
+
+           MOVE 1 TO CONTPAG.
+           MOVE 0 TO FLAGFIM.
+      *--------------------------------------------------------------*
+       WRITE-CABECALHO.
+           MOVE CONTPAG TO RELPAG.
+           WRITE REC-RELAT-PRODUTOS FROM HEADER-PAG
+           BEFORE ADVANCING 1 LINE.
+
+           WRITE REC-RELAT-PRODUTOS FROM HEADER-ITENS
+           BEFORE ADVANCING 2 LINES.
+      *--------------------------------------------------------------*
+       IMPRIMIR-LINHA.
+           READ PRODUTOS-ORDENADO AT END
+           MOVE 1 TO FLAGFIM.
+
+           IF NOT FLAG-FILE-EOF
+               IF NOT FLAG-PRIMEIRO-REGISTRO
+               AND FD-PORD-SETOR NOT = WS-SETOR-ANTERIOR
+                   PERFORM IMPRIMIR-SUBTOTAL-SETOR
+               END-IF
+
+               MOVE FD-PORD-SETOR TO WS-SETOR-ANTERIOR
+               MOVE 0 TO WS-PRIMEIRO-REGISTRO
+
+               COMPUTE WS-VALOR-ESTOQUE-ITEM =
+                   FD-PORD-VALOR * FD-PORD-QTD-ESTOQUE
+
+               ADD WS-VALOR-ESTOQUE-ITEM TO TOTAL-SETOR
+               ADD WS-VALOR-ESTOQUE-ITEM TO TOTAL-GERAL
+
+               PERFORM MOVE-PROD-TO-LINE
+
+               WRITE REC-RELAT-PRODUTOS
+               FROM LINE-PRODUTO BEFORE ADVANCING 1 LINE
+               END-OF-PAGE PERFORM FIMPAGINA
+           END-IF.
+      *--------------------------------------------------------------*
+       MOVE-PROD-TO-LINE.
+           MOVE FD-PORD-CODIGO       TO PROD-CODIGO.
+           MOVE FD-PORD-DESCRICAO    TO PROD-DESCRICAO.
+           MOVE FD-PORD-SETOR        TO PROD-SETOR.
+           MOVE WS-VALOR-ESTOQUE-ITEM TO PROD-VALOR.
+      *--------------------------------------------------------------*
+       IMPRIMIR-SUBTOTAL-SETOR.
+           MOVE WS-SETOR-ANTERIOR TO SUB-SETOR.
+           MOVE TOTAL-SETOR TO SUB-VALOR.
+
+           WRITE REC-RELAT-PRODUTOS FROM SUBTOTAL-SETOR
+           BEFORE ADVANCING 2 LINES.
+
+           MOVE ZEROS TO TOTAL-SETOR.
+      *--------------------------------------------------------------*
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE TOTAL-GERAL TO TOT-VALOR.
+
+           WRITE REC-RELAT-PRODUTOS FROM TOTAL-INVENTARIO
+           BEFORE ADVANCING 2 LINES.
+      *--------------------------------------------------------------*
+       FIMPAGINA.
+           ADD 1 TO CONTPAG.
+
+           WRITE REC-RELAT-PRODUTOS FROM SPACES BEFORE ADVANCING PAGE.
+
+           PERFORM WRITE-CABECALHO.
+      *--------------------------------------------------------------*
+       FECHAR-ARQUIVOS.
+           CLOSE RELAT-PRODUTOS PRODUTOS-ORDENADO.
+           STOP RUN.
+      *--------------------------------------------------------------*
