@@ -16,26 +16,52 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS wsstatus.
 
-           SELECT RELAT1 ASSIGN TO "LPT1".
+           SELECT PLANILHA-ORD ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS wsstatus.
+
+           SELECT SORTFILE ASSIGN TO DISK.
+
+           SELECT RELAT1 ASSIGN TO DESTINORELAT.
+
+           COPY AUDITORIA-SELECT.
       *******************************************************
        DATA DIVISION.
        FILE SECTION.
            FD PLANILHA
                LABEL RECORD STANDARD
-               DATA RECORD IS REGISTRO
-               VALUE OF FILE-ID IS "C:\cobol\ALUNOS.DAT".
+               DATA RECORD IS REGISTRO.
            01 REGISTRO.
                05 MATRICULA PIC X(06).
                05 NOME PIC X(35).
                05 NOTA PIC 99V9.
                05 FILLER PIC X(02).
+
+           FD PLANILHA-ORD
+               LABEL RECORD STANDARD
+               DATA RECORD IS REGISTRO-ORD.
+           01 REGISTRO-ORD.
+               05 MATRICULA-ORD PIC X(06).
+               05 NOME-ORD PIC X(35).
+               05 NOTA-ORD PIC 99V9.
+               05 FILLER PIC X(02).
+
+           SD SORTFILE.
+           01 REG-SORT.
+               05 MATRICULA-SORT PIC X(06).
+               05 NOME-SORT PIC X(35).
+               05 NOTA-SORT PIC 99V9.
+               05 FILLER PIC X(02).
+
            FD RELAT1
                LABEL RECORD OMITTED
-               LINAGE 60
-               FOOTING 58
+               LINAGE LINAGEPAG LINES
+               FOOTING LINAGEFOOT
                TOP 2
                BOTTOM 2.
            01 REC-RELAT PIC X(80).
+
+       COPY AUDITORIA-FD.
        WORKING-STORAGE SECTION.
            01 CABEC1.
                05 RELDIA PIC XX.
@@ -63,6 +89,19 @@
                05 FILLER PIC X(50).
                05 FILLER PIC x(27) value "Subtotal de registros: ".
                05 relcont pic zz9.
+           01 SEM-REGISTROS.
+               05 FILLER PIC X(20) VALUE SPACES.
+               05 FILLER PIC X(30) VALUE "Nenhum registro encontrado.".
+           01 RESUMOFINAL.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(16) VALUE "Media da turma: ".
+               05 RESMEDIA PIC Z9,9.
+               05 FILLER PIC X(05) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "Aprovados: ".
+               05 RESAPROVADOS PIC ZZZ9.
+               05 FILLER PIC X(03) VALUE SPACES.
+               05 FILLER PIC X(12) VALUE "Reprovados: ".
+               05 RESREPROVADOS PIC ZZZ9.
            01 DATAHOJE.
                05 ANO PIC 99.
                05 MES PIC 99.
@@ -72,6 +111,49 @@
            77 FLAGFIM PIC 9.
            77 WSSTATUS PIC XX.
            77 CONTPAG PIC 999.
+           77 OPCAOORDEM PIC 9 VALUE 1.
+           77 TOTALNOTAS PIC 9(4)V9 VALUE ZEROS.
+           77 MEDIANOTA PIC 99V9 VALUE ZEROS.
+           77 APROVADOS PIC 9999 VALUE ZEROS.
+           77 REPROVADOS PIC 9999 VALUE ZEROS.
+           77 NOTAMINIMA PIC 9V9 VALUE 6,0.
+           77 LINAGEPAG PIC 999 VALUE 60.
+           77 LINAGEFOOT PIC 999 VALUE 58.
+           77 DESTINORELAT PIC X(40) VALUE "LPT1".
+           77 DESTINOOPCAO PIC 9 VALUE 1.
+           77 WS-ARQUIVO-VAZIO PIC 9 VALUE 0.
+               88 FLAG-ARQUIVO-VAZIO VALUE 1.
+
+           COPY DIR-DADOS.
+           77 WS-ARQ-ALUNOS         PIC X(60) VALUE SPACES.
+           77 WS-ARQ-ALUNOS-ORD     PIC X(60) VALUE SPACES.
+
+       COPY AUDITORIA-STATUS.
+       SCREEN SECTION.
+       01 SC-PARAMETROS.
+           05 BLANK SCREEN.
+           10   LINE 03   COLUMN 15     FOREGROUND-COLOR  8 VALUE
+           "relat-1 - parametros do relatorio de notas".
+
+           10   LINE 07   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Ordenar por: (1) Nota decrescente  (2) Matricula".
+           10 SC-OPCAOORDEM         LINE + 1  COLUMN 10
+           USING OPCAOORDEM.
+
+           10   LINE 10   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Destino: (1) Impressora LPT1  (2) Arquivo em disco".
+           10 SC-DESTINOOPCAO       LINE + 1  COLUMN 10
+           USING DESTINOOPCAO.
+
+           10   LINE 13   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Caminho do arquivo (se destino = 2):".
+           10 SC-DESTINORELAT       LINE + 0  COLUMN 47
+           USING DESTINORELAT.
+
+           10   LINE 15   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Linhas por pagina (0 = padrao 60):".
+           10 SC-LINAGEPAG          LINE + 0  COLUMN 47
+           USING LINAGEPAG.
       *******************************************************
        PROCEDURE DIVISION.
            MOVE 1 TO CONTPAG.
@@ -80,43 +162,134 @@
            MOVE MES TO RELMES.
            MOVE ANO TO RELANO.
 
+           DISPLAY SC-PARAMETROS.
+           ACCEPT SC-OPCAOORDEM.
+           ACCEPT SC-DESTINOOPCAO.
+           IF DESTINOOPCAO = 2
+               ACCEPT SC-DESTINORELAT
+           ELSE
+               MOVE "LPT1" TO DESTINORELAT
+           END-IF.
+           ACCEPT SC-LINAGEPAG.
+           IF LINAGEPAG = 0
+               MOVE 60 TO LINAGEPAG
+           END-IF.
+           COMPUTE LINAGEFOOT = LINAGEPAG - 2.
+
+           PERFORM OBTER-CAMINHO-ALUNOS.
+
            OPEN INPUT PLANILHA.
            IF wsstatus = "00"
                NEXT SENTENCE
            ELSE
                DISPLAY "ERRO NO ARQUIVO"
                STOP RUN.
+           CLOSE PLANILHA.
+
+           IF OPCAOORDEM = 2
+               SORT SORTFILE ON ASCENDING KEY MATRICULA-SORT
+                   USING PLANILHA
+                   GIVING PLANILHA-ORD
+           ELSE
+               SORT SORTFILE ON DESCENDING KEY NOTA-SORT
+                   USING PLANILHA
+                   GIVING PLANILHA-ORD
+           END-IF.
+
+           OPEN INPUT PLANILHA-ORD.
+           IF wsstatus = "00"
+               NEXT SENTENCE
+           ELSE
+               DISPLAY "ERRO NO ARQUIVO"
+               STOP RUN.
+
+           MOVE 0 TO FLAGFIM.
+           PERFORM LEITURA.
+           IF FLAGFIM = 1
+               MOVE 1 TO WS-ARQUIVO-VAZIO
+           ELSE
+               CLOSE PLANILHA-ORD
+               OPEN INPUT PLANILHA-ORD
+               MOVE 0 TO FLAGFIM
+           END-IF.
 
            MOVE 0 TO CONTADOR.
+           DISPLAY "DD_DESTINORELAT" UPON ENVIRONMENT-NAME.
+           DISPLAY DESTINORELAT     UPON ENVIRONMENT-VALUE.
            OPEN OUTPUT RELAT1.
-           PERFORM CABECALHO.
-           MOVE 0 TO FLAGFIM.
-           PERFORM IMPRESSAO UNTIL FLAGFIM=1.
+
+           IF FLAG-ARQUIVO-VAZIO
+               WRITE REC-RELAT FROM SEM-REGISTROS
+               BEFORE ADVANCING 1 LINE
+           ELSE
+               PERFORM CABECALHO
+               PERFORM IMPRESSAO UNTIL FLAGFIM=1
+               PERFORM IMPRIMIRRESUMO
+           END-IF.
       *******************************************************
        CABECALHO.
            MOVE CONTPAG TO RELPAG.
            WRITE REC-RELAT FROM CABEC1 BEFORE ADVANCING 1 LINE.
            WRITE REC-RELAT FROM CABEC2 BEFORE ADVANCING 2 LINES.
+      *******************************************************
+       OBTER-CAMINHO-ALUNOS.
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="ALUNOS.DAT"==
+                ==:DESTINO:== BY ==WS-ARQ-ALUNOS==
+                ==:DDVAR:==  BY =="DD_PLANILHA"==.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="ALUNOS_ORD.DAT"==
+                ==:DESTINO:== BY ==WS-ARQ-ALUNOS-ORD==
+                ==:DDVAR:==  BY =="DD_PLANILHA-ORD"==.
       *******************************************************
        FIM.
-           CLOSE RELAT1 PLANILHA.
+           CLOSE RELAT1 PLANILHA-ORD.
+
+           STRING "ORDEM=" DELIMITED BY SIZE
+                  OPCAOORDEM DELIMITED BY SIZE
+                  " DESTINO="  DELIMITED BY SIZE
+                  DESTINORELAT DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "RELATORIO GERADO" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+
            STOP RUN.
+      *******************************************************
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="relat-1"==.
       *******************************************************
        IMPRESSAO.
            PERFORM LEITURA.
 
            IF NOT wsstatus = "10"
-                  MOVE MATRICULA TO RELMATRICULA
-                  MOVE NOME TO RELNOME
-                  MOVE NOTA TO RELNOTA
+                  MOVE MATRICULA-ORD TO RELMATRICULA
+                  MOVE NOME-ORD TO RELNOME
+                  MOVE NOTA-ORD TO RELNOTA
                   WRITE REC-RELAT FROM DETALHE BEFORE ADVANCING 1 LINE
                   END-OF-PAGE PERFORM FIMPAGINA
                   COMPUTE CONTADOR = CONTADOR + 1
+                  ADD NOTA-ORD TO TOTALNOTAS
+                  IF NOTA-ORD >= NOTAMINIMA
+                      ADD 1 TO APROVADOS
+                  ELSE
+                      ADD 1 TO REPROVADOS
+                  END-IF
            END-IF.
       *******************************************************
        LEITURA.
-           READ PLANILHA AT END
+           READ PLANILHA-ORD AT END
            MOVE 1 TO FLAGFIM.
+      *******************************************************
+       IMPRIMIRRESUMO.
+           COMPUTE MEDIANOTA ROUNDED = TOTALNOTAS / CONTADOR
+               ON SIZE ERROR MOVE ZEROS TO MEDIANOTA
+           END-COMPUTE.
+           MOVE MEDIANOTA TO RESMEDIA.
+           MOVE APROVADOS TO RESAPROVADOS.
+           MOVE REPROVADOS TO RESREPROVADOS.
+           WRITE REC-RELAT FROM RESUMOFINAL BEFORE ADVANCING 2 LINES.
       *******************************************************
        FIMPAGINA.
            MOVE CONTADOR TO RELCONT.
