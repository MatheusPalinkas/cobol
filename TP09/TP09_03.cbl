@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP09_03.
+       AUTHOR.        MATHEUS PALINKAS E JOAO TAVARES.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           SELECT RELAT-PRODUTOS ASSIGN TO "LPT1".
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO.
+
+       01 REG-PRODUTO.
+           05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
+           05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
+           05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
+           05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
+               88 FLAG-ESTOQUE-PRESETE                    VALUE "T".
+               88 FLAG-ESTOQUE-INDISPONIVEL               VALUE "F".
+           05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
+           05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
+
+       FD RELAT-PRODUTOS
+           LABEL RECORD OMITTED
+           LINAGE 15
+           FOOTING 14
+           TOP 2
+           BOTTOM 2.
+       01 REC-RELAT-PRODUTOS PIC X(80).
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 TOTAL-PAG PIC 9(4) VALUE ZEROS.
+       77 TOTAL-GERAL PIC 9(4) VALUE ZEROS.
+       77 CONTADOR PIC 9999.
+       77 CONTPAG PIC 999.
+       77 FLAGFIM PIC 9.
+           COPY DIR-DADOS.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
+           88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
+           88 FLAG-FILE-EOF            VALUE "10".
+           88 FLAG-SETORES-ERRO        VALUE "30".
+       01 HEADER-PAG.
+           05 FILLER PIC X(22) VALUE SPACES.
+           05 FILLER PIC X(26) VALUE "Produtos sem estoque".
+           05 FILLER PIC X(22) VALUE SPACES.
+           05 FILLER PIC X(07) VALUE "página ".
+           05 RELPAG PIC ZZ9.
+       01 HEADER-ITENS.
+           05 FILLER PIC X(07) value "Código".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(50) VALUE "Descrição".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(05) VALUE "Setor".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(08) VALUE "Estoque?".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(06) VALUE "Preço".
+       01 FOOTER.
+           05 FILLER PIC X(33) VALUE
+           "Total de produtos sem estoque".
+           05 FILLER PIC X(37) VALUE SPACES.
+           05 TOTAL-PARCIAL PIC ZZZ9.
+       01 LINE-PRODUTO.
+           05 PROD-CODIGO PIC X(05) value SPACES.
+           05 FILLER PIC X(03) value SPACES.
+           05 PROD-DESCRICAO PIC X(40) VALUE SPACES.
+           05 FILLER PIC X(10) value SPACES.
+           05 PROD-SETOR PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(05) value SPACES.
+           05 PROD-ESTOQUE PIC X(03) VALUE SPACES.
+           05 FILLER PIC X(05) value SPACES.
+           05 PROD-VALOR PIC $Z9,99 VALUE ZEROS.
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ARQUIVOS.
+
+           PERFORM WRITE-CABECALHO.
+
+           PERFORM IMPRIMIR-LINHA UNTIL FLAGFIM = 1.
+
+           PERFORM FECHAR-ARQUIVOS.
+      *--------------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
+           OPEN INPUT PRODUTOS.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
+                  STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELAT-PRODUTOS.
+
+           MOVE 1 TO CONTPAG.
+           MOVE 0 TO FLAGFIM.
+           MOVE 0 TO CONTADOR.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_PRODUTOS"==.
+      *--------------------------------------------------------------*
+       WRITE-CABECALHO.
+           MOVE CONTPAG TO RELPAG.
+           WRITE REC-RELAT-PRODUTOS FROM HEADER-PAG
+           BEFORE ADVANCING 1 LINE.
+
+           WRITE REC-RELAT-PRODUTOS FROM HEADER-ITENS
+           BEFORE ADVANCING 2 LINES.
+      *--------------------------------------------------------------*
+       IMPRIMIR-LINHA.
+           READ PRODUTOS AT END
+           MOVE 1 TO FLAGFIM.
+
+           IF NOT FLAG-FILE-EOF
+               IF FLAG-ESTOQUE-INDISPONIVEL
+                   ADD 1 TO TOTAL-PAG
+                   ADD 1 TO TOTAL-GERAL
+
+                   PERFORM MOVE-PROD-TO-LINE
+
+                   WRITE REC-RELAT-PRODUTOS
+                   FROM LINE-PRODUTO BEFORE ADVANCING 1 LINE
+                   END-OF-PAGE PERFORM FIMPAGINA
+
+                   ADD 1 TO CONTADOR
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       MOVE-PROD-TO-LINE.
+           MOVE FD-PROD-CODIGO     TO PROD-CODIGO.
+           MOVE FD-PROD-DESCRICAO  TO PROD-DESCRICAO.
+           MOVE FD-PROD-SETOR      TO PROD-SETOR.
+           MOVE FD-PROD-VALOR      TO PROD-VALOR.
+           MOVE "Não" TO PROD-ESTOQUE.
+      *--------------------------------------------------------------*
+       FIMPAGINA.
+           ADD 1 TO CONTPAG.
+           MOVE TOTAL-PAG TO TOTAL-PARCIAL.
+           MOVE 0 TO TOTAL-PAG.
+
+           WRITE REC-RELAT-PRODUTOS FROM FOOTER BEFORE ADVANCING PAGE.
+
+           PERFORM WRITE-CABECALHO.
+      *--------------------------------------------------------------*
+       FECHAR-ARQUIVOS.
+           MOVE TOTAL-GERAL TO TOTAL-PARCIAL.
+           WRITE REC-RELAT-PRODUTOS FROM FOOTER BEFORE ADVANCING 1 LINE.
+
+           CLOSE RELAT-PRODUTOS PRODUTOS.
+           STOP RUN.
+      *--------------------------------------------------------------*
