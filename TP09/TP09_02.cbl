@@ -16,25 +16,29 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE.
 
-           SELECT RELAT-PRODUTOS ASSIGN TO "LPT1".
+           SELECT RELAT-PRODUTOS ASSIGN TO WS-DESTINO-RELAT.
+
+           COPY AUDITORIA-SELECT.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-PRODUTO
-           VALUE OF FILE-ID IS "C:\cobol\produtos.TXT".
+           DATA RECORD IS REG-PRODUTO.
 
        01 REG-PRODUTO.
            05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
            05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
            05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
-           05 FD-PROD-SETOR         PIC X                 VALUE SPACES.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
            05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
                88 FLAG-ESTOQUE-PRESETE                    VALUE "T".
                88 FLAG-ESTOQUE-INDISPONIVEL               VALUE "F".
            05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
            05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
 
        FD RELAT-PRODUTOS
            LABEL RECORD OMITTED
@@ -43,16 +47,35 @@
            TOP 2
            BOTTOM 2.
        01 REC-RELAT-PRODUTOS PIC X(80).
+
+       COPY AUDITORIA-FD.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
        77 TOTAL-PAG PIC 9(4)V99 VALUE ZEROS.
        77 CONTADOR PIC 9999.
        77 CONTPAG PIC 999.
        77 FLAGFIM PIC 9.
+           COPY DIR-DADOS.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
        77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
            88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
            88 FLAG-FILE-EOF            VALUE "10".
            88 FLAG-SETORES-ERRO        VALUE "30".
+           88 FLAG-NAO-ENCONTRADO      VALUE "35".
+
+       COPY AUDITORIA-STATUS.
+       77 WS-DESTINO-RELAT          PIC X(40)             VALUE "LPT1".
+       77 WS-OPCAO-DESTINO          PIC 9                 VALUE 1.
+       77 WS-FILTRO-SETOR           PIC X(02)             VALUE SPACES.
+       77 WS-FILTRO-ANOMES-INI      PIC 9(6)              VALUE ZEROS.
+       77 WS-FILTRO-ANOMES-FIM      PIC 9(6)              VALUE 999999.
+       77 WS-PROD-ANO-NUM           PIC 9(4)              VALUE ZEROS.
+       77 WS-PROD-MES-NUM           PIC 99                VALUE ZEROS.
+       77 WS-PROD-ANOMES-NUM        PIC 9(6)              VALUE ZEROS.
+       77 WS-PRODUTO-CONFERE        PIC 9                 VALUE 0.
+           88 FLAG-PRODUTO-CONFERE                        VALUE 1.
+       77 WS-ARQUIVO-VAZIO          PIC 9                 VALUE 0.
+           88 FLAG-ARQUIVO-VAZIO                          VALUE 1.
        01 HEADER-PAG.
            05 FILLER PIC X(25) VALUE SPACES.
            05 FILLER PIC X(20) VALUE "Listagem de produtos".
@@ -62,13 +85,20 @@
        01 HEADER-ITENS.
            05 FILLER PIC X(07) value "Código".
            05 FILLER PIC X(01) value SPACES.
-           05 FILLER PIC X(50) VALUE "Descrição".
+           05 FILLER PIC X(35) VALUE "Descrição".
            05 FILLER PIC X(01) value SPACES.
            05 FILLER PIC X(05) VALUE "Setor".
            05 FILLER PIC X(01) value SPACES.
            05 FILLER PIC X(08) VALUE "Estoque?".
            05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(03) VALUE "UM".
+           05 FILLER PIC X(01) value SPACES.
+           05 FILLER PIC X(10) VALUE "Pto Repos.".
+           05 FILLER PIC X(01) value SPACES.
            05 FILLER PIC X(06) VALUE "Preço".
+       01 SEM-REGISTROS.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "Nenhum registro encontrado.".
        01 FOOTER.
            05 FILLER PIC X(25) VALUE "Total de valores listados".
            05 FILLER PIC X(45) VALUE SPACES.
@@ -77,30 +107,102 @@
            05 PROD-CODIGO PIC X(05) value SPACES.
            05 FILLER PIC X(03) value SPACES.
            05 PROD-DESCRICAO PIC X(40) VALUE SPACES.
-           05 FILLER PIC X(10) value SPACES.
-           05 PROD-SETOR PIC X(01) VALUE SPACES.
-           05 FILLER PIC X(05) value SPACES.
+           05 FILLER PIC X(02) value SPACES.
+           05 PROD-SETOR PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(02) value SPACES.
            05 PROD-ESTOQUE PIC X(03) VALUE SPACES.
-           05 FILLER PIC X(05) value SPACES.
+           05 FILLER PIC X(02) value SPACES.
+           05 PROD-UNIDADE PIC X(03) VALUE SPACES.
+           05 FILLER PIC X(02) value SPACES.
+           05 PROD-PONTO-REPOS PIC ZZZZ9 VALUE ZEROS.
+           05 FILLER PIC X(02) value SPACES.
            05 PROD-VALOR PIC $Z9,99 VALUE ZEROS.
+      *--------------------------------------------------------------*
+       SCREEN SECTION.
+       01 SC-PARAMETROS.
+           05 BLANK SCREEN.
+           10   LINE 03   COLUMN 15     FOREGROUND-COLOR  8 VALUE
+           "TP09_02 - parametros da listagem de produtos".
+
+           10   LINE 07   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Destino: (1) Impressora LPT1  (2) Arquivo em disco".
+           10 SC-OPCAO-DESTINO      LINE + 1  COLUMN 10
+           USING WS-OPCAO-DESTINO.
+
+           10   LINE 10   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Caminho do arquivo (se destino = 2):".
+           10 SC-DESTINO-RELAT      LINE + 0  COLUMN 50
+           USING WS-DESTINO-RELAT.
+
+           10   LINE 12   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Filtrar por setor (em branco = todos):".
+           10 SC-FILTRO-SETOR       LINE + 0  COLUMN 50
+           USING WS-FILTRO-SETOR.
+
+           10   LINE 14   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "Periodo de estoque AAAAMM - inicio:".
+           10 SC-FILTRO-ANOMES-INI  LINE + 0  COLUMN 50
+           USING WS-FILTRO-ANOMES-INI.
+
+           10   LINE 15   COLUMN 10     FOREGROUND-COLOR  8 VALUE
+           "                             fim:".
+           10 SC-FILTRO-ANOMES-FIM  LINE + 0  COLUMN 50
+           USING WS-FILTRO-ANOMES-FIM.
       *******************************************************
        PROCEDURE DIVISION.
            PERFORM ABRIR-ARQUIVOS.
 
-           PERFORM WRITE-CABECALHO.
+           IF FLAG-ARQUIVO-VAZIO
+               WRITE REC-RELAT-PRODUTOS FROM SEM-REGISTROS
+               BEFORE ADVANCING 1 LINE
+           ELSE
+               PERFORM WRITE-CABECALHO
 
-           PERFORM IMPRIMIR-LINHA UNTIL FLAGFIM = 1.
+               PERFORM IMPRIMIR-LINHA UNTIL FLAGFIM = 1
+           END-IF.
 
            PERFORM FECHAR-ARQUIVOS.
       *--------------------------------------------------------------*
        ABRIR-ARQUIVOS.
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
            OPEN INPUT PRODUTOS.
 
            IF NOT FLAG-OPEN-FILE-SUCESSO
-                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
-                  STOP RUN
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+              END-IF
+              STOP RUN
            END-IF.
 
+           READ PRODUTOS AT END
+           MOVE 1 TO FLAGFIM.
+
+           IF FLAG-FILE-EOF
+               MOVE 1 TO WS-ARQUIVO-VAZIO
+           ELSE
+               CLOSE PRODUTOS
+               OPEN INPUT PRODUTOS
+               MOVE 0 TO FLAGFIM
+           END-IF.
+
+           DISPLAY SC-PARAMETROS.
+           ACCEPT SC-OPCAO-DESTINO.
+
+           IF WS-OPCAO-DESTINO = 2
+               ACCEPT SC-DESTINO-RELAT
+           ELSE
+               MOVE "LPT1" TO WS-DESTINO-RELAT
+           END-IF.
+
+           ACCEPT SC-FILTRO-SETOR.
+           ACCEPT SC-FILTRO-ANOMES-INI.
+           ACCEPT SC-FILTRO-ANOMES-FIM.
+
+           DISPLAY "DD_RELAT"        UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DESTINO-RELAT  UPON ENVIRONMENT-VALUE.
            OPEN OUTPUT RELAT-PRODUTOS.
 
            MOVE 1 TO CONTPAG.
@@ -119,16 +221,34 @@
            READ PRODUTOS AT END
            MOVE 1 TO FLAGFIM.
 
-           ADD FD-PROD-VALOR TO TOTAL-PAG.
-
            IF NOT FLAG-FILE-EOF
-                  PERFORM MOVE-PROD-TO-LINE
+                  PERFORM VERIFICAR-FILTRO
+
+                  IF FLAG-PRODUTO-CONFERE
+                      ADD FD-PROD-VALOR TO TOTAL-PAG
 
-                  WRITE REC-RELAT-PRODUTOS
-                  FROM LINE-PRODUTO BEFORE ADVANCING 1 LINE
-                  END-OF-PAGE PERFORM FIMPAGINA
+                      PERFORM MOVE-PROD-TO-LINE
 
-                  ADD 1 TO CONTADOR
+                      WRITE REC-RELAT-PRODUTOS
+                      FROM LINE-PRODUTO BEFORE ADVANCING 1 LINE
+                      END-OF-PAGE PERFORM FIMPAGINA
+
+                      ADD 1 TO CONTADOR
+                  END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       VERIFICAR-FILTRO.
+           MOVE 0 TO WS-PRODUTO-CONFERE.
+           MOVE FD-PROD-ANO-ESTOQUE TO WS-PROD-ANO-NUM.
+           MOVE FD-PROD-MES-ESTOQUE TO WS-PROD-MES-NUM.
+           COMPUTE WS-PROD-ANOMES-NUM =
+               WS-PROD-ANO-NUM * 100 + WS-PROD-MES-NUM.
+
+           IF (WS-FILTRO-SETOR = SPACES
+               OR FD-PROD-SETOR = WS-FILTRO-SETOR)
+           AND WS-PROD-ANOMES-NUM >= WS-FILTRO-ANOMES-INI
+           AND WS-PROD-ANOMES-NUM <= WS-FILTRO-ANOMES-FIM
+               MOVE 1 TO WS-PRODUTO-CONFERE
            END-IF.
       *--------------------------------------------------------------*
        MOVE-PROD-TO-LINE.
@@ -136,6 +256,8 @@
            MOVE FD-PROD-DESCRICAO  TO PROD-DESCRICAO.
            MOVE FD-PROD-SETOR      TO PROD-SETOR.
            MOVE FD-PROD-VALOR      TO PROD-VALOR.
+           MOVE FD-PROD-UNIDADE    TO PROD-UNIDADE.
+           MOVE FD-PROD-PONTO-REPOSICAO TO PROD-PONTO-REPOS.
 
            IF FLAG-ESTOQUE-PRESETE
                MOVE "Sim" TO PROD-ESTOQUE
@@ -154,5 +276,25 @@
       *--------------------------------------------------------------*
        FECHAR-ARQUIVOS.
            CLOSE RELAT-PRODUTOS PRODUTOS.
+
+           STRING "SETOR=" DELIMITED BY SIZE
+                  WS-FILTRO-SETOR DELIMITED BY SIZE
+                  " DESTINO="  DELIMITED BY SIZE
+                  WS-DESTINO-RELAT DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "RELATORIO GERADO" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+
            STOP RUN.
       *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_PRODUTOS"==.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="TP09_02"==.
+      *--------------------------------------------------------------*
