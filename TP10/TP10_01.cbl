@@ -0,0 +1,496 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TP10_01.
+       AUTHOR.        MATHEUS PALINKAS E JOAO TAVARES.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-PRODUTOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           COPY OPERADOR-SELECT.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-PRODUTOS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO.
+
+       01 REG-PRODUTO.
+           05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
+           05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
+           05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
+           05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
+           05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
+           05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
+
+       COPY OPERADOR-FD.
+      *-------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO                  PIC 9                 VALUE ZEROS.
+       77 WS-LIMPAR-MENSAGEM        PIC X(80)             VALUE SPACES.
+       77 WS-CONT                   PIC 9(3)              VALUE ZEROS.
+       77 WS-TOTAL-ITENS            PIC 9(3)              VALUE ZEROS.
+       77 CONST-LIMITE-TABELA       PIC 9(4)              VALUE 1000.
+       77 WS-COUNT-LINE             PIC 99                VALUE 9.
+       77 WS-POS-ENCONTRADA         PIC 9(3)              VALUE ZEROS.
+           88 FLAG-PRODUTO-ENCONTRADO         VALUE 1 THRU 999.
+       01 TB-PRODUTOS.
+           02 PRODUTOS OCCURS 1000 TIMES INDEXED BY INDICE.
+               10 PROD-CODIGO       PIC X(5)              VALUE SPACES.
+               10 PROD-DESCRICAO    PIC X(40)             VALUE SPACES.
+               10 PROD-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
+               10 PROD-SETOR        PIC X(02)             VALUE SPACES.
+               10 PROD-ESTOQUE      PIC X                 VALUE SPACES.
+               10 PROD-ANO-ESTOQ    PIC X(4)              VALUE SPACES.
+               10 PROD-MES-ESTOQ    PIC X(2)              VALUE SPACES.
+               10 PROD-QTD-ESTOQ    PIC 9(5)              VALUE ZEROS.
+               10 PROD-UNIDADE      PIC X(03)             VALUE SPACES.
+               10 PROD-PONTO-REPOSICAO PIC 9(5)           VALUE ZEROS.
+           02 SITUACAO-TABELA       PIC 9                 VALUE ZEROS.
+               88 TABELA-CARREGADA  VALUE 1.
+      *---- CAMPOS DE ENTRADA DE UM PRODUTO --------------------------*
+       01 WS-PRODUTO-ENTRADA.
+           05 WS-ENT-CODIGO         PIC X(5)              VALUE SPACES.
+           05 WS-ENT-DESCRICAO      PIC X(40)             VALUE SPACES.
+           05 WS-ENT-VALOR          PIC 9(2)V9(2)         VALUE ZEROS.
+           05 WS-ENT-SETOR          PIC X(02)             VALUE SPACES.
+           05 WS-ENT-ESTOQUE        PIC X                 VALUE SPACES.
+           05 WS-ENT-ANO-ESTOQ      PIC X(4)              VALUE SPACES.
+           05 WS-ENT-MES-ESTOQ      PIC X(2)              VALUE SPACES.
+           05 WS-ENT-QTD-ESTOQUE    PIC 9(5)              VALUE ZEROS.
+           05 WS-ENT-UNIDADE        PIC X(03)             VALUE SPACES.
+           05 WS-ENT-PONTO-REPOSICAO PIC 9(5)             VALUE ZEROS.
+       77 WS-COD-BUSCA              PIC X(5)              VALUE SPACES.
+      *---- FILE ---------------------------------------------------*
+           COPY DIR-DADOS.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
+           88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
+           88 FLAG-FILE-EOF            VALUE "10".
+           88 FLAG-NAO-ENCONTRADO      VALUE "35".
+
+       COPY OPERADOR-STATUS.
+      *---- SCREENS ------------------------------------------------*
+       SCREEN SECTION.
+       01 SC-LIMPA-TELA.
+           05 BLANK SCREEN.
+       01 SC-LOGIN.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP10.01 - Cadastro de produtos".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Operador: ".
+           10 SC-LOGIN-ID         LINE + 0  COLUMN  39
+           USING WS-LOGIN-ID.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Senha: ".
+           10 SC-LOGIN-SENHA      LINE + 0  COLUMN  36  SECURE
+           USING WS-LOGIN-SENHA.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+       01 SC-OPCOES.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP10.01 - Cadastro de produtos".
+
+           10   LINE 7    COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Opcoes:".
+
+            10  LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "1 - carregar tabela a partir de produtos.txt".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "2 - listar produtos".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "3 - incluir produto".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "4 - alterar produto".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "5 - excluir produto".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "6 - salvar alteracoes em produtos.txt".
+            10  LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "7 - encerrar".
+
+           10   LINE 20   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Digite a opcao: ".
+           10 SC-OPCAO         LINE + 0  COLUMN  44
+           USING WS-OPCAO.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
+       01 SC-PRODUTO.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP10.01 - Cadastro de produtos".
+
+           10   LINE 10   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Codigo: ".
+           10 SC-ENT-CODIGO         LINE + 0  COLUMN  46
+           USING WS-ENT-CODIGO.
+
+           10   LINE 11   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Descricao: ".
+           10 SC-ENT-DESCRICAO      LINE + 0  COLUMN  46
+           USING WS-ENT-DESCRICAO.
+
+           10   LINE 12   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Valor: ".
+           10 SC-ENT-VALOR          LINE + 0  COLUMN  46  PIC ZZ9,99
+           USING WS-ENT-VALOR.
+
+           10   LINE 13   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Setor: ".
+           10 SC-ENT-SETOR          LINE + 0  COLUMN  46
+           USING WS-ENT-SETOR.
+
+           10   LINE 14   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Estoque disponivel (T/F): ".
+           10 SC-ENT-ESTOQUE        LINE + 0  COLUMN  46
+           USING WS-ENT-ESTOQUE.
+
+           10   LINE 15   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Ano do estoque: ".
+           10 SC-ENT-ANO-ESTOQ      LINE + 0  COLUMN  46
+           USING WS-ENT-ANO-ESTOQ.
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Mes do estoque: ".
+           10 SC-ENT-MES-ESTOQ      LINE + 0  COLUMN  46
+           USING WS-ENT-MES-ESTOQ.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Quantidade em estoque: ".
+           10 SC-ENT-QTD-ESTOQUE    LINE + 0  COLUMN  46
+           USING WS-ENT-QTD-ESTOQUE.
+
+           10   LINE 18   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Unidade de medida: ".
+           10 SC-ENT-UNIDADE        LINE + 0  COLUMN  46
+           USING WS-ENT-UNIDADE.
+
+           10   LINE 19   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Ponto de reposicao: ".
+           10 SC-ENT-PONTO-REPOSICAO LINE + 0  COLUMN  46 PIC ZZZZ9
+           USING WS-ENT-PONTO-REPOSICAO.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
+       01 SC-BUSCA-CODIGO.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP10.01 - Cadastro de produtos".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Digite o codigo do produto: ".
+           10 SC-COD-BUSCA          LINE + 0  COLUMN  57
+           USING WS-COD-BUSCA.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       MAIN.
+
+           DISPLAY SC-LIMPA-TELA.
+           PERFORM FAZER-LOGIN.
+
+           DISPLAY SC-LIMPA-TELA.
+           PERFORM MOSTRAR-OPCOES.
+
+           STOP RUN.
+      *--------------------------------------------------------------*
+       FAZER-LOGIN.
+           DISPLAY SC-LOGIN.
+           ACCEPT SC-LOGIN-ID.
+           ACCEPT SC-LOGIN-SENHA.
+
+           PERFORM OBTER-CAMINHO-OPERADORES.
+           PERFORM VALIDAR-LOGIN.
+
+           IF NOT FLAG-LOGIN-VALIDO
+               DISPLAY "Operador ou senha invalidos" AT 2128
+               FOREGROUND-COLOR 6
+               PERFORM FAZER-LOGIN
+           END-IF.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-OPERADORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="operadores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-OPERADORES==
+                ==:DDVAR:==  BY =="DD_OPERADORES"==.
+      *--------------------------------------------------------------*
+       VALIDAR-LOGIN.
+           COPY VALIDAR-LOGIN.
+      *--------------------------------------------------------------*
+       MOSTRAR-OPCOES.
+           DISPLAY SC-OPCOES.
+           ACCEPT SC-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM CARREGAR-ARQUIVO-PARA-TABELA
+               WHEN 2
+                   PERFORM LISTAR-PRODUTOS
+               WHEN 3
+                   PERFORM INCLUIR-PRODUTO
+               WHEN 4
+                   PERFORM ALTERAR-PRODUTO
+               WHEN 5
+                   PERFORM EXCLUIR-PRODUTO
+               WHEN 6
+                   PERFORM SALVAR-TABELA-EM-ARQUIVO
+               WHEN 7
+                   PERFORM ENCERRAR-PROGRAMA
+               WHEN OTHER
+                   DISPLAY WS-LIMPAR-MENSAGEM AT 2028
+                   DISPLAY "Opcao invalida" FOREGROUND-COLOR 6 AT 2028
+           END-EVALUATE.
+
+           PERFORM MOSTRAR-OPCOES.
+      *--------------------------------------------------------------*
+       CARREGAR-ARQUIVO-PARA-TABELA.
+           DISPLAY WS-LIMPAR-MENSAGEM AT 2028.
+
+           MOVE ZEROS TO WS-TOTAL-ITENS.
+           SET INDICE TO 1.
+
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
+           OPEN INPUT FILE-PRODUTOS.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+               IF FLAG-NAO-ENCONTRADO
+                  DISPLAY "PRODUTOS.TXT NAO ENCONTRADO"
+                  FOREGROUND-COLOR 6 AT 2028
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO"
+                  FOREGROUND-COLOR 6 AT 2028
+               END-IF
+               STOP RUN
+           END-IF.
+
+           PERFORM CARREGAR-LINHA-TABELA
+           UNTIL FLAG-FILE-EOF OR WS-TOTAL-ITENS >= CONST-LIMITE-TABELA.
+
+           CLOSE FILE-PRODUTOS.
+
+           IF NOT FLAG-FILE-EOF
+           AND WS-TOTAL-ITENS >= CONST-LIMITE-TABELA
+               DISPLAY "Tabela cheia - nem todos os produtos couberam"
+               FOREGROUND-COLOR 6 AT 2028
+           ELSE
+               DISPLAY "Tabela carregada com sucesso"
+               FOREGROUND-COLOR 2 AT 2028
+           END-IF.
+
+           MOVE 1 TO SITUACAO-TABELA.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_FILE-PRODUTOS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-TABELA.
+
+           READ FILE-PRODUTOS.
+
+           IF NOT FLAG-FILE-EOF
+               MOVE REG-PRODUTO TO PRODUTOS(INDICE)
+               SET INDICE UP BY 1
+
+               ADD 1 TO WS-TOTAL-ITENS
+           END-IF.
+      *--------------------------------------------------------------*
+       VALIDAR-CARREGAMENTO-TABELA.
+           DISPLAY WS-LIMPAR-MENSAGEM AT 2028.
+
+           IF NOT TABELA-CARREGADA
+               DISPLAY
+               "Para executar essa funcao primeiro carregue a tabela"
+               FOREGROUND-COLOR 6 AT 2028
+           END-IF.
+      *--------------------------------------------------------------*
+       LISTAR-PRODUTOS.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               DISPLAY SC-LIMPA-TELA
+               MOVE 1 TO WS-COUNT-LINE
+
+               PERFORM VARYING WS-CONT FROM 1 BY 1
+               UNTIL WS-CONT > WS-TOTAL-ITENS
+                   DISPLAY PROD-CODIGO(WS-CONT)
+                       AT LINE WS-COUNT-LINE COLUMN 02
+                   DISPLAY PROD-DESCRICAO(WS-CONT)
+                       AT LINE WS-COUNT-LINE COLUMN 10
+                   DISPLAY PROD-VALOR(WS-CONT)
+                       AT LINE WS-COUNT-LINE COLUMN 52
+                   DISPLAY PROD-SETOR(WS-CONT)
+                       AT LINE WS-COUNT-LINE COLUMN 59
+                   DISPLAY PROD-QTD-ESTOQ(WS-CONT)
+                       AT LINE WS-COUNT-LINE COLUMN 63
+                   ADD 1 TO WS-COUNT-LINE
+               END-PERFORM
+
+               DISPLAY "Pressione ENTER para continuar" AT 2228
+               ACCEPT WS-LIMPAR-MENSAGEM AT 2228
+               DISPLAY SC-LIMPA-TELA
+           END-IF.
+      *--------------------------------------------------------------*
+       INCLUIR-PRODUTO.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               IF WS-TOTAL-ITENS >= CONST-LIMITE-TABELA
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Tabela cheia - nao e possivel incluir"
+                   FOREGROUND-COLOR 6 AT 2028
+               ELSE
+                   DISPLAY SC-LIMPA-TELA
+                   PERFORM ENTRADA-DADOS-PRODUTO
+
+                   MOVE WS-PRODUTO-ENTRADA TO PRODUTOS(INDICE)
+                   SET INDICE UP BY 1
+                   ADD 1 TO WS-TOTAL-ITENS
+
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Produto incluido com sucesso"
+                   FOREGROUND-COLOR 2 AT 2028
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       ENTRADA-DADOS-PRODUTO.
+           DISPLAY SC-PRODUTO.
+
+           ACCEPT SC-ENT-CODIGO.
+           ACCEPT SC-ENT-DESCRICAO.
+           ACCEPT SC-ENT-VALOR.
+           ACCEPT SC-ENT-SETOR.
+           ACCEPT SC-ENT-ESTOQUE.
+           ACCEPT SC-ENT-ANO-ESTOQ.
+           ACCEPT SC-ENT-MES-ESTOQ.
+           ACCEPT SC-ENT-QTD-ESTOQUE.
+           ACCEPT SC-ENT-UNIDADE.
+           ACCEPT SC-ENT-PONTO-REPOSICAO.
+      *--------------------------------------------------------------*
+       ALTERAR-PRODUTO.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               DISPLAY SC-LIMPA-TELA
+               DISPLAY SC-BUSCA-CODIGO
+               ACCEPT SC-COD-BUSCA
+
+               PERFORM LOCALIZAR-PRODUTO
+
+               IF FLAG-PRODUTO-ENCONTRADO
+                   PERFORM ENTRADA-DADOS-PRODUTO
+
+                   MOVE WS-PRODUTO-ENTRADA
+                       TO PRODUTOS(WS-POS-ENCONTRADA)
+
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Produto alterado com sucesso"
+                   FOREGROUND-COLOR 2 AT 2028
+               ELSE
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Produto nao encontrado"
+                   FOREGROUND-COLOR 6 AT 2028
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       EXCLUIR-PRODUTO.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               DISPLAY SC-LIMPA-TELA
+               DISPLAY SC-BUSCA-CODIGO
+               ACCEPT SC-COD-BUSCA
+
+               PERFORM LOCALIZAR-PRODUTO
+
+               IF FLAG-PRODUTO-ENCONTRADO
+                   PERFORM DESLOCAR-PRODUTOS-PARA-EXCLUSAO
+
+                   SUBTRACT 1 FROM WS-TOTAL-ITENS
+                   SET INDICE DOWN BY 1
+
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Produto excluido com sucesso"
+                   FOREGROUND-COLOR 2 AT 2028
+               ELSE
+                   DISPLAY SC-LIMPA-TELA
+                   DISPLAY "Produto nao encontrado"
+                   FOREGROUND-COLOR 6 AT 2028
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       DESLOCAR-PRODUTOS-PARA-EXCLUSAO.
+
+           PERFORM VARYING WS-CONT FROM WS-POS-ENCONTRADA BY 1
+           UNTIL WS-CONT >= WS-TOTAL-ITENS
+               MOVE PRODUTOS(WS-CONT + 1) TO PRODUTOS(WS-CONT)
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       LOCALIZAR-PRODUTO.
+           MOVE ZEROS TO WS-POS-ENCONTRADA.
+
+           PERFORM VARYING WS-CONT FROM 1 BY 1
+           UNTIL WS-CONT > WS-TOTAL-ITENS
+
+               IF PROD-CODIGO(WS-CONT) = WS-COD-BUSCA
+                   MOVE WS-CONT TO WS-POS-ENCONTRADA
+               END-IF
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       SALVAR-TABELA-EM-ARQUIVO.
+           PERFORM VALIDAR-CARREGAMENTO-TABELA.
+
+           IF TABELA-CARREGADA
+               OPEN OUTPUT FILE-PRODUTOS
+
+               IF NOT FLAG-OPEN-FILE-SUCESSO
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO"
+                   FOREGROUND-COLOR 6 AT 2028
+               ELSE
+                   MOVE ZEROS TO WS-CONT
+
+                   PERFORM VARYING WS-CONT FROM 1 BY 1
+                   UNTIL WS-CONT > WS-TOTAL-ITENS
+                       MOVE PRODUTOS(WS-CONT) TO REG-PRODUTO
+                       WRITE REG-PRODUTO
+                   END-PERFORM
+
+                   CLOSE FILE-PRODUTOS
+
+                   DISPLAY "Produtos.txt atualizado com sucesso"
+                   FOREGROUND-COLOR 2 AT 2028
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       ENCERRAR-PROGRAMA.
+           DISPLAY WS-LIMPAR-MENSAGEM AT 2028.
+
+           DISPLAY "Obrigado por utilizar o programa...ate logo :)"
+           FOREGROUND-COLOR 2 AT 2028.
+
+           STOP RUN.
+      *--------------------------------------------------------------*
