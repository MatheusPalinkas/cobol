@@ -10,13 +10,28 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQSEQ ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+           FD ARQSEQ
+               LABEL RECORD STANDARD
+               DATA RECORD IS REG-SEQ.
+           01 REG-SEQ.
+               05 REG-SEQ-NUMERO PIC 999.
        WORKING-STORAGE SECTION.
+           COPY DIR-DADOS.
+       77 WS-ARQ-SEQUENCIA          PIC X(60)             VALUE SPACES.
        77 WS-NUM-INICIAL            PIC 999               VALUE ZEROS.
        77 WS-NUM-FINAL              PIC 999               VALUE ZEROS.
        77 WS-INCREMENTO             PIC 999               VALUE ZEROS.
+       77 WS-FILESTATUS             PIC XX                VALUE ZEROS.
+       77 WS-GRAVAR                 PIC X                 VALUE "N".
+           88 FLAG-GRAVAR           VALUE "S" "s".
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
@@ -24,15 +39,36 @@
 
            PERFORM ENTRADA-DADOS.
 
+           DISPLAY "Gravar a sequencia em arquivo? (S/N): ".
+           ACCEPT WS-GRAVAR.
+
+           IF FLAG-GRAVAR
+               PERFORM OBTER-CAMINHO-ARQSEQ
+               OPEN OUTPUT ARQSEQ
+           END-IF.
+
            DISPLAY "RESULTADO DA SEQUENCIA: ".
 
-           IF WS-NUM-INICIAL < WS-NUM-FINAL               
+           IF WS-NUM-INICIAL < WS-NUM-FINAL
                PERFORM INCREMENTAR-NUMEROS
            ELSE
                PERFORM DECREMENTAR-NUMEROS
            END-IF.
 
+           IF FLAG-GRAVAR
+               CLOSE ARQSEQ
+               DISPLAY " "
+               DISPLAY "Sequencia gravada com sucesso."
+           END-IF.
+
            STOP RUN.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-ARQSEQ.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="SEQUENCIA.DAT"==
+                ==:DESTINO:== BY ==WS-ARQ-SEQUENCIA==
+                ==:DDVAR:==  BY =="DD_ARQSEQ"==.
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
            DISPLAY "Digite o primeiro numero: ".
@@ -48,6 +84,11 @@
 
        DISPLAY WS-NUM-INICIAL " " NO ADVANCING.
 
+       IF FLAG-GRAVAR
+           MOVE WS-NUM-INICIAL TO REG-SEQ-NUMERO
+           WRITE REG-SEQ
+       END-IF.
+
        ADD WS-INCREMENTO TO WS-NUM-INICIAL.
 
        IF WS-NUM-INICIAL <= WS-NUM-FINAL
@@ -58,6 +99,11 @@
 
        DISPLAY WS-NUM-INICIAL " " NO ADVANCING.
 
+       IF FLAG-GRAVAR
+           MOVE WS-NUM-INICIAL TO REG-SEQ-NUMERO
+           WRITE REG-SEQ
+       END-IF.
+
        SUBTRACT WS-INCREMENTO FROM WS-NUM-INICIAL.
 
        IF WS-NUM-INICIAL >= WS-NUM-FINAL
