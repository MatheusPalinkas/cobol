@@ -20,10 +20,24 @@
            88 FLAG-SUBTRACAO        VALUE 2.
            88 FLAG-MULTIPLICACAO    VALUE 3.
            88 FLAG-DIVISAO          VALUE 4.
-           88 FLAG-OPCAO-VALIDA     VALUE 0               THRU 4.
+           88 FLAG-PERCENTUAL       VALUE 5.
+           88 FLAG-RAIZ             VALUE 6.
+           88 FLAG-HISTORICO        VALUE 7.
+           88 FLAG-OPCAO-VALIDA     VALUE 0               THRU 7.
        77 WS-NUM-1                  PIC 9(3)V9(2)         VALUE ZEROS.
        77 WS-NUM-2                  PIC 9(3)V9(2)         VALUE ZEROS.
        77 WS-RESULTADO              PIC 9(5)V9(2)         VALUE ZEROS.
+       77 CONST-LIMITE-HISTORICO    PIC 99                VALUE 10.
+       77 WS-HIST-QTD               PIC 99                VALUE ZEROS.
+       77 WS-HIST-POS               PIC 99                VALUE ZEROS.
+       77 WS-IND-HIST                PIC 99                VALUE ZEROS.
+       77 WS-INICIO-HIST             PIC 99                VALUE ZEROS.
+       77 WS-SLOT-HIST               PIC 99                VALUE ZEROS.
+       77 WS-POS-HIST               PIC 9(4)              VALUE ZEROS.
+       77 WS-HIST-EXIBE             PIC ZZZZ9,99          VALUE ZEROS.
+       77 WS-PAUSA                  PIC X                 VALUE SPACES.
+       01 TB-HISTORICO.
+           05 TB-HIST-ITEM PIC 9(5)V9(2) OCCURS 10 TIMES VALUE ZEROS.
        SCREEN SECTION.
       *---- SCREENS ------------------------------------------------*
        01 SC-LIMPA-TELA.
@@ -40,6 +54,12 @@
            10   LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "4 - Divisao".
            10   LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "5 - Percentual".
+           10   LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "6 - Raiz quadrada".
+           10   LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "7 - Historico".
+           10   LINE + 1  COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "0 - Sair".
            10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
            "Digite a opcao: ".
@@ -76,22 +96,47 @@
                USING WS-RESULTADO.
            05   LINE 29 COLUMN 28     FOREGROUND-COLOR  3 VALUE
            "Desenvolvido por Matheus Palinkas e Joao Tavares".
+       01 SC-HISTORICO.
+           05 SC-DISPLAYS-HISTORICO.
+               10   LINE 05   COLUMN 30     FOREGROUND-COLOR  8 VALUE
+               "TP05 - Historico de calculos" .
+               10   LINE 08   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+               "Ultimos resultados calculados:".
+               10   LINE 22   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+               "Pressione ENTER para voltar ao menu: ".
+           05 SC-ACCEPTS-HISTORICO.
+               10 SC-PAUSA-HISTORICO   LINE 22  COLUMN 66
+               USING WS-PAUSA.
+           05   LINE 29 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
        MAIN.
-           
+
            DISPLAY SC-LIMPA-TELA.
 
-           PERFORM ENTRADA-OPCAO.
-           PERFORM ENTRADA-DADOS.
-           PERFORM CALCULAR.
-           PERFORM SAIDA-DADOS.
+           PERFORM PROCESSAR-OPCAO UNTIL FLAG-SAIR.
 
            STOP RUN.
+      *--------------------------------------------------------------*
+       PROCESSAR-OPCAO.
+
+           PERFORM ENTRADA-OPCAO.
+
+           IF FLAG-HISTORICO
+               PERFORM MOSTRAR-HISTORICO
+           ELSE
+               IF NOT FLAG-SAIR
+                   PERFORM ENTRADA-DADOS
+                   PERFORM CALCULAR
+                   PERFORM GRAVAR-HISTORICO
+                   PERFORM SAIDA-DADOS
+               END-IF
+           END-IF.
       *--------------------------------------------------------------*
        ENTRADA-OPCAO.
-           
+
            DISPLAY SC-ENTRADA-OPCOES.
            ACCEPT  SC-OPCAO.
 
@@ -101,10 +146,6 @@
                FOREGROUND-COLOR 6
                PERFORM ENTRADA-OPCAO
            END-IF.
-
-           IF FLAG-SAIR
-               STOP RUN
-           END-IF.
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
            
@@ -113,6 +154,13 @@
            DISPLAY SC-ENTRADA-DADOS.
            ACCEPT  SC-NUM-1.
            ACCEPT  SC-NUM-2.
+
+           IF FLAG-DIVISAO AND WS-NUM-1 = 0
+               DISPLAY SC-LIMPA-TELA
+               DISPLAY "Divisor nao pode ser zero - digite novamente"
+               AT 1825 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-DADOS
+           END-IF.
       *--------------------------------------------------------------*
        CALCULAR.
            
@@ -131,11 +179,66 @@
            IF FLAG-DIVISAO
                DIVIDE WS-NUM-1   INTO WS-NUM-2    GIVING WS-RESULTADO
            END-IF.
+
+           IF FLAG-PERCENTUAL
+               COMPUTE WS-RESULTADO = WS-NUM-1 * WS-NUM-2 / 100
+           END-IF.
+
+           IF FLAG-RAIZ
+               COMPUTE WS-RESULTADO = FUNCTION SQRT(WS-NUM-1)
+           END-IF.
+      *--------------------------------------------------------------*
+       GRAVAR-HISTORICO.
+
+           ADD 1 TO WS-HIST-POS.
+           IF WS-HIST-POS > CONST-LIMITE-HISTORICO
+               MOVE 1 TO WS-HIST-POS
+           END-IF.
+           MOVE WS-RESULTADO TO TB-HIST-ITEM(WS-HIST-POS).
+           IF WS-HIST-QTD < CONST-LIMITE-HISTORICO
+               ADD 1 TO WS-HIST-QTD
+           END-IF.
       *--------------------------------------------------------------*
        SAIDA-DADOS.
-           
+
            DISPLAY SC-LIMPA-TELA.
 
            DISPLAY SC-SAIDA-DADOS.
       *--------------------------------------------------------------*
-      
\ No newline at end of file
+       MOSTRAR-HISTORICO.
+
+           DISPLAY SC-LIMPA-TELA.
+           DISPLAY SC-HISTORICO.
+
+           IF WS-HIST-QTD = 0
+               DISPLAY "Nenhum calculo realizado ainda." AT 1028
+           ELSE
+      *        QUANDO O BUFFER CIRCULAR JA DEU A VOLTA, O MAIS ANTIGO
+      *        FICA NO SLOT SEGUINTE AO ULTIMO GRAVADO (WS-HIST-POS);
+      *        ENQUANTO NAO DER A VOLTA, O MAIS ANTIGO E SEMPRE O
+      *        SLOT 1.
+               IF WS-HIST-QTD = CONST-LIMITE-HISTORICO
+                   COMPUTE WS-INICIO-HIST = WS-HIST-POS + 1
+                   IF WS-INICIO-HIST > CONST-LIMITE-HISTORICO
+                       MOVE 1 TO WS-INICIO-HIST
+                   END-IF
+               ELSE
+                   MOVE 1 TO WS-INICIO-HIST
+               END-IF
+
+               PERFORM VARYING WS-IND-HIST FROM 1 BY 1
+                   UNTIL WS-IND-HIST > WS-HIST-QTD
+                   COMPUTE WS-SLOT-HIST =
+                       WS-INICIO-HIST + WS-IND-HIST - 1
+                   IF WS-SLOT-HIST > CONST-LIMITE-HISTORICO
+                       SUBTRACT CONST-LIMITE-HISTORICO
+                           FROM WS-SLOT-HIST
+                   END-IF
+                   MOVE TB-HIST-ITEM(WS-SLOT-HIST) TO WS-HIST-EXIBE
+                   COMPUTE WS-POS-HIST = (9 + WS-IND-HIST) * 100 + 28
+                   DISPLAY WS-HIST-EXIBE AT WS-POS-HIST
+               END-PERFORM
+           END-IF.
+
+           ACCEPT SC-PAUSA-HISTORICO.
+      *--------------------------------------------------------------*
