@@ -14,33 +14,54 @@
       *--------------------------------------------------------------*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WS-CONTADOR-LINHA    PIC 9  VALUE 1.
-           88 FLAG-IMPRIMIR-LINHAS    VALUE 1   THRU 3.
-       77 WS-CONTADOR-COLUNA   PIC 9  VALUE 1.
-           88 FLAG-IMPRIMIR-COLUNAS   VALUE 1   THRU 5.
+       77 WS-CONTADOR-LINHA    PIC 99  VALUE 02.
+           88 FLAG-IMPRIMIR-LINHAS    VALUE 1   THRU 23.
+       77 WS-CONTADOR-COLUNA   PIC 99  VALUE 05.
+           88 FLAG-IMPRIMIR-COLUNAS   VALUE 1   THRU 79.
+       77 WS-POS-REGUA         PIC 9(4) VALUE ZEROS.
+       77 WS-TESTE-LINHA       PIC 99  VALUE ZEROS.
+       77 WS-TESTE-COLUNA      PIC 99  VALUE ZEROS.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
        MAIN.
 
+           DISPLAY "TP05 - Regua de coordenadas LINE/COLUMN" AT 0101.
+
+           PERFORM IMPRIMIR-COLUNA
+           WITH TEST AFTER UNTIL NOT FLAG-IMPRIMIR-COLUNAS.
+
            PERFORM IMPRIMIR-LINHA
            WITH TEST AFTER UNTIL NOT FLAG-IMPRIMIR-LINHAS.
 
+           PERFORM TESTAR-COORDENADA.
+
            STOP RUN.
       *--------------------------------------------------------------*
        IMPRIMIR-LINHA.
-           DISPLAY WS-CONTADOR-LINHA NO ADVANCING.
-           
-           MOVE 1 TO WS-CONTADOR-COLUNA.
-
-           PERFORM IMPRIMIR-COLUNA
-           WITH TEST AFTER UNTIL NOT FLAG-IMPRIMIR-COLUNAS.
+           COMPUTE WS-POS-REGUA = WS-CONTADOR-LINHA * 100 + 01.
+           DISPLAY WS-CONTADOR-LINHA AT WS-POS-REGUA.
 
-           DISPLAY "".
            ADD 1 TO WS-CONTADOR-LINHA.
       *--------------------------------------------------------------*
        IMPRIMIR-COLUNA.
-           DISPLAY "  " WS-CONTADOR-COLUNA NO ADVANCING.
+           COMPUTE WS-POS-REGUA = 01 * 100 + WS-CONTADOR-COLUNA.
+           DISPLAY WS-CONTADOR-COLUNA AT WS-POS-REGUA.
+
+           ADD 5 TO WS-CONTADOR-COLUNA.
+      *--------------------------------------------------------------*
+       TESTAR-COORDENADA.
+           DISPLAY "Digite a LINE a testar (00 sai): " AT 2401.
+           ACCEPT WS-TESTE-LINHA               AT 2435.
+
+           IF WS-TESTE-LINHA NOT = 0
+               DISPLAY "Digite a COLUMN a testar: " AT 2438
+               ACCEPT WS-TESTE-COLUNA           AT 2465
+
+               COMPUTE WS-POS-REGUA = WS-TESTE-LINHA * 100
+                   + WS-TESTE-COLUNA
+               DISPLAY "X" AT WS-POS-REGUA
 
-           ADD 1 TO WS-CONTADOR-COLUNA.
+               PERFORM TESTAR-COORDENADA
+           END-IF.
       *--------------------------------------------------------------*
