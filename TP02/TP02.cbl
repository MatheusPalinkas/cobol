@@ -11,9 +11,29 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+      *--------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS                PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-FAIXAS             PIC X(02)      VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                     VALUE "00".
+           88 FLAG-FAIXAS-EOF                         VALUE "10".
+       77 WS-PERC-ATUAL                PIC 9V9(3)     VALUE ZEROS.
+       77 WS-DEDUCAO-ATUAL             PIC 9(3)V9(2)  VALUE ZEROS.
        01 WSFICHA.
            05 WSNOME.
                10 WSPRIMEIRO-NOME      PIC A(20)      VALUE SPACE.
@@ -25,10 +45,15 @@
                10 WSSALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZERO.
                10 WSDESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZERO.
                10 WSDESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZERO.
+               10 WSPERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
 
        77 WSHORA-TRABALHADA            PIC 9(3)V9(2)  VALUE ZERO.
        77 WSQTD-HORAS                  PIC 9(3)       VALUE ZERO.
        77 WSQTD-DEPENTENDES            PIC 9(2)       VALUE ZERO.
+       77 WS-FATOR-PERIODO             PIC 9          VALUE 1.
+       77 WS-BASE-CALCULO              PIC 9(5)V9(2)  VALUE ZERO.
 
       *---- VARIAVEIS COM MASCARA -----------------------------------*
 
@@ -42,10 +67,7 @@
        77 MASK-QTD-DEPENTENDES       PIC Z9.
 
       *---- CONSTS --------------------------------------------------*
-       77 CONST-PORC-INSS              PIC 9V9(3)      VALUE 0,14.
-       77 CONST-PORC-IRRF              PIC 9V9(3)      VALUE 0,275.
-       77 CONST-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE 869,36.
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
+           COPY FAIXAS-CONST.
 
       *---- CONSTS LAYOUT -------------------------------------------*
        77 CONST-LINE                   PIC A(59)       VALUE
@@ -58,6 +80,10 @@
            05 BLANK SCREEN.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
+       INICIO.
+
+           PERFORM CARREGAR-FAIXAS.
+      *--------------------------------------------------------------*
        CRIAR-LAYOUT.
 
            DISPLAY
@@ -96,6 +122,11 @@
                CONST-COLUMN   AT 1783 WITH FOREGROUND-COLOR 1
                CONST-LINE     AT 1825 WITH FOREGROUND-COLOR 1.
 
+           DISPLAY
+               CONST-COLUMN   AT 1925 WITH FOREGROUND-COLOR 1
+               CONST-COLUMN   AT 1983 WITH FOREGROUND-COLOR 1
+               CONST-LINE     AT 2025 WITH FOREGROUND-COLOR 1.
+
       *--------------------------------------------------------------*
        POSITION-LABELS.
 
@@ -108,7 +139,8 @@
                 "Prontuario:"       AT 1128 WITH FOREGROUND-COLOR 8
                 "Valor hora:"       AT 1328 WITH FOREGROUND-COLOR 8
                 "Qtde horas:"       AT 1528 WITH FOREGROUND-COLOR 8
-                "Qtde dependentes:" AT 1728 WITH FOREGROUND-COLOR 8.
+                "Qtde dependentes:" AT 1728 WITH FOREGROUND-COLOR 8
+                "Periodo (1/2):"    AT 1928 WITH FOREGROUND-COLOR 8.
 
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
@@ -131,6 +163,8 @@
            ACCEPT
                MASK-QTD-DEPENTENDES  AT 1745 WITH HIGHLIGHT EMPTY-CHECK.
 
+           ACCEPT
+               WSPERIODO             AT 1943 WITH HIGHLIGHT EMPTY-CHECK.
 
            MOVE MASK-HORA-TRABALHADA  TO WSHORA-TRABALHADA.
            MOVE MASK-QTD-HORAS        TO WSQTD-HORAS.
@@ -141,21 +175,41 @@
       *    CALCULO SALARIO BRUTO
            COMPUTE WSSALARIO-BRUTO = WSHORA-TRABALHADA * WSQTD-HORAS.
 
-      *    CALCULO INSS
-           COMPUTE WSDESCONTO-INSS = WSSALARIO-BRUTO * CONST-PORC-INSS.
+      *    PROJETA O SALARIO BRUTO NO EQUIVALENTE MENSAL PARA A
+      *    CONSULTA AS FAIXAS DE INSS/IRRF, QUE SAO SEMPRE MENSAIS.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
+           END-IF.
+
+           COMPUTE WS-BASE-CALCULO = WSSALARIO-BRUTO * WS-FATOR-PERIODO.
+
+      *    CALCULO INSS, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-INSS.
+
+      *    O DESCONTO E CALCULADO SOBRE A BASE MENSAL EQUIVALENTE E
+      *    TRAZIDO DE VOLTA PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE WSDESCONTO-INSS =
+               ((WS-BASE-CALCULO * WS-PERC-ATUAL) - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
 
       *    CALCULO SALARIO DE REFERENCIA
            COMPUTE
                WSSALARIO-REFERENCIA = WSSALARIO-BRUTO - WSDESCONTO-INSS.
 
-      *    CALCULO IRRF
-           COMPUTE WSDESCONTO-IRRF = WSSALARIO-BRUTO * CONST-PORC-IRRF.
+      *    CALCULO IRRF, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-IRRF.
 
+      *    A FAIXA E A DEDUCAO SAO MENSAIS; O RESULTADO E TRAZIDO DE
+      *    VOLTA PARA O VALOR PROPORCIONAL DO PERIODO ANTES DE
+      *    DESCONTAR OS DEPENDENTES, QUE JA SAO DO VALOR DO PERIODO.
            COMPUTE WSDESCONTO-IRRF =
-               WSDESCONTO-IRRF - (
-                WSQTD-DEPENTENDES * CONST-DEDUCAO-DEPENDENTE
-                   + CONST-DEDUCAO-IRRF
-                 ).
+               ((WS-BASE-CALCULO * WS-PERC-ATUAL) - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
+
+           COMPUTE WSDESCONTO-IRRF =
+               WSDESCONTO-IRRF - (WSQTD-DEPENTENDES *
+                   CONST-DEDUCAO-DEPENDENTE).
 
       *    CALCULO SALARIO LIQUIDO
            COMPUTE
@@ -178,11 +232,6 @@
        CRIAR-LAYOUT-SAIDA.
            PERFORM CRIAR-LAYOUT.
 
-           DISPLAY
-               CONST-COLUMN   AT 1925 WITH FOREGROUND-COLOR 1
-               CONST-COLUMN   AT 1983 WITH FOREGROUND-COLOR 1
-               CONST-LINE     AT 2025 WITH FOREGROUND-COLOR 1.
-
            DISPLAY
                CONST-COLUMN   AT 2125 WITH FOREGROUND-COLOR 1
                CONST-COLUMN   AT 2183 WITH FOREGROUND-COLOR 1
@@ -197,6 +246,11 @@
                CONST-COLUMN   AT 2525 WITH FOREGROUND-COLOR 1
                CONST-COLUMN   AT 2583 WITH FOREGROUND-COLOR 1
                CONST-LINE     AT 2625 WITH FOREGROUND-COLOR 1.
+
+           DISPLAY
+               CONST-COLUMN   AT 2725 WITH FOREGROUND-COLOR 1
+               CONST-COLUMN   AT 2783 WITH FOREGROUND-COLOR 1
+               CONST-LINE     AT 2825 WITH FOREGROUND-COLOR 1.
       *--------------------------------------------------------------*
        POSITION-LABELS-SAIDA.
 
@@ -210,10 +264,11 @@
                "Valor hora:"            AT 1328 WITH FOREGROUND-COLOR 8
                "Qtde horas:"            AT 1528 WITH FOREGROUND-COLOR 8
                "Qtde dependentes:"      AT 1728 WITH FOREGROUND-COLOR 8
-               "Salario Bruto:"         AT 1928 WITH FOREGROUND-COLOR 8
-               "INSS:"                  AT 2128 WITH FOREGROUND-COLOR 8
-               "IRRF:"                  AT 2328 WITH FOREGROUND-COLOR 8
-               "Salario Liquido:"       AT 2528 WITH FOREGROUND-COLOR 8.
+               "Periodo (1/2):"         AT 1928 WITH FOREGROUND-COLOR 8
+               "Salario Bruto:"         AT 2128 WITH FOREGROUND-COLOR 8
+               "INSS:"                  AT 2328 WITH FOREGROUND-COLOR 8
+               "IRRF:"                  AT 2528 WITH FOREGROUND-COLOR 8
+               "Salario Liquido:"       AT 2728 WITH FOREGROUND-COLOR 8.
 
 
            DISPLAY
@@ -223,10 +278,64 @@
                MASK-HORA-TRABALHADA     AT 1350 WITH FOREGROUND-COLOR 8
                MASK-QTD-HORAS           AT 1550 WITH FOREGROUND-COLOR 8
                MASK-QTD-DEPENTENDES     AT 1750 WITH FOREGROUND-COLOR 8
-               MASK-SALARIO-BRUTO       AT 1950 WITH FOREGROUND-COLOR 8
-               MASK-DESCONTO-INSS       AT 2150 WITH FOREGROUND-COLOR 8
-               MASK-DESCONTO-IRRF       AT 2350 WITH FOREGROUND-COLOR 8
-               MASK-SALARIO-LIQUIDO     AT 2550 WITH FOREGROUND-COLOR 8.
+               WSPERIODO                AT 1943 WITH FOREGROUND-COLOR 8
+               MASK-SALARIO-BRUTO       AT 2150 WITH FOREGROUND-COLOR 8
+               MASK-DESCONTO-INSS       AT 2350 WITH FOREGROUND-COLOR 8
+               MASK-DESCONTO-IRRF       AT 2550 WITH FOREGROUND-COLOR 8
+               MASK-SALARIO-LIQUIDO     AT 2750 WITH FOREGROUND-COLOR 8.
 
            STOP RUN.
       *--------------------------------------------------------------*
+       CARREGAR-FAIXAS.
+
+           PERFORM OBTER-CAMINHO-FAIXAS.
+
+           OPEN INPUT FAIXAS.
+
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
+           END-IF.
+
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
+
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
+           END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-IRRF.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="IRRF"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
