@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      *    LAYOUT DO ARQUIVO DE FAIXAS DE INSS/IRRF (faixas.txt)
+      *    UMA LINHA POR FAIXA, TIPO "INSS" OU "IRRF".
+      *--------------------------------------------------------------*
+       01 REG-FAIXA.
+           05 FX-TIPO                PIC X(4)       VALUE SPACES.
+           05 FX-FAIXA-INICIO        PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FX-FAIXA-FIM           PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FX-PERCENTUAL          PIC 9V9(3)     VALUE ZEROS.
+           05 FX-DEDUCAO             PIC 9(3)V9(2)  VALUE ZEROS.
