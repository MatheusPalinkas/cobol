@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      *    TABELA EM MEMORIA DAS FAIXAS DE INSS/IRRF, CARREGADA A
+      *    PARTIR DO ARQUIVO faixas.txt (VER FAIXAS-REG.cpy).
+      *--------------------------------------------------------------*
+       01 WS-TABELA-FAIXAS.
+           05 WS-FAIXA OCCURS 20 TIMES INDEXED BY WS-IDX-FAIXA.
+               10 WS-FX-TIPO          PIC X(4)       VALUE SPACES.
+               10 WS-FX-INICIO        PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-FX-FIM           PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-FX-PERCENTUAL    PIC 9V9(3)     VALUE ZEROS.
+               10 WS-FX-DEDUCAO       PIC 9(3)V9(2)  VALUE ZEROS.
+       77 WS-TOTAL-FAIXAS             PIC 9(2)       VALUE ZEROS.
