@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      *    RESOLVE WS-DIR-DADOS (VER DIR-DADOS.cpy) A PARTIR DA
+      *    VARIAVEL DE AMBIENTE COBOL_DATA_DIR, MANTENDO "C:\cobol"
+      *    COMO PADRAO QUANDO A VARIAVEL NAO ESTIVER DEFINIDA.
+      *--------------------------------------------------------------*
+           ACCEPT WS-DIR-DADOS-AMBIENTE
+               FROM ENVIRONMENT "COBOL_DATA_DIR".
+
+           IF WS-DIR-DADOS-AMBIENTE NOT = SPACES
+              MOVE WS-DIR-DADOS-AMBIENTE TO WS-DIR-DADOS
+           END-IF.
