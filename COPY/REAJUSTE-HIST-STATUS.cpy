@@ -0,0 +1,19 @@
+      *--------------------------------------------------------------*
+      *    CAMPOS DE APOIO DO HISTORICO DE REAJUSTES (VER
+      *    REAJUSTE-HIST-FD.cpy). O CHAMADOR PREENCHE WS-REAJ-CODIGO,
+      *    WS-REAJ-SETOR, WS-REAJ-TIPO, WS-REAJ-PERCENTUAL,
+      *    WS-REAJ-VALOR-ANTIGO E WS-REAJ-VALOR-NOVO ANTES DE
+      *    PERFORM GRAVAR-REAJUSTE-HIST (VER GRAVAR-REAJUSTE-HIST.cpy).
+      *--------------------------------------------------------------*
+       77 WS-ARQ-REAJUSTE-HIST      PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-REAJUSTE-HIST   PIC X(02)             VALUE SPACES.
+           88 FLAG-REAJUSTE-HIST-SUCESSO    VALUE "00".
+           88 FLAG-REAJUSTE-HIST-NAO-CRIADO VALUE "35".
+       77 WS-REAJ-DATA-HOJE         PIC 9(08)             VALUE ZEROS.
+       77 WS-REAJ-HORA-HOJE         PIC 9(08)             VALUE ZEROS.
+       77 WS-REAJ-CODIGO            PIC X(05)             VALUE SPACES.
+       77 WS-REAJ-SETOR             PIC X(02)             VALUE SPACES.
+       77 WS-REAJ-TIPO              PIC X(01)             VALUE SPACES.
+       77 WS-REAJ-PERCENTUAL        PIC 9(3)V9(2)         VALUE ZEROS.
+       77 WS-REAJ-VALOR-ANTIGO      PIC 9(2)V9(2)         VALUE ZEROS.
+       77 WS-REAJ-VALOR-NOVO        PIC 9(2)V9(2)         VALUE ZEROS.
