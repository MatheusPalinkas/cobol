@@ -0,0 +1,7 @@
+      *--------------------------------------------------------------*
+      *    CONSTANTE DE DEDUCAO POR DEPENDENTE, USADA JUNTO COM A
+      *    TABELA DE FAIXAS (VER FAIXAS-TABELA.cpy) NO CALCULO DE
+      *    INSS/IRRF. CENTRALIZADA AQUI PARA QUE UMA MUDANCA DE VALOR
+      *    SEJA UMA UNICA EDICAO EM VEZ DE UMA POR PROGRAMA.
+      *--------------------------------------------------------------*
+       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
