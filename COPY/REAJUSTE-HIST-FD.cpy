@@ -0,0 +1,30 @@
+      *--------------------------------------------------------------*
+      *    UMA LINHA POR PRODUTO CUJO PRECO FOI EFETIVAMENTE ALTERADO
+      *    POR UM REAJUSTE (POR SETOR OU POR CLASSE), GRAVADA POR
+      *    GRAVAR-REAJUSTE-HIST.cpy. REUNE EM UM SO LUGAR O QUE HOJE
+      *    ESTA ESPALHADO EM PRODUTOS_REAJUSTE.TXT E PRODUTOS2.TXT.
+      *--------------------------------------------------------------*
+       FD  ARQ-REAJUSTE-HIST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-REAJUSTE-HIST.
+
+       01  REG-REAJUSTE-HIST.
+           05 REAJ-PROGRAMA         PIC X(10)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-DATA             PIC 9(08)             VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-HORA             PIC 9(08)             VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-CODIGO           PIC X(05)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-SETOR            PIC X(02)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-TIPO             PIC X(01)             VALUE SPACES.
+               88 REAJ-TIPO-AUMENTO                       VALUE "A".
+               88 REAJ-TIPO-DESCONTO                      VALUE "D".
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-PERCENTUAL       PIC 9(3)V9(2)         VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-VALOR-ANTIGO     PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 REAJ-VALOR-NOVO       PIC 9(2)V9(2)         VALUE ZEROS.
