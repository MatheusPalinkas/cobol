@@ -0,0 +1,36 @@
+      *--------------------------------------------------------------*
+      *    GRAVA UMA LINHA NO LOG DE AUDITORIA COMPARTILHADO (VER
+      *    AUDITORIA-FD.cpy E AUDITORIA-STATUS.cpy). O CHAMADOR DEVE
+      *    PREENCHER WS-AUD-PARAMETROS E WS-AUD-RESULTADO ANTES DE
+      *    PERFORM GRAVAR-AUDITORIA.
+      *
+      *    USAR VIA COPY, SUBSTITUINDO O PARAMETRO:
+      *
+      *        COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+      *                                     BY =="TP06_01"==.
+      *--------------------------------------------------------------*
+           ACCEPT WS-AUD-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA-HOJE FROM TIME.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="auditoria.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-AUDITORIA==
+                ==:DDVAR:==  BY =="DD_ARQ-AUDITORIA"==.
+
+           OPEN EXTEND ARQ-AUDITORIA.
+
+           IF NOT FLAG-AUDITORIA-SUCESSO
+              IF FLAG-AUDITORIA-NAO-CRIADO
+                 OPEN OUTPUT ARQ-AUDITORIA
+              END-IF
+           END-IF.
+
+           MOVE :PROGRAMA:        TO AUD-PROGRAMA.
+           MOVE WS-AUD-DATA-HOJE  TO AUD-DATA.
+           MOVE WS-AUD-HORA-HOJE  TO AUD-HORA.
+           MOVE WS-AUD-PARAMETROS TO AUD-PARAMETROS.
+           MOVE WS-AUD-RESULTADO  TO AUD-RESULTADO.
+
+           WRITE REG-AUDITORIA.
+
+           CLOSE ARQ-AUDITORIA.
