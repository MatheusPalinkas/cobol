@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      *    CAMPOS DE APOIO DO LOGIN DE OPERADOR (VER OPERADOR-FD.cpy E
+      *    VALIDAR-LOGIN.cpy). O CHAMADOR PREENCHE WS-LOGIN-ID E
+      *    WS-LOGIN-SENHA E FAZ PERFORM VALIDAR-LOGIN.
+      *--------------------------------------------------------------*
+       77 WS-ARQ-OPERADORES         PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-OPERADORES      PIC X(02)             VALUE SPACES.
+           88 FLAG-OPERADORES-SUCESSO     VALUE "00".
+           88 FLAG-OPERADORES-EOF         VALUE "10".
+           88 FLAG-OPERADORES-NAO-ENCONTRADO VALUE "35".
+       77 WS-LOGIN-ID                PIC X(10)            VALUE SPACES.
+       77 WS-LOGIN-SENHA             PIC X(10)            VALUE SPACES.
+       77 WS-LOGIN-VALIDO            PIC X(01)            VALUE "N".
+           88 FLAG-LOGIN-VALIDO      VALUE "S".
