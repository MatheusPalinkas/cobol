@@ -0,0 +1,8 @@
+      *--------------------------------------------------------------*
+      *    UMA LINHA DE DADOS DA MOLDURA (LATERAIS MAIS A BORDA
+      *    INFERIOR DA LINHA). REPETIR ESTE COPY UMA VEZ PARA CADA
+      *    LINHA DE DADOS DA TABELA, LOGO APOS O COPY SC-BORDA-TOPO.
+      *--------------------------------------------------------------*
+             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
+             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
+             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
