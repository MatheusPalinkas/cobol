@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------*
+      *    CADASTRO DE OPERADORES COMPARTILHADO PELOS PROGRAMAS QUE
+      *    FAZEM AJUSTE DE PRECO (VER OPERADOR-FD.cpy E
+      *    VALIDAR-LOGIN.cpy).
+      *--------------------------------------------------------------*
+           SELECT OPERADORES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OPERADORES.
