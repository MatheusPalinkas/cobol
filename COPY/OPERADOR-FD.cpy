@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      *    CADASTRO DE OPERADORES AUTORIZADOS A FAZER AJUSTE DE PRECO,
+      *    CONFERIDO POR VALIDAR-LOGIN.cpy. UMA LINHA POR OPERADOR:
+      *    ID(10) SENHA(10).
+      *--------------------------------------------------------------*
+       FD  OPERADORES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-OPERADOR.
+
+       01  REG-OPERADOR.
+           05 OPERADOR-ID           PIC X(10)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 OPERADOR-SENHA        PIC X(10)             VALUE SPACES.
