@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      *    TOPO DA MOLDURA DE UMA TABELA DE ENTRADA/SAIDA DE DADOS:
+      *    BORDA SUPERIOR, LATERAIS DA PRIMEIRA LINHA E BORDA INFERIOR
+      *    DESSA LINHA. USAR NO INICIO DE UM GRUPO 05 SC-TABELA-...,
+      *    SEGUIDO DE UM COPY SC-BORDA-LINHA PARA CADA LINHA DE DADOS.
+      *--------------------------------------------------------------*
+             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
+             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
+             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
+             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
