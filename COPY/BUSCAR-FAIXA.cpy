@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------*
+      *    LOCALIZA, EM WS-TABELA-FAIXAS (VER FAIXAS-TABELA.cpy), A
+      *    FAIXA DE INSS/IRRF QUE CONTEM O VALOR INFORMADO E DEVOLVE O
+      *    PERCENTUAL E A DEDUCAO DESSA FAIXA.
+      *
+      *    USAR VIA COPY, SUBSTITUINDO OS QUATRO PARAMETROS:
+      *
+      *        COPY BUSCAR-FAIXA REPLACING ==:TIPO:==       BY =="INSS"==
+      *                                    ==:VALOR:==      BY ==WS-CAMPO==
+      *                                    ==:PERCENTUAL:== BY ==WS-CAMPO==
+      *                                    ==:DEDUCAO:==    BY ==WS-CAMPO==.
+      *--------------------------------------------------------------*
+           MOVE ZEROS TO :PERCENTUAL: :DEDUCAO:.
+
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+           UNTIL WS-IDX-FAIXA > WS-TOTAL-FAIXAS
+
+               IF WS-FX-TIPO(WS-IDX-FAIXA) = :TIPO:
+                  AND :VALOR: >= WS-FX-INICIO(WS-IDX-FAIXA)
+                  AND :VALOR: <= WS-FX-FIM(WS-IDX-FAIXA)
+                   MOVE WS-FX-PERCENTUAL(WS-IDX-FAIXA) TO :PERCENTUAL:
+                   MOVE WS-FX-DEDUCAO(WS-IDX-FAIXA)    TO :DEDUCAO:
+               END-IF
+           END-PERFORM.
