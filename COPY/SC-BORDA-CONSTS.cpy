@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      *    ITENS BASICOS DA MOLDURA USADA PELAS TELAS DE ENTRADA E
+      *    SAIDA DE DADOS (VER SC-BORDA-TOPO.cpy E SC-BORDA-LINHA.cpy).
+      *    CENTRALIZADOS AQUI PARA QUE O ESTILO DA MOLDURA SEJA
+      *    ALTERADO EM UM UNICO LUGAR.
+      *--------------------------------------------------------------*
+       01 SC-CONSTS.
+           05 SC-LINE                    PIC A(59)       VALUE
+          "+---------------------------------------------------------+".
+           05 SC-COLUMN                    PIC A           VALUE "|".
