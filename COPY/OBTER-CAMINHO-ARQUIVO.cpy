@@ -0,0 +1,29 @@
+      *--------------------------------------------------------------*
+      *    MONTA, EM :DESTINO:, O CAMINHO COMPLETO DE UM ARQUIVO DE
+      *    DADOS A PARTIR DO DIRETORIO RESOLVIDO POR OBTER-DIR-DADOS.cpy
+      *    (VER TAMBEM DIR-DADOS.cpy) E DO NOME DE ARQUIVO INFORMADO.
+      *
+      *    EM SEGUIDA REPASSA O CAMINHO MONTADO PARA O RUN-TIME COBOL
+      *    ATRAVES DA VARIAVEL DE AMBIENTE :DDVAR:, QUE E O NOME QUE O
+      *    RUN-TIME CONSULTA AO ABRIR O ARQUIVO DO SELECT CORRESPONDENTE
+      *    (SELECT ... ASSIGN TO DISK, SEM VALUE OF FILE-ID): O NOME E
+      *    SEMPRE "DD_" SEGUIDO DO NOME INTERNO DO SELECT.
+      *
+      *    USAR VIA COPY, SUBSTITUINDO OS TRES PARAMETROS (O NOME DO
+      *    ARQUIVO SEM A BARRA INICIAL, JA ACRESCENTADA ABAIXO, E O
+      *    NOME DA VARIAVEL DE AMBIENTE DO SELECT CORRESPONDENTE):
+      *
+      *        COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+      *              BY =="faixas.txt"==
+      *             ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+      *             ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+           COPY OBTER-DIR-DADOS.
+
+           STRING WS-DIR-DADOS DELIMITED BY SPACE
+                  "\"          DELIMITED BY SIZE
+                  :ARQUIVO:    DELIMITED BY SIZE
+                  INTO :DESTINO:.
+
+           DISPLAY :DDVAR:   UPON ENVIRONMENT-NAME.
+           DISPLAY :DESTINO: UPON ENVIRONMENT-VALUE.
