@@ -0,0 +1,36 @@
+      *--------------------------------------------------------------*
+      *    CONFERE WS-LOGIN-ID/WS-LOGIN-SENHA CONTRA O ARQUIVO DE
+      *    OPERADORES (VER OPERADOR-FD.cpy E OPERADOR-STATUS.cpy) E
+      *    LIGA FLAG-LOGIN-VALIDO QUANDO HOUVER UMA LINHA CORRESPONDENTE.
+      *
+      *    O CHAMADOR DEVE TER FEITO COPY DIR-DADOS E DECLARADO UM
+      *    PARAGRAFO OBTER-CAMINHO-OPERADORES (VER OBTER-CAMINHO-
+      *    ARQUIVO.cpy) ANTES DE PERFORM VALIDAR-LOGIN.
+      *--------------------------------------------------------------*
+           MOVE "N" TO WS-LOGIN-VALIDO.
+           MOVE SPACES TO WS-STATUS-OPERADORES.
+
+           OPEN INPUT OPERADORES.
+
+           IF NOT FLAG-OPERADORES-SUCESSO
+              IF FLAG-OPERADORES-NAO-ENCONTRADO
+                 DISPLAY "ARQUIVO DE OPERADORES NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE OPERADORES"
+                 AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL FLAG-OPERADORES-EOF OR FLAG-LOGIN-VALIDO
+               READ OPERADORES
+
+               IF NOT FLAG-OPERADORES-EOF
+                   IF OPERADOR-ID = WS-LOGIN-ID
+                   AND OPERADOR-SENHA = WS-LOGIN-SENHA
+                       MOVE "S" TO WS-LOGIN-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           CLOSE OPERADORES.
