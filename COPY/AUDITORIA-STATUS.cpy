@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      *    CAMPOS DE APOIO DO LOG DE AUDITORIA (VER AUDITORIA-FD.cpy).
+      *    O CHAMADOR PREENCHE WS-AUD-PARAMETROS E WS-AUD-RESULTADO
+      *    ANTES DE PERFORM GRAVAR-AUDITORIA (VER GRAVAR-AUDITORIA.cpy).
+      *--------------------------------------------------------------*
+       77 WS-ARQ-AUDITORIA          PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-AUDITORIA       PIC X(02)             VALUE SPACES.
+           88 FLAG-AUDITORIA-SUCESSO      VALUE "00".
+           88 FLAG-AUDITORIA-NAO-CRIADO   VALUE "35".
+       77 WS-AUD-DATA-HOJE          PIC 9(08)             VALUE ZEROS.
+       77 WS-AUD-HORA-HOJE          PIC 9(08)             VALUE ZEROS.
+       77 WS-AUD-PARAMETROS         PIC X(60)             VALUE SPACES.
+       77 WS-AUD-RESULTADO          PIC X(30)             VALUE SPACES.
