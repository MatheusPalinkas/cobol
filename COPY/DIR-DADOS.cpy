@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------*
+      *    DIRETORIO BASE ONDE OS ARQUIVOS DE DADOS SAO LIDOS E
+      *    GRAVADOS. RESOLVIDO EM TEMPO DE EXECUCAO POR
+      *    OBTER-DIR-DADOS.cpy A PARTIR DA VARIAVEL DE AMBIENTE
+      *    COBOL_DATA_DIR; QUANDO ELA NAO ESTIVER DEFINIDA, PERMANECE
+      *    COM O VALOR PADRAO ABAIXO.
+      *--------------------------------------------------------------*
+       77 WS-DIR-DADOS                 PIC X(40) VALUE "C:\cobol".
+       77 WS-DIR-DADOS-AMBIENTE        PIC X(40) VALUE SPACES.
