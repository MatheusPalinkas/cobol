@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------*
+      *    HISTORICO DE REAJUSTES DE PRECO COMPARTILHADO PELOS
+      *    PROGRAMAS QUE ALTERAM O VALOR DE PRODUTOS (VER
+      *    REAJUSTE-HIST-FD.cpy E GRAVAR-REAJUSTE-HIST.cpy).
+      *--------------------------------------------------------------*
+           SELECT ARQ-REAJUSTE-HIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-REAJUSTE-HIST.
