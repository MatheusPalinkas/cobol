@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      *    UMA LINHA POR EXECUCAO DE UM PROGRAMA DE LOTE/ARQUIVO,
+      *    GRAVADA POR GRAVAR-AUDITORIA.cpy.
+      *--------------------------------------------------------------*
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-AUDITORIA.
+
+       01  REG-AUDITORIA.
+           05 AUD-PROGRAMA          PIC X(10)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 AUD-DATA              PIC 9(08)             VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 AUD-HORA              PIC 9(08)             VALUE ZEROS.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 AUD-PARAMETROS        PIC X(60)             VALUE SPACES.
+           05 FILLER                PIC X                 VALUE SPACES.
+           05 AUD-RESULTADO         PIC X(30)             VALUE SPACES.
