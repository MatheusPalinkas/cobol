@@ -0,0 +1,8 @@
+      *--------------------------------------------------------------*
+      *    LOG DE AUDITORIA COMPARTILHADO PELOS PROGRAMAS DE LOTE E
+      *    ARQUIVO (VER AUDITORIA-FD.cpy E GRAVAR-AUDITORIA.cpy).
+      *--------------------------------------------------------------*
+           SELECT ARQ-AUDITORIA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUDITORIA.
