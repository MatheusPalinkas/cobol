@@ -0,0 +1,41 @@
+      *--------------------------------------------------------------*
+      *    GRAVA UMA LINHA NO HISTORICO DE REAJUSTES COMPARTILHADO
+      *    (VER REAJUSTE-HIST-FD.cpy E REAJUSTE-HIST-STATUS.cpy). O
+      *    CHAMADOR DEVE PREENCHER WS-REAJ-CODIGO, WS-REAJ-SETOR,
+      *    WS-REAJ-TIPO, WS-REAJ-PERCENTUAL, WS-REAJ-VALOR-ANTIGO E
+      *    WS-REAJ-VALOR-NOVO ANTES DE PERFORM GRAVAR-REAJUSTE-HIST.
+      *
+      *    USAR VIA COPY, SUBSTITUINDO O PARAMETRO:
+      *
+      *        COPY GRAVAR-REAJUSTE-HIST REPLACING ==:PROGRAMA:==
+      *                                          BY =="TP06_02"==.
+      *--------------------------------------------------------------*
+           ACCEPT WS-REAJ-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-REAJ-HORA-HOJE FROM TIME.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="reajustes_historico.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-REAJUSTE-HIST==
+                ==:DDVAR:==  BY =="DD_ARQ-REAJUSTE-HIST"==.
+
+           OPEN EXTEND ARQ-REAJUSTE-HIST.
+
+           IF NOT FLAG-REAJUSTE-HIST-SUCESSO
+              IF FLAG-REAJUSTE-HIST-NAO-CRIADO
+                 OPEN OUTPUT ARQ-REAJUSTE-HIST
+              END-IF
+           END-IF.
+
+           MOVE :PROGRAMA:            TO REAJ-PROGRAMA.
+           MOVE WS-REAJ-DATA-HOJE     TO REAJ-DATA.
+           MOVE WS-REAJ-HORA-HOJE     TO REAJ-HORA.
+           MOVE WS-REAJ-CODIGO        TO REAJ-CODIGO.
+           MOVE WS-REAJ-SETOR         TO REAJ-SETOR.
+           MOVE WS-REAJ-TIPO          TO REAJ-TIPO.
+           MOVE WS-REAJ-PERCENTUAL    TO REAJ-PERCENTUAL.
+           MOVE WS-REAJ-VALOR-ANTIGO  TO REAJ-VALOR-ANTIGO.
+           MOVE WS-REAJ-VALOR-NOVO    TO REAJ-VALOR-NOVO.
+
+           WRITE REG-REAJUSTE-HIST.
+
+           CLOSE ARQ-REAJUSTE-HIST.
