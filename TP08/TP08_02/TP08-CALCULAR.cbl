@@ -11,13 +11,45 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+      *--------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS             PIC X(60)       VALUE SPACES.
+       77 WS-STATUS-FAIXAS          PIC X(02)       VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                   VALUE "00".
+           88 FLAG-FAIXAS-EOF                       VALUE "10".
+       77 WS-PERC-ATUAL             PIC 9V9(3)      VALUE ZEROS.
+       77 WS-DEDUCAO-ATUAL          PIC 9(3)V9(2)   VALUE ZEROS.
        77 WS-PORC-IRRF              PIC 9V9(3)      VALUE ZERO.
        77 WS-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE ZERO.
+       77 WS-SALARIO-REFERENCIA-CALC   PIC S9(5)V9(2) VALUE ZEROS.
+       77 WS-QTD-HORAS-NORMAIS       PIC 9(3)        VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-TOTAL   PIC 9(3)        VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-1       PIC 9(3)        VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-2       PIC 9(3)        VALUE ZEROS.
+       77 WS-FATOR-PERIODO           PIC 9           VALUE 1.
+       77 WS-BASE-CALCULO            PIC 9(5)V9(2)   VALUE ZEROS.
       *---- CONSTS --------------------------------------------------*
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
+           COPY FAIXAS-CONST.
+       77 CONST-TETO-INSS              PIC 9(5)V9(2)   VALUE 7507,49.
+       77 CONST-LIMITE-HORAS-NORMAIS   PIC 9(3)        VALUE 220.
+       77 CONST-LIMITE-HORAS-EXTRA-1   PIC 9(3)        VALUE 40.
+       77 CONST-PERC-HORA-EXTRA-1      PIC 9V9(1)      VALUE 1,5.
+       77 CONST-PERC-HORA-EXTRA-2      PIC 9V9(1)      VALUE 2,0.
       *--------------------------------------------------------------*
        LINKAGE SECTION.
        01 LS-FICHA.
@@ -29,18 +61,15 @@
                10 LS-QTD-DEPENTENDES    PIC 9(2)       VALUE ZEROS.
            05 LS-SALARIO.
                10 LS-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-INSS-7  VALUE 0       THRU  1320,00.
-                   88 FAIXA-INSS-9  VALUE 1320,01 THRU  2571,29.
-                   88 FAIXA-INSS-12 VALUE 2571,30 THRU  3856,94.
-                   88 FAIXA-INSS-14 VALUE 3856,95 THRU  7507,49.
                10 LS-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
                10 LS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-IRRF-0  VALUE 0       THRU  2112,00.
-                   88 FAIXA-IRRF-7  VALUE 2112,01 THRU  2826,65.
-                   88 FAIXA-IRRF-15 VALUE 2826,66 THRU  3751,06.
-                   88 FAIXA-IRRF-22 VALUE 3751,07 THRU  4664,68.
                10 LS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 LS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 LS-PERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
+               10 LS-FLAG-REVISAO       PIC 9          VALUE ZEROS.
+                   88 FLAG-REVISAO-MANUAL              VALUE 1.
        01 LS-HORAS.
            05 LS-HORA-TRABALHADA        PIC 9(3)V9(2)  VALUE ZEROS.
            05 LS-QTD-HORAS              PIC 9(3)       VALUE ZEROS.
@@ -49,6 +78,7 @@
       *--------------------------------------------------------------*
        CALCULAR.
 
+           PERFORM CARREGAR-FAIXAS.
            PERFORM CALULAR-SALARIO-BRUTO.
            PERFORM CALCULAR-INSS.
            PERFORM CALCULAR-SALARIO-REFERENCIA.
@@ -59,75 +89,167 @@
 
            STOP RUN.
       *--------------------------------------------------------------*
-       CALULAR-SALARIO-BRUTO.
-           COMPUTE LS-SALARIO-BRUTO = LS-HORA-TRABALHADA * LS-QTD-HORAS.
+       CARREGAR-FAIXAS.
+
+           PERFORM OBTER-CAMINHO-FAIXAS.
+
+           OPEN INPUT FAIXAS.
+
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
+           END-IF.
+
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
       *--------------------------------------------------------------*
-       CALCULAR-INSS.
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
 
-           IF FAIXA-INSS-7 THEN
-               COMPUTE LS-DESCONTO-INSS = LS-SALARIO-BRUTO * 0,075
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
            END-IF.
+      *--------------------------------------------------------------*
+       CALULAR-SALARIO-BRUTO.
 
-           IF FAIXA-INSS-9 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 1320,00) * 0,09 + 99
+      *    HORAS ALEM DO LIMITE MENSAL SAO PAGAS COM ADICIONAL DE
+      *    HORA EXTRA: AS PRIMEIRAS CONST-LIMITE-HORAS-EXTRA-1 A 1,5X
+      *    E O RESTANTE A 2X.
+           IF LS-QTD-HORAS > CONST-LIMITE-HORAS-NORMAIS
+               MOVE CONST-LIMITE-HORAS-NORMAIS TO WS-QTD-HORAS-NORMAIS
+               COMPUTE WS-QTD-HORAS-EXTRA-TOTAL =
+                   LS-QTD-HORAS - CONST-LIMITE-HORAS-NORMAIS
+           ELSE
+               MOVE LS-QTD-HORAS TO WS-QTD-HORAS-NORMAIS
+               MOVE ZEROS TO WS-QTD-HORAS-EXTRA-TOTAL
            END-IF.
 
-           IF FAIXA-INSS-12 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 2571,29) * 0,12 + (99 + 112,61)
+           IF WS-QTD-HORAS-EXTRA-TOTAL > CONST-LIMITE-HORAS-EXTRA-1
+               MOVE CONST-LIMITE-HORAS-EXTRA-1 TO WS-QTD-HORAS-EXTRA-1
+               COMPUTE WS-QTD-HORAS-EXTRA-2 =
+                   WS-QTD-HORAS-EXTRA-TOTAL - CONST-LIMITE-HORAS-EXTRA-1
+           ELSE
+               MOVE WS-QTD-HORAS-EXTRA-TOTAL TO WS-QTD-HORAS-EXTRA-1
+               MOVE ZEROS TO WS-QTD-HORAS-EXTRA-2
+           END-IF.
 
+           COMPUTE LS-SALARIO-BRUTO ROUNDED =
+               (WS-QTD-HORAS-NORMAIS * LS-HORA-TRABALHADA)
+             + (WS-QTD-HORAS-EXTRA-1 * LS-HORA-TRABALHADA
+                                     * CONST-PERC-HORA-EXTRA-1)
+             + (WS-QTD-HORAS-EXTRA-2 * LS-HORA-TRABALHADA
+                                     * CONST-PERC-HORA-EXTRA-2).
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
+       CALCULAR-INSS.
+
+      *    AS FAIXAS SAO SEMPRE MENSAIS; A BASE DE CALCULO PROJETA O
+      *    SALARIO DO PERIODO (MENSAL OU QUINZENAL) NO EQUIVALENTE
+      *    MENSAL ANTES DE CONSULTAR A FAIXA.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
            END-IF.
 
-           IF FAIXA-INSS-14 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
+           COMPUTE WS-BASE-CALCULO =
+               LS-SALARIO-BRUTO * WS-FATOR-PERIODO.
+
+      *    O TETO DE CONTRIBUICAO DO INSS E FIXO E MENSAL: ACIMA DELE
+      *    O DESCONTO NAO CRESCE MAIS, ENTAO A FAIXA E BUSCADA PELA
+      *    BASE MENSAL, LIMITADA AO TETO, PARA FINS DE CALCULO.
+           IF WS-BASE-CALCULO > CONST-TETO-INSS
+               PERFORM BUSCAR-FAIXA-INSS-TETO
+           ELSE
+               PERFORM BUSCAR-FAIXA-INSS
            END-IF.
 
-           IF LS-SALARIO-BRUTO > 7507,49 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (7507,49 - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
+      *    O DESCONTO CALCULADO SOBRE A BASE MENSAL E TRAZIDO DE VOLTA
+      *    PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE LS-DESCONTO-INSS ROUNDED =
+               (WS-BASE-CALCULO * WS-PERC-ATUAL - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
+
+           IF WS-BASE-CALCULO > CONST-TETO-INSS
+               COMPUTE LS-DESCONTO-INSS ROUNDED =
+                   (CONST-TETO-INSS * WS-PERC-ATUAL - WS-DEDUCAO-ATUAL)
+                       / WS-FATOR-PERIODO
            END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS-TETO.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==CONST-TETO-INSS==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO-REFERENCIA.
 
-           COMPUTE LS-SALARIO-REFERENCIA = LS-SALARIO-BRUTO
+           MOVE ZEROS TO LS-FLAG-REVISAO.
+
+      *    AS DEDUCOES PODEM SUPERAR O SALARIO BRUTO QUANDO HA MUITOS
+      *    DEPENDENTES; O CAMPO DE SAIDA E SEM SINAL, ENTAO O CALCULO
+      *    E FEITO EM UM CAMPO COM SINAL E TRAVADO EM ZERO, E O
+      *    REGISTRO E SINALIZADO PARA REVISAO MANUAL.
+           COMPUTE WS-SALARIO-REFERENCIA-CALC = LS-SALARIO-BRUTO
                    - LS-DESCONTO-INSS
                    - LS-PENSAO-DEPENTENDE
                    - (LS-QTD-DEPENTENDES * CONST-DEDUCAO-DEPENDENTE).
 
+           IF WS-SALARIO-REFERENCIA-CALC < ZEROS
+               MOVE ZEROS TO LS-SALARIO-REFERENCIA
+               SET FLAG-REVISAO-MANUAL TO TRUE
+           ELSE
+               MOVE WS-SALARIO-REFERENCIA-CALC TO LS-SALARIO-REFERENCIA
+           END-IF.
       *--------------------------------------------------------------*
        CALCULAR-IRRF.
 
-           IF FAIXA-IRRF-0   THEN
-               MOVE 0        TO WS-PORC-IRRF
-               MOVE 0        TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF FAIXA-IRRF-7   THEN
-               MOVE 0,075    TO WS-PORC-IRRF
-               MOVE 158,40   TO WS-DEDUCAO-IRRF
+      *    AS FAIXAS SAO SEMPRE MENSAIS; A BASE DE CALCULO PROJETA O
+      *    SALARIO DE REFERENCIA DO PERIODO NO EQUIVALENTE MENSAL
+      *    ANTES DE CONSULTAR A FAIXA.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
            END-IF.
 
-           IF FAIXA-IRRF-15  THEN
-               MOVE 0,15     TO WS-PORC-IRRF
-               MOVE 370,40   TO WS-DEDUCAO-IRRF
-           END-IF.
-
-           IF FAIXA-IRRF-22  THEN
-               MOVE 0,225    TO WS-PORC-IRRF
-               MOVE 651,73   TO WS-DEDUCAO-IRRF
-           END-IF.
+           COMPUTE WS-BASE-CALCULO =
+               LS-SALARIO-REFERENCIA * WS-FATOR-PERIODO.
 
-           IF LS-SALARIO-REFERENCIA >  4664,69 THEN
-               MOVE 0,275    TO WS-PORC-IRRF
-               MOVE 884,96   TO WS-DEDUCAO-IRRF
-           END-IF.
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="IRRF"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PORC-IRRF==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-IRRF==.
 
-           COMPUTE LS-DESCONTO-IRRF =
-               LS-SALARIO-REFERENCIA * WS-PORC-IRRF - WS-DEDUCAO-IRRF.
+      *    O DESCONTO CALCULADO SOBRE A BASE MENSAL E TRAZIDO DE VOLTA
+      *    PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE LS-DESCONTO-IRRF ROUNDED =
+               (WS-BASE-CALCULO * WS-PORC-IRRF - WS-DEDUCAO-IRRF)
+                   / WS-FATOR-PERIODO.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO-LIQUIDO.
 
