@@ -27,47 +27,28 @@
                10 WS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-PERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDA              VALUE 1 THRU 2.
+               10 WS-FLAG-REVISAO       PIC 9          VALUE ZEROS.
+                   88 FLAG-REVISAO-MANUAL              VALUE 1.
        01 WS-HORAS.
            05 WS-HORA-TRABALHADA        PIC 9(3)V9(2)  VALUE ZEROS.
            05 WS-QTD-HORAS              PIC 9(3)       VALUE ZEROS.
       *--------------------------------------------------------------*
        SCREEN SECTION.
       *---- CONSTS --------------------------------------------------*
-       01 SC-CONSTS.
-           05 SC-LINE                    PIC A(59)       VALUE
-          "+---------------------------------------------------------+".
-           05 SC-COLUMN                    PIC A           VALUE "|".
+           COPY SC-BORDA-CONSTS.
        01 SC-TABELAS.
            05 SC-TABELA-ENTRADA-DADOS.
-             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-      *---- SCREENS ------------------------------------------------*
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
        01 SC-ENTRADA-DADOS.
@@ -92,6 +73,9 @@
 
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
            05 SC-ACCEPTS-ENTRADA-DADOS.
                10 SC-PRIMEIRO-NOME   LINE 07   COLUMN  35
                USING WS-PRIMEIRO-NOME.
@@ -110,6 +94,9 @@
 
                10 SC-QTD-DEPENTENDES LINE + 2  COLUMN  45    PIC Z9
                USING WS-QTD-DEPENTENDES.
+
+               10 SC-PERIODO         LINE + 2  COLUMN  43
+               USING WS-PERIODO.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
@@ -121,6 +108,7 @@
            MOVE ZEROS   TO WS-QTD-HORAS.
            MOVE ZEROS   TO WS-PENSAO-DEPENTENDE.
            MOVE ZEROS   TO WS-QTD-DEPENTENDES.
+           MOVE 1       TO WS-PERIODO.
 
            DISPLAY SC-LIMPA-TELA.
 
@@ -133,6 +121,20 @@
            ACCEPT SC-QTD-HORAS.
            ACCEPT SC-PENSAO-DEPENTENDE.
            ACCEPT SC-QTD-DEPENTENDES.
+
+           PERFORM ENTRADA-PERIODO.
+      *--------------------------------------------------------------*
+       ENTRADA-PERIODO.
+
+           ACCEPT SC-PERIODO.
+
+           IF NOT FLAG-PERIODO-VALIDA
+               DISPLAY "Periodo invalido - 1 Mensal / 2 Quinzenal"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-PERIODO
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO.
 
