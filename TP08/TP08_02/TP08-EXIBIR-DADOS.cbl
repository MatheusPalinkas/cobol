@@ -27,60 +27,31 @@
                10 LS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
                10 LS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 LS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 LS-PERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
+               10 LS-FLAG-REVISAO       PIC 9          VALUE ZEROS.
+                   88 FLAG-REVISAO-MANUAL              VALUE 1.
        01 LS-HORAS.
            05 LS-HORA-TRABALHADA        PIC 9(3)V9(2)  VALUE ZEROS.
            05 LS-QTD-HORAS              PIC 9(3)       VALUE ZEROS.
       *--------------------------------------------------------------*
        SCREEN SECTION.
       *---- CONSTS --------------------------------------------------*
-       01 SC-CONSTS.
-           05 SC-LINE                    PIC A(59)       VALUE
-          "+---------------------------------------------------------+".
-           05 SC-COLUMN                    PIC A           VALUE "|".
+           COPY SC-BORDA-CONSTS.
        01 SC-TABELAS.
            05 SC-TABELA-SAIDA-DADOS.
-             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-      *---- SCREENS ------------------------------------------------*
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
        01 SC-SAIDA-DADOS.
@@ -103,6 +74,9 @@
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
 
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
+
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Salario Bruto:".
 
@@ -128,6 +102,8 @@
                10 LINE + 2  COLUMN  50          USING LS-QTD-DEPENTENDES
                                                 PIC Z9.
 
+               10 LINE + 2  COLUMN  50          USING LS-PERIODO.
+
                10 LINE + 2  COLUMN  50          USING LS-SALARIO-BRUTO
                                                 PIC $ZZZZ9,99.
 
@@ -149,5 +125,11 @@
            DISPLAY SC-TABELA-SAIDA-DADOS.
            DISPLAY SC-SAIDA-DADOS.
 
+           IF FLAG-REVISAO-MANUAL
+               DISPLAY "ATENCAO: SALARIO DE REFERENCIA NEGATIVO PARA "
+                   "O PRONTUARIO " LS-PRONTUARIO
+                   " - REGISTRO SINALIZADO PARA REVISAO MANUAL"
+           END-IF.
+
        STOP RUN.
       *--------------------------------------------------------------*
