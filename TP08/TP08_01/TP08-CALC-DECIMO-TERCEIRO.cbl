@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TP08-CALC-DECIMO-TERCEIRO.
+       AUTHOR.        MATHEUS PALINKAS E JOAO TAVARES.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  20/11/2023.
+       DATE-COMPILED. 20/11/2023.
+
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-SALARIO-BRUTO       PIC 9(5)V9(2)  VALUE ZEROS.
+       01 LS-DECIMO-TERCEIRO     PIC 9(5)V9(2)  VALUE ZEROS.
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING LS-SALARIO-BRUTO LS-DECIMO-TERCEIRO.
+      *--------------------------------------------------------------*
+       CALCULAR.
+
+      *    DECIMO TERCEIRO INTEGRAL, UM SALARIO BRUTO POR ANO
+      *    TRABALHADO.
+           COMPUTE LS-DECIMO-TERCEIRO = LS-SALARIO-BRUTO.
+
+           EXIT PROGRAM.
+      *--------------------------------------------------------------*
