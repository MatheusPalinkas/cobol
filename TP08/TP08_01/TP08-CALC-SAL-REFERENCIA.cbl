@@ -11,24 +11,51 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+      *--------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS                PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-FAIXAS             PIC X(02)      VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                     VALUE "00".
+           88 FLAG-FAIXAS-EOF                         VALUE "10".
+       77 WS-PERC-ATUAL                PIC 9V9(3)     VALUE ZEROS.
+       77 WS-DEDUCAO-ATUAL             PIC 9(3)V9(2)  VALUE ZEROS.
+       77 WS-SW-FAIXAS-CARREGADAS      PIC 9          VALUE 0.
+           88 FLAG-FAIXAS-CARREGADAS                  VALUE 1.
+       77 WS-SALARIO-REFERENCIA-CALC   PIC S9(5)V9(2) VALUE ZEROS.
+       77 WS-FATOR-PERIODO             PIC 9          VALUE 1.
+       77 WS-BASE-CALCULO              PIC 9(5)V9(2)  VALUE ZEROS.
       *---- CONSTS --------------------------------------------------*
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
+           COPY FAIXAS-CONST.
+       77 CONST-TETO-INSS              PIC 9(5)V9(2)   VALUE 7507,49.
       *--------------------------------------------------------------*
        LINKAGE SECTION.
-       
+
        01 LS-SALARIO.
            05 LS-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-INSS-7  VALUE 0       THRU  1320,00.
-                   88 FAIXA-INSS-9  VALUE 1320,01 THRU  2571,29.
-                   88 FAIXA-INSS-12 VALUE 2571,30 THRU  3856,94.
-                   88 FAIXA-INSS-14 VALUE 3856,95 THRU  7507,49.
            05 LS-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+           05 LS-PERIODO            PIC 9          VALUE 1.
+               88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+               88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
+           05 LS-FLAG-REVISAO       PIC 9          VALUE ZEROS.
+               88 FLAG-REVISAO-MANUAL              VALUE 1.
        01 LS-DEPENTENDES.
            05 LS-PENSAO-DEPENTENDE  PIC 9(4)V9(2)  VALUE ZEROS.
            05 LS-QTD-DEPENTENDES    PIC 9(2)       VALUE ZEROS.
@@ -36,7 +63,12 @@
        PROCEDURE DIVISION USING LS-SALARIO LS-DEPENTENDES.
       *--------------------------------------------------------------*
        CALCULAR.
-           
+
+           IF NOT FLAG-FAIXAS-CARREGADAS
+               PERFORM CARREGAR-FAIXAS
+               SET FLAG-FAIXAS-CARREGADAS TO TRUE
+           END-IF.
+
            PERFORM CALCULAR-INSS.
            PERFORM CALCULAR-SALARIO-REFERENCIA.
 
@@ -44,40 +76,111 @@
 
            EXIT PROGRAM.
       *--------------------------------------------------------------*
-       CALCULAR-INSS.
+       CARREGAR-FAIXAS.
 
-           IF FAIXA-INSS-7 THEN
-               COMPUTE LS-DESCONTO-INSS = LS-SALARIO-BRUTO * 0,075
+           PERFORM OBTER-CAMINHO-FAIXAS.
+
+           OPEN INPUT FAIXAS.
+
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
            END-IF.
 
-           IF FAIXA-INSS-9 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 1320,00) * 0,09 + 99
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
+
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
            END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS.
 
-           IF FAIXA-INSS-12 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 2571,29) * 0,12 + (99 + 112,61)
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
+       CALCULAR-INSS.
 
+      *    AS FAIXAS SAO SEMPRE MENSAIS; A BASE DE CALCULO PROJETA O
+      *    SALARIO DO PERIODO (MENSAL OU QUINZENAL) NO EQUIVALENTE
+      *    MENSAL ANTES DE CONSULTAR A FAIXA.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
            END-IF.
 
-           IF FAIXA-INSS-14 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (LS-SALARIO-BRUTO - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
+           COMPUTE WS-BASE-CALCULO =
+               LS-SALARIO-BRUTO * WS-FATOR-PERIODO.
+
+      *    O TETO DE CONTRIBUICAO DO INSS E FIXO E MENSAL: ACIMA DELE
+      *    O DESCONTO NAO CRESCE MAIS, ENTAO A FAIXA E BUSCADA PELA
+      *    BASE MENSAL, LIMITADA AO TETO, PARA FINS DE CALCULO.
+           IF WS-BASE-CALCULO > CONST-TETO-INSS
+               PERFORM BUSCAR-FAIXA-INSS-TETO
+           ELSE
+               PERFORM BUSCAR-FAIXA-INSS
            END-IF.
 
-           IF LS-SALARIO-BRUTO > 7507,49 THEN
-               COMPUTE LS-DESCONTO-INSS =
-                  (7507,49 - 3856,94) * 0,14 +
-                  (99 + 112,61 + 154,27)
+      *    O DESCONTO CALCULADO SOBRE A BASE MENSAL E TRAZIDO DE VOLTA
+      *    PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE LS-DESCONTO-INSS ROUNDED =
+               (WS-BASE-CALCULO * WS-PERC-ATUAL - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
+
+           IF WS-BASE-CALCULO > CONST-TETO-INSS
+               COMPUTE LS-DESCONTO-INSS ROUNDED =
+                   (CONST-TETO-INSS * WS-PERC-ATUAL - WS-DEDUCAO-ATUAL)
+                       / WS-FATOR-PERIODO
            END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS-TETO.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==CONST-TETO-INSS==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO-REFERENCIA.
 
-           COMPUTE LS-SALARIO-REFERENCIA = LS-SALARIO-BRUTO
+           MOVE ZEROS TO LS-FLAG-REVISAO.
+
+      *    AS DEDUCOES PODEM SUPERAR O SALARIO BRUTO QUANDO HA MUITOS
+      *    DEPENDENTES; O CAMPO DE SAIDA E SEM SINAL, ENTAO O CALCULO
+      *    E FEITO EM UM CAMPO COM SINAL E TRAVADO EM ZERO, E O
+      *    REGISTRO E SINALIZADO PARA REVISAO MANUAL DO CHAMADOR.
+           COMPUTE WS-SALARIO-REFERENCIA-CALC = LS-SALARIO-BRUTO
                    - LS-DESCONTO-INSS
                    - LS-PENSAO-DEPENTENDE
                    - (LS-QTD-DEPENTENDES * CONST-DEDUCAO-DEPENDENTE).
-           
+
+           IF WS-SALARIO-REFERENCIA-CALC < ZEROS
+               MOVE ZEROS TO LS-SALARIO-REFERENCIA
+               SET FLAG-REVISAO-MANUAL TO TRUE
+           ELSE
+               MOVE WS-SALARIO-REFERENCIA-CALC TO LS-SALARIO-REFERENCIA
+           END-IF.
+
       *--------------------------------------------------------------*
\ No newline at end of file
