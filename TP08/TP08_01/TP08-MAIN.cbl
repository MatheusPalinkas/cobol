@@ -10,70 +10,221 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FOLHA.
+
+           SELECT HOLERITE ASSIGN TO "LPT1".
+
+           SELECT FUNCIONARIOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FUNCIONARIOS.
+
+           SELECT CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CHECKPOINT.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-FOLHA.
+
+       01 REG-FOLHA.
+           05 FH-PRIMEIRO-NOME      PIC A(20)      VALUE SPACES.
+           05 FH-PRONTUARIO         PIC X(8)       VALUE SPACES.
+           05 FH-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FH-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FH-FGTS               PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FH-DECIMO-TERCEIRO    PIC 9(5)V9(2)  VALUE ZEROS.
+           05 FH-FERIAS             PIC 9(5)V9(2)  VALUE ZEROS.
+
+       FD FUNCIONARIOS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-FUNCIONARIO.
+
+       01 REG-FUNCIONARIO.
+           05 FU-PRIMEIRO-NOME      PIC A(20)      VALUE SPACES.
+           05 FU-PRONTUARIO         PIC X(8)       VALUE SPACES.
+           05 FU-HORA-TRABALHADA    PIC 9(3)V9(2)  VALUE ZEROS.
+           05 FU-QTD-HORAS          PIC 9(3)       VALUE ZEROS.
+           05 FU-PENSAO-DEPENTENDE  PIC 9(4)V9(2)  VALUE ZEROS.
+           05 FU-QTD-DEPENTENDES    PIC 9(2)       VALUE ZEROS.
+           05 FU-PERIODO            PIC 9          VALUE 1.
+
+       FD CHECKPOINT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-CHECKPOINT.
+
+       01 REG-CHECKPOINT.
+           05 CK-CONTADOR           PIC 9(5)       VALUE ZEROS.
+           05 CK-PRONTUARIO         PIC X(8)       VALUE SPACES.
+
+       FD HOLERITE
+           LABEL RECORD OMITTED
+           LINAGE 20
+           FOOTING 18
+           TOP 2
+           BOTTOM 2.
+       01 REC-HOLERITE PIC X(80).
+
        WORKING-STORAGE SECTION.
+      *---- LAYOUT DO HOLERITE ---------------------------------------*
+       01 HOL-CABECALHO.
+           05 FILLER              PIC X(30)      VALUE SPACES.
+           05 FILLER              PIC X(20)      VALUE
+              "H O L E R I T E".
+           05 FILLER              PIC X(30)      VALUE SPACES.
+       01 HOL-LINHA-1.
+           05 FILLER              PIC X(6)       VALUE "Nome: ".
+           05 HOL-NOME            PIC A(20)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE SPACES.
+           05 FILLER              PIC X(12)      VALUE "Prontuario: ".
+           05 HOL-PRONTUARIO      PIC X(8)       VALUE SPACES.
+           05 FILLER              PIC X(29)      VALUE SPACES.
+       01 HOL-LINHA-2.
+           05 FILLER              PIC X(15)      VALUE
+              "Salario Bruto: ".
+           05 HOL-SALARIO-BRUTO   PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(5)       VALUE SPACES.
+           05 FILLER              PIC X(11)      VALUE
+              "Desc INSS: ".
+           05 HOL-DESCONTO-INSS   PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(29)      VALUE SPACES.
+       01 HOL-LINHA-3.
+           05 FILLER              PIC X(11)      VALUE
+              "Desc IRRF: ".
+           05 HOL-DESCONTO-IRRF   PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(5)       VALUE SPACES.
+           05 FILLER              PIC X(17)      VALUE
+              "Salario Liquido: ".
+           05 HOL-SALARIO-LIQUIDO PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(21)      VALUE SPACES.
+       01 HOL-LINHA-4.
+           05 FILLER              PIC X(6)       VALUE "FGTS: ".
+           05 HOL-FGTS            PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(5)       VALUE SPACES.
+           05 FILLER              PIC X(16)      VALUE
+              "13o Salario:  ".
+           05 HOL-DECIMO-TERCEIRO PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(29)      VALUE SPACES.
+       01 HOL-LINHA-5.
+           05 FILLER              PIC X(8)       VALUE "Ferias: ".
+           05 HOL-FERIAS          PIC $ZZZZ9,99  VALUE ZEROS.
+           05 FILLER              PIC X(57)      VALUE SPACES.
+       01 HOL-RODAPE.
+           05 FILLER              PIC X(50)      VALUE SPACES.
+           05 FILLER              PIC X(30)      VALUE
+              "Palinkas e Tavares".
        01 WS-FICHA.
            05 WS-NOME.
                10 WS-PRIMEIRO-NOME      PIC A(20)      VALUE SPACE.
            05 WS-PRONTUARIO             PIC X(8)       VALUE SPACE.
            05 WS-DEPENTENDES.
                10 WS-PENSAO-DEPENTENDE  PIC 9(4)V9(2)  VALUE ZEROS.
+                   88 FLAG-PENSAO-VALIDA
+                          VALUE 0 THRU 5000,00.
                10 WS-QTD-DEPENTENDES    PIC 9(2)       VALUE ZEROS.
+                   88 FLAG-QTD-DEPENTENDES-VALIDA
+                          VALUE 0 THRU 20.
+               10 WS-DEPENDENTE OCCURS 20 TIMES
+                  INDEXED BY WS-IDX-DEPENDENTE.
+                   15 WS-DEP-NOME       PIC A(30)      VALUE SPACES.
+                   15 WS-DEP-CPF        PIC X(11)      VALUE SPACES.
+                   15 WS-DEP-NASCIMENTO.
+                       20 WS-DEP-DIA    PIC 99         VALUE ZEROS.
+                       20 WS-DEP-MES    PIC 99         VALUE ZEROS.
+                       20 WS-DEP-ANO    PIC 9(4)       VALUE ZEROS.
            05 WS-SALARIO.
                10 WS-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-PERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDA              VALUE 1 THRU 2.
+               10 WS-FLAG-REVISAO       PIC 9          VALUE ZEROS.
+                   88 FLAG-REVISAO-MANUAL              VALUE 1.
 
        1 WS-EXECUTAR                    PIC 9          VALUE ZERO.
            88 WS-EXECUTAR-VALOR-VALIDO                 VALUE 0 THRU 1.
            88 WS-EXECUTAR-NOVAMENTE                    VALUE 1.
 
        77 WS-HORA-TRABALHADA            PIC 9(3)V9(2)  VALUE ZEROS.
+           88 FLAG-HORA-TRABALHADA-VALIDA              VALUE 1 THRU 999,99.
        77 WS-QTD-HORAS                  PIC 9(3)       VALUE ZEROS.
+           88 FLAG-QTD-HORAS-VALIDA                    VALUE 1 THRU 744.
+       77 WS-FGTS                       PIC 9(5)V9(2)  VALUE ZEROS.
+       77 WS-DECIMO-TERCEIRO            PIC 9(5)V9(2)  VALUE ZEROS.
+       77 WS-FERIAS                     PIC 9(5)V9(2)  VALUE ZEROS.
+       77 WS-QTD-HORAS-NORMAIS          PIC 9(3)       VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-TOTAL      PIC 9(3)       VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-1          PIC 9(3)       VALUE ZEROS.
+       77 WS-QTD-HORAS-EXTRA-2          PIC 9(3)       VALUE ZEROS.
       *---- CONSTS --------------------------------------------------*
+       77 CONST-PENSAO-MAXIMA          PIC 9(4)V9(2)   VALUE 5000,00.
        77 CONST-ENTER-PARA-SEGUIR      PIC 9           VALUE 1.
+       77 CONST-PERC-FGTS              PIC 9V9(3)      VALUE 0,080.
+       77 CONST-LIMITE-HORAS-NORMAIS   PIC 9(3)        VALUE 220.
+       77 CONST-LIMITE-HORAS-EXTRA-1   PIC 9(3)        VALUE 40.
+       77 CONST-PERC-HORA-EXTRA-1      PIC 9V9(1)      VALUE 1,5.
+       77 CONST-PERC-HORA-EXTRA-2      PIC 9V9(1)      VALUE 2,0.
+      *---- FILE ------------------------------------------------------*
+           COPY DIR-DADOS.
+       77 WS-ARQ-FOLHA                  PIC X(60)      VALUE SPACES.
+       77 WS-ARQ-FUNCIONARIOS           PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-FOLHA               PIC X(02)      VALUE SPACES.
+           88 FLAG-FOLHA-SUCESSO                       VALUE "00".
+           88 FLAG-FOLHA-NAO-CRIADO                    VALUE "35".
+       77 WS-STATUS-FUNCIONARIOS        PIC X(02)      VALUE SPACES.
+           88 FLAG-FUNCIONARIOS-SUCESSO                VALUE "00".
+           88 FLAG-FUNCIONARIOS-EOF                    VALUE "10".
+      *---- CHECKPOINT/RETOMADA ----------------------------------------*
+       77 WS-ARQ-CHECKPOINT             PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-CHECKPOINT          PIC X(02)      VALUE SPACES.
+           88 FLAG-CHECKPOINT-SUCESSO                  VALUE "00".
+           88 FLAG-CHECKPOINT-EOF                      VALUE "10".
+           88 FLAG-CHECKPOINT-NAO-ENCONTRADO           VALUE "35".
+       77 WS-CONTADOR-PROCESSADOS       PIC 9(5)       VALUE ZEROS.
+       77 WS-CONTADOR-LOTE-INICIAL      PIC 9(5)       VALUE ZEROS.
+       77 WS-CONTADOR-LOTE-ATUAL        PIC 9(5)       VALUE ZEROS.
+      *---- MODO DE EXECUCAO -------------------------------------------*
+       77 WS-MODO-EXECUCAO              PIC 9          VALUE ZERO.
+           88 FLAG-MODO-VALIDO                         VALUE 0 THRU 1.
+           88 FLAG-MODO-LOTE                           VALUE 1.
       *--------------------------------------------------------------*
        SCREEN SECTION.
       *---- CONSTS --------------------------------------------------*
-       01 SC-CONSTS.
-           05 SC-LINE                    PIC A(59)       VALUE
-          "+---------------------------------------------------------+".
-           05 SC-COLUMN                    PIC A           VALUE "|".
+           COPY SC-BORDA-CONSTS.
        01 SC-TABELAS.
            05 SC-TABELA-ENTRADA-DADOS.
-             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
            05 SC-TABELA-SAIDA-DADOS.
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+           05 SC-TABELA-EXECUTAR-NOVAMENTE.
              10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
              10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
              10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
@@ -83,38 +234,7 @@
              10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
              10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
 
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-           05 SC-TABELA-EXECUTAR-NOVAMENTE.
+           05 SC-TABELA-MODO-EXECUCAO.
              10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
              10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
              10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
@@ -149,6 +269,9 @@
 
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
            05 SC-ACCEPTS-ENTRADA-DADOS.
                10 SC-PRIMEIRO-NOME   LINE 07   COLUMN  35
                USING WS-PRIMEIRO-NOME.
@@ -167,6 +290,9 @@
 
                10 SC-QTD-DEPENTENDES LINE + 2  COLUMN  45    PIC Z9
                USING WS-QTD-DEPENTENDES.
+
+               10 SC-PERIODO         LINE + 2  COLUMN  43
+               USING WS-PERIODO.
        01 SC-SAIDA-DADOS.
            05 SC-DISPLAYS-SAIDA-DADOS.
                   10   LINE 05   COLUMN 48     FOREGROUND-COLOR  8 VALUE
@@ -187,6 +313,9 @@
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
 
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
+
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Salario Bruto:".
 
@@ -198,6 +327,15 @@
 
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Salario Liquido:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "FGTS:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "13o Salario:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Ferias:".
            05 SC-ACCEPTS-SAIDA-DADOS.
                10 LINE 07   COLUMN  50          USING WS-PRIMEIRO-NOME.
 
@@ -212,6 +350,8 @@
                10 LINE + 2  COLUMN  50          USING WS-QTD-DEPENTENDES
                                                 PIC Z9.
 
+               10 LINE + 2  COLUMN  50          USING WS-PERIODO.
+
                10 LINE + 2  COLUMN  50          USING WS-SALARIO-BRUTO
                                                 PIC $ZZZZ9,99.
 
@@ -224,6 +364,15 @@
                10 LINE + 2  COLUMN  50          USING WS-SALARIO-LIQUIDO
                                                 PIC $ZZZZ9,99.
 
+               10 LINE + 2  COLUMN  50          USING WS-FGTS
+                                                PIC $ZZZZ9,99.
+
+               10 LINE + 2  COLUMN  50          USING WS-DECIMO-TERCEIRO
+                                                PIC $ZZZZ9,99.
+
+               10 LINE + 2  COLUMN  50          USING WS-FERIAS
+                                                PIC $ZZZZ9,99.
+
                10 SC-SEGUIR LINE 30  COLUMN  120 PIC Z
                USING CONST-ENTER-PARA-SEGUIR.
        01 SC-EXECUTAR-NOVAMENTE.
@@ -236,8 +385,55 @@
            05 SC-ACCEPTS-EXECUTAR-NOVAMENTE.
                10 SC-FLAG-EXECUTAR LINE 07 COLUMN 47         PIC 9
                USING WS-EXECUTAR.
+       01 SC-MODO-EXECUCAO.
+           05 SC-DISPLAYS-MODO-EXECUCAO.
+               10   LINE 05   COLUMN 30     FOREGROUND-COLOR  8 VALUE
+               "Modo de execucao?".
+
+               10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+               "1 - Lote | 0 - Interativo:".
+           05 SC-ACCEPTS-MODO-EXECUCAO.
+               10 SC-FLAG-MODO-EXECUCAO LINE 07 COLUMN 56    PIC 9
+               USING WS-MODO-EXECUCAO.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       INICIO.
+
+           PERFORM OBTER-CAMINHO-FOLHA.
+
+           OPEN EXTEND FOLHA.
+
+           IF NOT FLAG-FOLHA-SUCESSO
+               IF FLAG-FOLHA-NAO-CRIADO
+                   OPEN OUTPUT FOLHA
+               END-IF
+           END-IF.
+
+           IF NOT FLAG-FOLHA-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FOLHA"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT HOLERITE.
+
+           PERFORM OBTER-CAMINHO-CHECKPOINT.
+           PERFORM LER-CHECKPOINT.
+
+           PERFORM ENTRADA-MODO-EXECUCAO.
+
+           IF FLAG-MODO-LOTE
+               PERFORM PROCESSAR-LOTE
+               GO TO FINALIZAR
+           END-IF.
+
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FOLHA.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="folha.dat"==
+                ==:DESTINO:== BY ==WS-ARQ-FOLHA==
+                ==:DDVAR:==  BY =="DD_FOLHA"==.
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
 
@@ -247,6 +443,7 @@
            MOVE ZEROS   TO WS-QTD-HORAS.
            MOVE ZEROS   TO WS-PENSAO-DEPENTENDE.
            MOVE ZEROS   TO WS-QTD-DEPENTENDES.
+           MOVE 1       TO WS-PERIODO.
            MOVE ZEROS   TO WS-EXECUTAR.
 
            DISPLAY SC-LIMPA-TELA.
@@ -256,20 +453,101 @@
 
            ACCEPT SC-PRIMEIRO-NOME.
            ACCEPT SC-PRONTUARIO.
-           ACCEPT SC-HORA-TRABALHADA.
-           ACCEPT SC-QTD-HORAS.
-           ACCEPT SC-PENSAO-DEPENTENDE.
-           ACCEPT SC-QTD-DEPENTENDES.
+           PERFORM ENTRADA-HORA-TRABALHADA.
+           PERFORM ENTRADA-QTD-HORAS.
+           PERFORM ENTRADA-PENSAO-DEPENTENDE.
+           PERFORM ENTRADA-QTD-DEPENTENDES.
+           PERFORM ENTRADA-PERIODO.
+           PERFORM CAPTURAR-DEPENDENTES
+           VARYING WS-IDX-DEPENDENTE FROM 1 BY 1
+           UNTIL WS-IDX-DEPENDENTE > WS-QTD-DEPENTENDES.
+
       *--------------------------------------------------------------*
        CALCULAR-SALARIO.
 
 
       *    CALCULO SALARIO BRUTO
-           COMPUTE WS-SALARIO-BRUTO = WS-HORA-TRABALHADA * WS-QTD-HORAS.
+           PERFORM CALCULAR-SALARIO-BRUTO.
 
            CALL "TP08-CALC-SAL-REFERENCIA"
            USING WS-SALARIO WS-DEPENTENDES.
 
+           IF FLAG-REVISAO-MANUAL
+               DISPLAY "ATENCAO: SALARIO DE REFERENCIA NEGATIVO PARA "
+                   "O PRONTUARIO " WS-PRONTUARIO
+                   " - REGISTRO SINALIZADO PARA REVISAO MANUAL"
+           END-IF.
+
+      *    CALCULO DO FGTS
+           COMPUTE WS-FGTS ROUNDED = WS-SALARIO-BRUTO * CONST-PERC-FGTS.
+
+           CALL "TP08-CALC-DECIMO-TERCEIRO"
+           USING WS-SALARIO-BRUTO WS-DECIMO-TERCEIRO.
+
+           CALL "TP08-CALC-FERIAS"
+           USING WS-SALARIO-BRUTO WS-FERIAS.
+
+           PERFORM GRAVAR-FOLHA.
+
+      *    CHECKPOINT DE RETOMADA - GRAVADO A CADA FUNCIONARIO CALCULADO
+      *    PARA PERMITIR RETOMAR O LOTE SE A SESSAO FOR INTERROMPIDA.
+           ADD 1 TO WS-CONTADOR-PROCESSADOS.
+           PERFORM GRAVAR-CHECKPOINT.
+
+      *    NO MODO INTERATIVO, CALCULAR-SALARIO E ALCANCADO POR
+      *    SEQUENCIA DE PARAGRAFOS (NAO POR PERFORM) A PARTIR DE
+      *    ENTRADA-DADOS, ENTAO PRECISA DESVIAR EXPLICITAMENTE PARA
+      *    SAIDA-DADOS PARA NAO CONTINUAR CAINDO NOS PARAGRAFOS
+      *    SEGUINTES. NO MODO LOTE, CALCULAR-SALARIO E CHAMADO POR
+      *    PERFORM A PARTIR DE PROCESSAR-LINHA-LOTE E PRECISA RETORNAR
+      *    NORMALMENTE PARA O LACO DE LEITURA.
+           IF NOT FLAG-MODO-LOTE
+               GO TO SAIDA-DADOS
+           END-IF.
+
+      *--------------------------------------------------------------*
+       GRAVAR-FOLHA.
+
+           MOVE WS-PRIMEIRO-NOME   TO FH-PRIMEIRO-NOME.
+           MOVE WS-PRONTUARIO      TO FH-PRONTUARIO.
+           MOVE WS-SALARIO-BRUTO   TO FH-SALARIO-BRUTO.
+           MOVE WS-SALARIO-LIQUIDO TO FH-SALARIO-LIQUIDO.
+           MOVE WS-FGTS            TO FH-FGTS.
+           MOVE WS-DECIMO-TERCEIRO TO FH-DECIMO-TERCEIRO.
+           MOVE WS-FERIAS          TO FH-FERIAS.
+
+           WRITE REG-FOLHA.
+
+           PERFORM IMPRIMIR-HOLERITE.
+
+      *--------------------------------------------------------------*
+       IMPRIMIR-HOLERITE.
+
+           MOVE WS-PRIMEIRO-NOME    TO HOL-NOME.
+           MOVE WS-PRONTUARIO       TO HOL-PRONTUARIO.
+           MOVE WS-SALARIO-BRUTO    TO HOL-SALARIO-BRUTO.
+           MOVE WS-DESCONTO-INSS    TO HOL-DESCONTO-INSS.
+           MOVE WS-DESCONTO-IRRF    TO HOL-DESCONTO-IRRF.
+           MOVE WS-SALARIO-LIQUIDO  TO HOL-SALARIO-LIQUIDO.
+           MOVE WS-FGTS             TO HOL-FGTS.
+           MOVE WS-DECIMO-TERCEIRO  TO HOL-DECIMO-TERCEIRO.
+           MOVE WS-FERIAS           TO HOL-FERIAS.
+
+           WRITE REC-HOLERITE FROM HOL-CABECALHO
+           BEFORE ADVANCING 1 LINE.
+           WRITE REC-HOLERITE FROM HOL-LINHA-1
+           BEFORE ADVANCING 2 LINES.
+           WRITE REC-HOLERITE FROM HOL-LINHA-2
+           BEFORE ADVANCING 1 LINE.
+           WRITE REC-HOLERITE FROM HOL-LINHA-3
+           BEFORE ADVANCING 2 LINES.
+           WRITE REC-HOLERITE FROM HOL-LINHA-4
+           BEFORE ADVANCING 1 LINE.
+           WRITE REC-HOLERITE FROM HOL-LINHA-5
+           BEFORE ADVANCING 2 LINES.
+           WRITE REC-HOLERITE FROM HOL-RODAPE
+           BEFORE ADVANCING PAGE.
+
       *--------------------------------------------------------------*
        SAIDA-DADOS.
            DISPLAY SC-LIMPA-TELA.
@@ -297,5 +575,230 @@
            IF WS-EXECUTAR-NOVAMENTE THEN
                GO TO ENTRADA-DADOS
            END-IF.
+
+      *--------------------------------------------------------------*
+       FINALIZAR.
+
+           PERFORM LIMPAR-CHECKPOINT.
+
+           CLOSE FOLHA.
+           CLOSE HOLERITE.
        STOP RUN.
       *--------------------------------------------------------------*
+       CALCULAR-SALARIO-BRUTO.
+
+      *    HORAS ALEM DO LIMITE MENSAL SAO PAGAS COM ADICIONAL DE
+      *    HORA EXTRA: AS PRIMEIRAS CONST-LIMITE-HORAS-EXTRA-1 A 1,5X
+      *    E O RESTANTE A 2X.
+           IF WS-QTD-HORAS > CONST-LIMITE-HORAS-NORMAIS
+               MOVE CONST-LIMITE-HORAS-NORMAIS TO WS-QTD-HORAS-NORMAIS
+               COMPUTE WS-QTD-HORAS-EXTRA-TOTAL =
+                   WS-QTD-HORAS - CONST-LIMITE-HORAS-NORMAIS
+           ELSE
+               MOVE WS-QTD-HORAS TO WS-QTD-HORAS-NORMAIS
+               MOVE ZEROS TO WS-QTD-HORAS-EXTRA-TOTAL
+           END-IF.
+
+           IF WS-QTD-HORAS-EXTRA-TOTAL > CONST-LIMITE-HORAS-EXTRA-1
+               MOVE CONST-LIMITE-HORAS-EXTRA-1 TO WS-QTD-HORAS-EXTRA-1
+               COMPUTE WS-QTD-HORAS-EXTRA-2 =
+                   WS-QTD-HORAS-EXTRA-TOTAL - CONST-LIMITE-HORAS-EXTRA-1
+           ELSE
+               MOVE WS-QTD-HORAS-EXTRA-TOTAL TO WS-QTD-HORAS-EXTRA-1
+               MOVE ZEROS TO WS-QTD-HORAS-EXTRA-2
+           END-IF.
+
+           COMPUTE WS-SALARIO-BRUTO ROUNDED =
+               (WS-QTD-HORAS-NORMAIS * WS-HORA-TRABALHADA)
+             + (WS-QTD-HORAS-EXTRA-1 * WS-HORA-TRABALHADA
+                                     * CONST-PERC-HORA-EXTRA-1)
+             + (WS-QTD-HORAS-EXTRA-2 * WS-HORA-TRABALHADA
+                                     * CONST-PERC-HORA-EXTRA-2).
+      *--------------------------------------------------------------*
+       ENTRADA-MODO-EXECUCAO.
+
+           DISPLAY SC-LIMPA-TELA.
+
+           DISPLAY SC-TABELA-MODO-EXECUCAO.
+           DISPLAY SC-MODO-EXECUCAO.
+
+           ACCEPT SC-FLAG-MODO-EXECUCAO.
+
+           IF NOT FLAG-MODO-VALIDO
+               GO TO ENTRADA-MODO-EXECUCAO
+           END-IF.
+      *--------------------------------------------------------------*
+       PROCESSAR-LOTE.
+
+           PERFORM OBTER-CAMINHO-FUNCIONARIOS.
+
+           OPEN INPUT FUNCIONARIOS.
+
+           IF NOT FLAG-FUNCIONARIOS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FUNCIONARIOS"
+               GO TO FINALIZAR
+           END-IF.
+
+      *    RETOMA O LOTE PULANDO OS FUNCIONARIOS JA PROCESSADOS ANTES DA
+      *    SESSAO SER INTERROMPIDA, CONFORME O CHECKPOINT LIDO EM INICIO.
+      *    A CONTAGEM DE PROCESSADOS TAMBEM E RETOMADA DO CHECKPOINT, PARA
+      *    QUE A PROXIMA GRAVACAO DO CHECKPOINT NAO PERCA O PROGRESSO JA
+      *    PERSISTIDO NA SESSAO ANTERIOR.
+           IF WS-CONTADOR-LOTE-INICIAL > ZEROS
+               MOVE WS-CONTADOR-LOTE-INICIAL TO WS-CONTADOR-PROCESSADOS
+               DISPLAY "RETOMANDO LOTE A PARTIR DO FUNCIONARIO "
+                   WS-CONTADOR-LOTE-INICIAL
+               PERFORM PULAR-LINHA-LOTE WITH TEST BEFORE
+                   VARYING WS-CONTADOR-LOTE-ATUAL FROM 1 BY 1
+                   UNTIL WS-CONTADOR-LOTE-ATUAL >
+                         WS-CONTADOR-LOTE-INICIAL
+                   OR FLAG-FUNCIONARIOS-EOF
+           END-IF.
+
+           PERFORM PROCESSAR-LINHA-LOTE WITH TEST BEFORE
+           UNTIL FLAG-FUNCIONARIOS-EOF.
+
+           CLOSE FUNCIONARIOS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FUNCIONARIOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="funcionarios.dat"==
+                ==:DESTINO:== BY ==WS-ARQ-FUNCIONARIOS==
+                ==:DDVAR:==  BY =="DD_FUNCIONARIOS"==.
+      *--------------------------------------------------------------*
+       PROCESSAR-LINHA-LOTE.
+
+           READ FUNCIONARIOS.
+
+           IF NOT FLAG-FUNCIONARIOS-EOF
+               MOVE FU-PRIMEIRO-NOME     TO WS-PRIMEIRO-NOME
+               MOVE FU-PRONTUARIO        TO WS-PRONTUARIO
+               MOVE FU-HORA-TRABALHADA   TO WS-HORA-TRABALHADA
+               MOVE FU-QTD-HORAS         TO WS-QTD-HORAS
+               MOVE FU-PENSAO-DEPENTENDE TO WS-PENSAO-DEPENTENDE
+               MOVE FU-QTD-DEPENTENDES   TO WS-QTD-DEPENTENDES
+               MOVE FU-PERIODO           TO WS-PERIODO
+               PERFORM CALCULAR-SALARIO
+           END-IF.
+      *--------------------------------------------------------------*
+       ENTRADA-HORA-TRABALHADA.
+
+           ACCEPT SC-HORA-TRABALHADA.
+
+           IF NOT FLAG-HORA-TRABALHADA-VALIDA
+               DISPLAY "Valor da hora invalido - Escolha novamente"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-HORA-TRABALHADA
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
+      *--------------------------------------------------------------*
+       ENTRADA-QTD-HORAS.
+
+           ACCEPT SC-QTD-HORAS.
+
+           IF NOT FLAG-QTD-HORAS-VALIDA
+               DISPLAY "Qtde de horas invalida - Escolha novamente"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-QTD-HORAS
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
+      *--------------------------------------------------------------*
+       ENTRADA-PENSAO-DEPENTENDE.
+
+           ACCEPT SC-PENSAO-DEPENTENDE.
+
+           IF NOT FLAG-PENSAO-VALIDA
+               DISPLAY "Valor de pensao invalido - Escolha novamente"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-PENSAO-DEPENTENDE
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
+      *--------------------------------------------------------------*
+       ENTRADA-QTD-DEPENTENDES.
+
+           ACCEPT SC-QTD-DEPENTENDES.
+
+           IF NOT FLAG-QTD-DEPENTENDES-VALIDA
+               DISPLAY "Qtde de dependentes invalida (maximo 20)"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-QTD-DEPENTENDES
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
+      *--------------------------------------------------------------*
+       ENTRADA-PERIODO.
+
+           ACCEPT SC-PERIODO.
+
+           IF NOT FLAG-PERIODO-VALIDA
+               DISPLAY "Periodo invalido - 1 Mensal / 2 Quinzenal"
+               AT 1928 FOREGROUND-COLOR 6
+               PERFORM ENTRADA-PERIODO
+           END-IF.
+
+           DISPLAY "                                           " AT 1928.
+      *--------------------------------------------------------------*
+       CAPTURAR-DEPENDENTES.
+
+           DISPLAY SC-LIMPA-TELA.
+
+           DISPLAY "DADOS DO DEPENDENTE ", WS-IDX-DEPENDENTE.
+
+           DISPLAY "Nome do dependente:  " WITH NO ADVANCING.
+           ACCEPT WS-DEP-NOME(WS-IDX-DEPENDENTE).
+
+           DISPLAY "CPF do dependente:   " WITH NO ADVANCING.
+           ACCEPT WS-DEP-CPF(WS-IDX-DEPENDENTE).
+
+           DISPLAY "Data de nascimento (DDMMAAAA): " WITH NO ADVANCING.
+           ACCEPT WS-DEP-NASCIMENTO(WS-IDX-DEPENDENTE).
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-CHECKPOINT.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="checkpoint.dat"==
+                ==:DESTINO:== BY ==WS-ARQ-CHECKPOINT==
+                ==:DDVAR:==  BY =="DD_CHECKPOINT"==.
+      *--------------------------------------------------------------*
+       LER-CHECKPOINT.
+
+           MOVE ZEROS  TO WS-CONTADOR-LOTE-INICIAL.
+           MOVE SPACES TO WS-STATUS-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT.
+
+           IF FLAG-CHECKPOINT-SUCESSO
+               READ CHECKPOINT
+               IF NOT FLAG-CHECKPOINT-EOF
+                   MOVE CK-CONTADOR TO WS-CONTADOR-LOTE-INICIAL
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+      *--------------------------------------------------------------*
+       GRAVAR-CHECKPOINT.
+
+           MOVE WS-CONTADOR-PROCESSADOS TO CK-CONTADOR.
+           MOVE WS-PRONTUARIO           TO CK-PRONTUARIO.
+
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+      *--------------------------------------------------------------*
+       LIMPAR-CHECKPOINT.
+
+           MOVE ZEROS  TO WS-CONTADOR-PROCESSADOS.
+           MOVE ZEROS  TO CK-CONTADOR.
+           MOVE SPACES TO CK-PRONTUARIO.
+
+           OPEN OUTPUT CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+      *--------------------------------------------------------------*
+       PULAR-LINHA-LOTE.
+
+           READ FUNCIONARIOS.
+      *--------------------------------------------------------------*
