@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TP08-CALC-FERIAS.
+       AUTHOR.        MATHEUS PALINKAS E JOAO TAVARES.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  20/11/2023.
+       DATE-COMPILED. 20/11/2023.
+
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 CONST-TERCO-CONSTITUCIONAL PIC 9V9(3)  VALUE 0,333.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 LS-SALARIO-BRUTO       PIC 9(5)V9(2)  VALUE ZEROS.
+       01 LS-FERIAS              PIC 9(5)V9(2)  VALUE ZEROS.
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING LS-SALARIO-BRUTO LS-FERIAS.
+      *--------------------------------------------------------------*
+       CALCULAR.
+
+      *    FERIAS INTEGRAIS: UM SALARIO BRUTO MAIS O TERCO
+      *    CONSTITUCIONAL.
+           COMPUTE LS-FERIAS ROUNDED =
+               LS-SALARIO-BRUTO
+               + (LS-SALARIO-BRUTO * CONST-TERCO-CONSTITUCIONAL).
+
+           EXIT PROGRAM.
+      *--------------------------------------------------------------*
