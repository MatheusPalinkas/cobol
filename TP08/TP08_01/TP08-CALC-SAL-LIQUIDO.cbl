@@ -11,62 +11,119 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
       *--------------------------------------------------------------*
-       DATA DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS             PIC X(60)       VALUE SPACES.
+       77 WS-STATUS-FAIXAS          PIC X(02)       VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                   VALUE "00".
+           88 FLAG-FAIXAS-EOF                       VALUE "10".
+       77 WS-SW-FAIXAS-CARREGADAS   PIC 9           VALUE 0.
+           88 FLAG-FAIXAS-CARREGADAS                VALUE 1.
        77 WS-PORC-IRRF              PIC 9V9(3)      VALUE ZERO.
        77 WS-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE ZERO.
+       77 WS-FATOR-PERIODO          PIC 9           VALUE 1.
+       77 WS-BASE-CALCULO           PIC 9(5)V9(2)   VALUE ZEROS.
       *--------------------------------------------------------------*
        LINKAGE SECTION.
        01 LS-SALARIO.
            05 LS-SALARIO-BRUTO      PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-SALARIO-LIQUIDO    PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
-                   88 FAIXA-IRRF-0  VALUE 0       THRU  2112,00.
-                   88 FAIXA-IRRF-7  VALUE 2112,01 THRU  2826,65.
-                   88 FAIXA-IRRF-15 VALUE 2826,66 THRU  3751,06.
-                   88 FAIXA-IRRF-22 VALUE 3751,07 THRU  4664,68.
            05 LS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
            05 LS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+           05 LS-PERIODO            PIC 9          VALUE 1.
+               88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+               88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION USING LS-SALARIO.
       *--------------------------------------------------------------*
        CALCULAR.
-           
+
+           IF NOT FLAG-FAIXAS-CARREGADAS
+               PERFORM CARREGAR-FAIXAS
+               SET FLAG-FAIXAS-CARREGADAS TO TRUE
+           END-IF.
+
            PERFORM CALCULAR-IRRF.
            PERFORM CALCULAR-SALARIO-LIQUIDO.
 
            EXIT PROGRAM.
       *--------------------------------------------------------------*
-       CALCULAR-IRRF.
+       CARREGAR-FAIXAS.
 
-           IF FAIXA-IRRF-0   THEN
-               MOVE 0        TO WS-PORC-IRRF
-               MOVE 0        TO WS-DEDUCAO-IRRF
-           END-IF.
+           PERFORM OBTER-CAMINHO-FAIXAS.
 
-           IF FAIXA-IRRF-7   THEN
-               MOVE 0,075    TO WS-PORC-IRRF
-               MOVE 158,40   TO WS-DEDUCAO-IRRF
-           END-IF.
+           OPEN INPUT FAIXAS.
 
-           IF FAIXA-IRRF-15  THEN
-               MOVE 0,15     TO WS-PORC-IRRF
-               MOVE 370,40   TO WS-DEDUCAO-IRRF
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
            END-IF.
 
-           IF FAIXA-IRRF-22  THEN
-               MOVE 0,225    TO WS-PORC-IRRF
-               MOVE 651,73   TO WS-DEDUCAO-IRRF
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
+
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
            END-IF.
+      *--------------------------------------------------------------*
+       CALCULAR-IRRF.
 
-           IF LS-SALARIO-REFERENCIA >  4664,69 THEN
-               MOVE 0,275    TO WS-PORC-IRRF
-               MOVE 884,96   TO WS-DEDUCAO-IRRF
+      *    AS FAIXAS SAO SEMPRE MENSAIS; A BASE DE CALCULO PROJETA O
+      *    SALARIO DE REFERENCIA DO PERIODO NO EQUIVALENTE MENSAL
+      *    ANTES DE CONSULTAR A FAIXA.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
            END-IF.
 
-           COMPUTE LS-DESCONTO-IRRF =
-               LS-SALARIO-REFERENCIA * WS-PORC-IRRF - WS-DEDUCAO-IRRF.
+           COMPUTE WS-BASE-CALCULO =
+               LS-SALARIO-REFERENCIA * WS-FATOR-PERIODO.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="IRRF"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PORC-IRRF==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-IRRF==.
+
+      *    O DESCONTO CALCULADO SOBRE A BASE MENSAL E TRAZIDO DE VOLTA
+      *    PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE LS-DESCONTO-IRRF ROUNDED =
+               (WS-BASE-CALCULO * WS-PORC-IRRF - WS-DEDUCAO-IRRF)
+                   / WS-FATOR-PERIODO.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO-LIQUIDO.
 
