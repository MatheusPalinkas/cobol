@@ -15,33 +15,110 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE.
+
+           SELECT PRODUTOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE.
+
+           SELECT PRODUTOS-REAJUSTE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-WRITE.
+
+           COPY AUDITORIA-SELECT.
+
+           COPY OPERADOR-SELECT.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD SETORES
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-SETOR
-           VALUE OF FILE-ID IS
-           "C:\cobol\setores.txt".
+           DATA RECORD IS REG-SETOR.
 
        01 REG-SETOR.
-           05 FD-CODIGO             PIC 9                 VALUE ZEROS.
+           05 FD-CODIGO             PIC 9(02)             VALUE ZEROS.
            05 FD-DESCRICAO          PIC x(11)             VALUE SPACES.
 
+       FD PRODUTOS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO.
+
+       01 REG-PRODUTO.
+           05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
+           05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
+           05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
+           05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
+               88 FLAG-ESTOQUE-PRESETE                    VALUE "T".
+               88 FLAG-ESTOQUE-INDISPONIVEL               VALUE "F".
+           05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
+           05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
+
+       FD PRODUTOS-REAJUSTE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO-REAJUSTE.
+
+       01 REG-PRODUTO-REAJUSTE.
+           05 FD-PROD-REA-CODIGO      PIC X(5)            VALUE SPACES.
+           05 FD-PROD-REA-DESCRICAO   PIC X(40)           VALUE SPACES.
+           05 FD-PROD-REA-VALOR       PIC 9(2)V9(2)       VALUE ZEROS.
+           05 FD-PROD-REA-SETOR       PIC X(02)           VALUE SPACES.
+           05 FD-PROD-REA-ESTOQUE     PIC X               VALUE SPACES.
+           05 FD-PROD-REA-ANO-ESTOQUE PIC X(4)            VALUE SPACES.
+           05 FD-PROD-REA-MES-ESTOQUE PIC X(2)            VALUE SPACES.
+           05 FD-PROD-REA-QTD-ESTOQUE PIC 9(5)            VALUE ZEROS.
+           05 FD-PROD-REA-UNIDADE     PIC X(03)           VALUE SPACES.
+           05 FD-PROD-REA-PONTO-REPOSICAO PIC 9(5)        VALUE ZEROS.
+
+       COPY AUDITORIA-FD.
+
+       COPY OPERADOR-FD.
+
        WORKING-STORAGE SECTION.
-       77 WS-SETOR                  PIC 9                 VALUE ZEROS.
-           88 FLAG-SETOR-VALIDA     VALUE 1               THRU 5.
+       77 WS-SETOR                  PIC 9(02)             VALUE ZEROS.
+           88 FLAG-SETOR-VALIDA     VALUE 1               THRU 99.
        77 WS-PERC-AUMENTO           PIC 9(3)V9(2)         VALUE ZEROS.
        77 WS-COUNT-LINE             PIC 99                VALUE 9.
+       77 WS-CALC-NOVO-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
       *---- FILE ---------------------------------------------------*
+           COPY DIR-DADOS.
+       77 WS-ARQ-SETORES            PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-PRODUTOS-REAJUSTE  PIC X(60)             VALUE SPACES.
+       77 WS-STATUS-FILE-WRITE      PIC X(02)             VALUE SPACES.
        77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
            88 FLAG-SETORES-SUCESSO  VALUE "00".
            88 FLAG-SETORES-EOF      VALUE "10".
            88 FLAG-SETORES-ERRO     VALUE "30".
+           88 FLAG-SETORES-NAO-ENCONTRADO VALUE "35".
+
+       COPY AUDITORIA-STATUS.
+
+       COPY OPERADOR-STATUS.
       *---- SCREENS ------------------------------------------------*
        SCREEN SECTION.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
+       01 SC-LOGIN.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP06.01 - Ajuste de preco por setor".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Operador: ".
+           10 SC-LOGIN-ID         LINE + 0  COLUMN  39
+           USING WS-LOGIN-ID.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Senha: ".
+           10 SC-LOGIN-SENHA      LINE + 0  COLUMN  36  SECURE
+           USING WS-LOGIN-SENHA.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
        01 SC-SETORES.
            10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
            "TP06.01 - Ajuste de preco por setor".
@@ -66,26 +143,68 @@
       *--------------------------------------------------------------*
        MAIN.
 
+           DISPLAY SC-LIMPA-TELA.
+           PERFORM FAZER-LOGIN.
+
            DISPLAY SC-LIMPA-TELA.
            PERFORM MOSTRAR-SETORES.
 
            PERFORM ENTRADA-SETOR.
            PERFORM ENTRADA-PERC-AUMENTO.
 
+           PERFORM APLICAR-REAJUSTE.
+
            STOP RUN.
+      *--------------------------------------------------------------*
+       FAZER-LOGIN.
+           DISPLAY SC-LOGIN.
+           ACCEPT SC-LOGIN-ID.
+           ACCEPT SC-LOGIN-SENHA.
+
+           PERFORM OBTER-CAMINHO-OPERADORES.
+           PERFORM VALIDAR-LOGIN.
+
+           IF NOT FLAG-LOGIN-VALIDO
+               DISPLAY "Operador ou senha invalidos" AT 2128
+               FOREGROUND-COLOR 6
+               PERFORM FAZER-LOGIN
+           END-IF.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-OPERADORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="operadores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-OPERADORES==
+                ==:DDVAR:==  BY =="DD_OPERADORES"==.
+      *--------------------------------------------------------------*
+       VALIDAR-LOGIN.
+           COPY VALIDAR-LOGIN.
       *--------------------------------------------------------------*
        MOSTRAR-SETORES.
+           PERFORM OBTER-CAMINHO-SETORES.
+
            OPEN INPUT SETORES.
 
            IF NOT FLAG-SETORES-SUCESSO
-                  DISPLAY "ERROR DE ABERTURA DO ARQUIVO" AT 2029
-                  STOP RUN
+              IF FLAG-SETORES-NAO-ENCONTRADO
+                 DISPLAY "SETORES.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE SETORES.TXT" AT 2029
+              END-IF
+              STOP RUN
            END-IF.
 
            DISPLAY SC-SETORES.
            PERFORM READ-FILE-SETORES.
 
            CLOSE SETORES.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-SETORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="setores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-SETORES==
+                ==:DDVAR:==  BY =="DD_SETORES"==.
       *--------------------------------------------------------------*
        READ-FILE-SETORES.
            PERFORM READ-LINE-FILE-SETORES UNTIL FLAG-SETORES-EOF.
@@ -96,8 +215,8 @@
 
            IF NOT FLAG-SETORES-EOF
                DISPLAY FD-CODIGO    AT LINE WS-COUNT-LINE COLUMN 28
-               DISPLAY " - "        AT LINE WS-COUNT-LINE COLUMN 29
-               DISPLAY FD-DESCRICAO AT LINE WS-COUNT-LINE COLUMN 32
+               DISPLAY " - "        AT LINE WS-COUNT-LINE COLUMN 30
+               DISPLAY FD-DESCRICAO AT LINE WS-COUNT-LINE COLUMN 33
                ADD 1 TO WS-COUNT-LINE
            END-IF.
 
@@ -127,3 +246,70 @@
 
            DISPLAY "                                       " AT 2128.
       *--------------------------------------------------------------*
+       APLICAR-REAJUSTE.
+           MOVE SPACES TO WS-STATUS-FILE.
+
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
+           OPEN INPUT   PRODUTOS.
+           OPEN OUTPUT  PRODUTOS-REAJUSTE.
+
+           IF NOT FLAG-SETORES-SUCESSO
+              IF FLAG-SETORES-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           PERFORM REWRITE-LINE-FILE-PRODUTOS
+           WITH TEST BEFORE UNTIL FLAG-SETORES-EOF.
+
+           CLOSE PRODUTOS-REAJUSTE.
+           CLOSE PRODUTOS.
+
+           STRING "SETOR=" DELIMITED BY SIZE
+                  WS-SETOR DELIMITED BY SIZE
+                  " PERC="  DELIMITED BY SIZE
+                  WS-PERC-AUMENTO DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "REAJUSTE APLICADO" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+
+           DISPLAY "REAJUSTE APLICADO E DADOS EM PRODUTOS_REAJUSTE.TXT"
+           AT 2029.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_PRODUTOS"==.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos_reajuste.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS-REAJUSTE==
+                ==:DDVAR:==  BY =="DD_PRODUTOS-REAJUSTE"==.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="TP06_01"==.
+      *--------------------------------------------------------------*
+       REWRITE-LINE-FILE-PRODUTOS.
+
+           READ PRODUTOS.
+
+           IF NOT FLAG-SETORES-EOF
+               MOVE REG-PRODUTO TO REG-PRODUTO-REAJUSTE
+
+               IF FD-PROD-SETOR = WS-SETOR
+                   COMPUTE WS-CALC-NOVO-VALOR = FD-PROD-VALOR
+                                   * ( 1 + WS-PERC-AUMENTO / 100)
+
+                   MOVE WS-CALC-NOVO-VALOR TO FD-PROD-REA-VALOR
+               END-IF
+
+               WRITE REG-PRODUTO-REAJUSTE
+           END-IF.
+      *--------------------------------------------------------------*
