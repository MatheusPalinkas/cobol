@@ -20,28 +20,71 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-WRITE.
+
+           SELECT EXTRACAO-CSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-CSV.
+
+           COPY AUDITORIA-SELECT.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD COTAHIST_M092023
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-COTA
-           VALUE OF FILE-ID IS "C:\cobol\COTAHIST_M092023.TXT".
+           DATA RECORD IS REG-COTA.
 
        01 REG-COTA.
-           05 FD-CAMPO-COTA             PIC X(245)             VALUE SPACES.
+           05 FD-CAMPO-COTA        PIC X(245)         VALUE SPACES.
 
        FD EXTRACAO
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-EXTRACAO
-           VALUE OF FILE-ID IS "C:\cobol\EXTRACAO.TXT".
+           DATA RECORD IS REG-EXTRACAO.
 
        01 REG-EXTRACAO.
            05 FD-CAMPO-EXTRACAO         PIC X(245)        VALUE SPACES.
 
+       FD EXTRACAO-CSV
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-EXTRACAO-CSV.
+
+       01 REG-EXTRACAO-CSV.
+           05 FD-CAMPO-EXTRACAO-CSV     PIC X(120)        VALUE SPACES.
+
+       COPY AUDITORIA-FD.
+
        WORKING-STORAGE SECTION.
+       77 WS-DATA-INICIO           PIC 9(8)          VALUE ZEROS.
+       77 WS-DATA-FIM              PIC 9(8)          VALUE 99999999.
+       77 WS-GERAR-CSV             PIC X(01)         VALUE "N".
+           88 FLAG-GERAR-CSV                         VALUE "S" "s".
+       77 WS-ANO-COTAHIST               PIC 9(4)          VALUE ZEROS.
+       77 WS-MES-COTAHIST               PIC 99            VALUE ZEROS.
+           88 FLAG-MES-VALIDO           VALUE 1 THRU 12.
+           COPY DIR-DADOS.
+       77 WS-ARQ-COTAHIST               PIC X(60)         VALUE SPACES.
+       77 WS-ARQ-EXTRACAO               PIC X(60)         VALUE SPACES.
+       77 WS-ARQ-EXTRACAO-CSV           PIC X(60)         VALUE SPACES.
        77 WS-COD-NEGOCIACAO             PIC X(12)         VALUE SPACES.
+       77 CONST-LIMITE-COD-NEG          PIC 99            VALUE 20.
+       77 WS-QTD-COD-NEGOCIACAO         PIC 99            VALUE ZEROS.
+       77 WS-IND-COD-NEG                PIC 99            VALUE ZEROS.
+       77 WS-POS-COD-NEG                PIC 99            VALUE ZEROS.
+       01 TB-COD-NEGOCIACAO.
+           05 TB-COD-NEG-ITEM      PIC X(12) OCCURS 20 TIMES
+                                    VALUE SPACES.
+       01 TB-HEADER-ESCRITO.
+           05 TB-HEADER-ESCRITO-ITEM   PIC X(01) OCCURS 20 TIMES
+                                        VALUE SPACES.
+               88 FLAG-HEADER-ESCRITO  VALUE "S".
+       77 WS-POS-ASTERISCO               PIC 99           VALUE ZEROS.
+       77 WS-TAM-PREFIXO                 PIC 99           VALUE ZEROS.
+       77 WS-PREFIXO-COD                 PIC X(12)        VALUE SPACES.
        77 WS-TOTAL-REGISTROS-EXP        PIC 9(8)          VALUE ZEROS.
+       77 WS-PRECO-CLOSE-MIN            PIC 9(11)V9(2)    VALUE ZEROS.
+       77 WS-PRECO-CLOSE-MAX            PIC 9(11)V9(2)    VALUE ZEROS.
+       77 WS-PRECO-CLOSE-SOMA           PIC 9(16)V9(2)    VALUE ZEROS.
+       77 WS-PRECO-CLOSE-MEDIO          PIC 9(11)V9(2)    VALUE ZEROS.
        01 DATE-NOW.
            05 DATE-YEAR                 PIC 9(4)          VALUE ZEROS.
            05 DATE-MONTH                PIC 99            VALUE ZEROS.
@@ -67,6 +110,7 @@
                10 WS-DTPREGAO-LINE-ANO  PIC 9(4)          VALUE ZEROS.
                10 WS-DTPREGAO-LINE-MES  PIC 9(2)          VALUE ZEROS.
                10 WS-DTPREGAO-LINE-DIA  PIC 9(2)          VALUE ZEROS.
+           05 WS-DTPREGAO-LINE-NUM REDEFINES WS-DTPREGAO-LINE PIC 9(8).
            05 WS-CODBDI-LINE            PIC X(2)          VALUE SPACES.
            05 WS-CODNEG-LINE            PIC X(12)         VALUE SPACES.
            05 WS-TPMERC-LINE            PIC 9(3)          VALUE ZEROS.
@@ -117,17 +161,44 @@
            05 WS-PRECO-MAX              PIC 9(11)V9(2)    VALUE ZEROS.
            05 WS-PRECO-ULT-NEG          PIC 9(11)V9(2)    VALUE ZEROS.
            05 WS-QTD-TITULOS            PIC 9(18)         VALUE ZEROS.
+           05 WS-VARIACAO-PERC          PIC S9(3)V9(2)    VALUE ZEROS.
        01 WS-EXP-RODAPE.
            05 WS-TIPO                   PIC X(2)          VALUE "99".
            05 WS-TOTAL-REGISTROS        PIC 9(9)          VALUE ZEROS.
-           05 WS-RESERVA                PIC X(70)         VALUE SPACES.
+           05 WS-PRECO-CLOSE-MIN-ROD    PIC 9(11)V9(2)    VALUE ZEROS.
+           05 WS-PRECO-CLOSE-MAX-ROD    PIC 9(11)V9(2)    VALUE ZEROS.
+           05 WS-PRECO-CLOSE-MEDIO-ROD  PIC 9(11)V9(2)    VALUE ZEROS.
+           05 WS-RESERVA                PIC X(31)         VALUE SPACES.
+
+      *---- FILE EXPORTACAO CSV --------------------------------------*
+       77 WS-CSV-LINHA                  PIC X(120)        VALUE SPACES.
+       01 WS-CSV-DATA-ED.
+           05 WS-CSV-DATA-DIA           PIC 99.
+           05 FILLER                    PIC X             VALUE "/".
+           05 WS-CSV-DATA-MES           PIC 99.
+           05 FILLER                    PIC X             VALUE "/".
+           05 WS-CSV-DATA-ANO           PIC 9(4).
+       77 WS-CSV-ABERTURA               PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-MINIMO                 PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-MAXIMO                 PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-ULTIMO                 PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-QTD                    PIC Z(17)9.
+       77 WS-CSV-VARIACAO               PIC -ZZZ9,99.
+       77 WS-CSV-TOTAL-REG              PIC Z(8)9.
+       77 WS-CSV-CLOSE-MIN              PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-CLOSE-MAX              PIC ZZZZZZZZZ9,99.
+       77 WS-CSV-CLOSE-MEDIO            PIC ZZZZZZZZZ9,99.
 
       *---- STATUS FILE --------------------------------------------*
        77 WS-STATUS-FILE-WRITE          PIC X(02)         VALUE SPACES.
+       77 WS-STATUS-FILE-CSV            PIC X(02)         VALUE SPACES.
        77 WS-STATUS-FILE                PIC X(02)         VALUE SPACES.
            88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
            88 FLAG-FILE-EOF            VALUE "10".
            88 FLAG-SETORES-ERRO        VALUE "30".
+           88 FLAG-NAO-ENCONTRADO      VALUE "35".
+
+       COPY AUDITORIA-STATUS.
       *---- SCREENS ------------------------------------------------*
        SCREEN SECTION.
        01 SC-LIMPA-TELA.
@@ -141,6 +212,49 @@
            10 SC-COD-NEGOCIACAO         LINE + 0  COLUMN  60
            USING WS-COD-NEGOCIACAO.
 
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "(deixe em branco para encerrar a lista)".
+
+           10   LINE 18   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "(use * no final para pegar todos com o mesmo prefixo)".
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+       01 SC-ANO-MES.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP06.03 - Codigo de negociacao do papeL".
+
+           10   LINE 14   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Digite o mes do arquivo COTAHIST (01-12): ".
+           10 SC-MES-COTAHIST           LINE + 0  COLUMN  71
+           USING WS-MES-COTAHIST.
+
+           10   LINE 15   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Digite o ano do arquivo COTAHIST: ".
+           10 SC-ANO-COTAHIST           LINE + 0  COLUMN  63
+           USING WS-ANO-COTAHIST.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
+       01 SC-PERIODO.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP06.03 - Codigo de negociacao do papeL".
+
+           10   LINE 18   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Data inicial do periodo (AAAAMMDD): ".
+           10 SC-DATA-INICIO            LINE + 0  COLUMN  65
+           USING WS-DATA-INICIO.
+
+           10   LINE 19   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Data final do periodo   (AAAAMMDD): ".
+           10 SC-DATA-FIM               LINE + 0  COLUMN  65
+           USING WS-DATA-FIM.
+
+           10   LINE 21   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Gerar tambem arquivo CSV (S/N)?: ".
+           10 SC-GERAR-CSV              LINE + 0  COLUMN  62
+           USING WS-GERAR-CSV.
+
            10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
            "Desenvolvido por Matheus Palinkas e Joao Tavares".
       *--------------------------------------------------------------*
@@ -149,23 +263,98 @@
        MAIN.
 
            DISPLAY SC-LIMPA-TELA.
+           PERFORM ENTRADA-ANO-MES-COTAHIST.
+           PERFORM MONTAR-NOME-ARQUIVO-COTAHIST.
+
            PERFORM ENTRADA-COD-NEGOCIACAO.
+           PERFORM ENTRADA-PERIODO.
            PERFORM EXPORTAR-COTAS.
 
            STOP RUN.
+      *--------------------------------------------------------------*
+       ENTRADA-ANO-MES-COTAHIST.
+           DISPLAY SC-LIMPA-TELA.
+           DISPLAY SC-ANO-MES.
+           ACCEPT SC-MES-COTAHIST.
+           ACCEPT SC-ANO-COTAHIST.
+
+           IF NOT FLAG-MES-VALIDO
+               DISPLAY "Mes invalido - escolha novamente" AT 2129
+               FOREGROUND-COLOR 6
+               PERFORM ENTRADA-ANO-MES-COTAHIST
+           END-IF.
+
+           IF WS-ANO-COTAHIST = ZEROS
+               DISPLAY "Ano invalido - escolha novamente" AT 2129
+               FOREGROUND-COLOR 6
+               PERFORM ENTRADA-ANO-MES-COTAHIST
+           END-IF.
+      *--------------------------------------------------------------*
+       MONTAR-NOME-ARQUIVO-COTAHIST.
+           COPY OBTER-DIR-DADOS.
+
+           STRING WS-DIR-DADOS         DELIMITED BY SPACE
+                  "\COTAHIST_M"         DELIMITED BY SIZE
+                  WS-MES-COTAHIST       DELIMITED BY SIZE
+                  WS-ANO-COTAHIST       DELIMITED BY SIZE
+                  ".TXT"                DELIMITED BY SIZE
+                  INTO WS-ARQ-COTAHIST.
+
+           DISPLAY "DD_COTAHIST_M092023" UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ARQ-COTAHIST        UPON ENVIRONMENT-VALUE.
       *--------------------------------------------------------------*
        ENTRADA-COD-NEGOCIACAO.
            DISPLAY SC-INPUT.
            ACCEPT SC-COD-NEGOCIACAO.
+
+           IF WS-COD-NEGOCIACAO = SPACES
+               IF WS-QTD-COD-NEGOCIACAO = ZEROS
+                   DISPLAY "Informe ao menos um codigo" AT 2129
+                   FOREGROUND-COLOR 6
+                   PERFORM ENTRADA-COD-NEGOCIACAO
+               END-IF
+           ELSE
+               ADD 1 TO WS-QTD-COD-NEGOCIACAO
+               MOVE WS-COD-NEGOCIACAO
+                   TO TB-COD-NEG-ITEM(WS-QTD-COD-NEGOCIACAO)
+
+               IF WS-QTD-COD-NEGOCIACAO < CONST-LIMITE-COD-NEG
+                   PERFORM ENTRADA-COD-NEGOCIACAO
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       ENTRADA-PERIODO.
+           DISPLAY SC-LIMPA-TELA.
+           DISPLAY SC-PERIODO.
+           ACCEPT SC-DATA-INICIO.
+           ACCEPT SC-DATA-FIM.
+           ACCEPT SC-GERAR-CSV.
+
+           IF WS-DATA-INICIO > WS-DATA-FIM
+               DISPLAY "Periodo invalido - escolha novamente" AT 2129
+               FOREGROUND-COLOR 6
+               PERFORM ENTRADA-PERIODO
+           END-IF.
       *--------------------------------------------------------------*
        EXPORTAR-COTAS.
+           PERFORM OBTER-CAMINHO-EXTRACAO.
 
            OPEN INPUT COTAHIST_M092023.
            OPEN OUTPUT EXTRACAO.
 
            IF NOT FLAG-OPEN-FILE-SUCESSO
-                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
-                  STOP RUN
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "ARQUIVO NAO ENCONTRADO: " AT 2029
+                 WS-ARQ-COTAHIST AT 2054
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO COTAHIST" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           IF FLAG-GERAR-CSV
+               PERFORM OBTER-CAMINHO-EXTRACAO-CSV
+               OPEN OUTPUT EXTRACAO-CSV
            END-IF.
 
            PERFORM READ-HEADER-COTA.
@@ -177,6 +366,34 @@
 
            CLOSE EXTRACAO.
            CLOSE COTAHIST_M092023.
+
+           IF FLAG-GERAR-CSV
+               CLOSE EXTRACAO-CSV
+           END-IF.
+
+           STRING "COD=" DELIMITED BY SIZE
+                  WS-COD-NEGOCIACAO DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "EXPORTACAO CONCLUIDA" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-EXTRACAO.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="EXTRACAO.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-EXTRACAO==
+                ==:DDVAR:==  BY =="DD_EXTRACAO"==.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-EXTRACAO-CSV.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="EXTRACAO.CSV"==
+                ==:DESTINO:== BY ==WS-ARQ-EXTRACAO-CSV==
+                ==:DDVAR:==  BY =="DD_EXTRACAO-CSV"==.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="TP06_03"==.
       *--------------------------------------------------------------*
        READ-FOOTER-COTA.
 
@@ -190,14 +407,58 @@
 
            MOVE REG-COTA TO WS-COTA-LINHA.
 
-           IF WS-CODNEG-LINE = WS-COD-NEGOCIACAO
-               IF WS-TOTAL-REGISTROS-EXP = ZEROS
+           PERFORM LOCALIZAR-COD-NEGOCIACAO.
+
+           IF WS-POS-COD-NEG > ZEROS
+           AND WS-DTPREGAO-LINE-NUM >= WS-DATA-INICIO
+           AND WS-DTPREGAO-LINE-NUM <= WS-DATA-FIM
+               IF NOT FLAG-HEADER-ESCRITO(WS-POS-COD-NEG)
                     PERFORM WRITE-HEADER-EXPORTACAO
+                    MOVE "S" TO TB-HEADER-ESCRITO-ITEM(WS-POS-COD-NEG)
                END-IF
 
                PERFORM WRITE-LINHA-EXPORTACAO
                ADD 1 TO WS-TOTAL-REGISTROS-EXP
            END-IF.
+      *--------------------------------------------------------------*
+       LOCALIZAR-COD-NEGOCIACAO.
+           MOVE ZEROS TO WS-POS-COD-NEG.
+
+           PERFORM VARYING WS-IND-COD-NEG FROM 1 BY 1
+           UNTIL WS-IND-COD-NEG > WS-QTD-COD-NEGOCIACAO
+
+               PERFORM COMPARAR-COD-NEGOCIACAO
+           END-PERFORM.
+      *--------------------------------------------------------------*
+       COMPARAR-COD-NEGOCIACAO.
+           MOVE ZEROS  TO WS-POS-ASTERISCO.
+           MOVE ZEROS  TO WS-TAM-PREFIXO.
+           MOVE SPACES TO WS-PREFIXO-COD.
+
+           INSPECT TB-COD-NEG-ITEM(WS-IND-COD-NEG)
+               TALLYING WS-POS-ASTERISCO FOR ALL "*".
+
+           IF WS-POS-ASTERISCO > ZEROS
+               UNSTRING TB-COD-NEG-ITEM(WS-IND-COD-NEG) DELIMITED BY "*"
+                   INTO WS-PREFIXO-COD
+
+               INSPECT WS-PREFIXO-COD
+                   TALLYING WS-TAM-PREFIXO
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+
+               IF WS-TAM-PREFIXO = ZEROS
+                   MOVE WS-IND-COD-NEG TO WS-POS-COD-NEG
+               ELSE
+                   IF WS-CODNEG-LINE(1:WS-TAM-PREFIXO) =
+                      WS-PREFIXO-COD(1:WS-TAM-PREFIXO)
+                       MOVE WS-IND-COD-NEG TO WS-POS-COD-NEG
+                   END-IF
+               END-IF
+           ELSE
+               IF TB-COD-NEG-ITEM(WS-IND-COD-NEG) = WS-CODNEG-LINE
+                   MOVE WS-IND-COD-NEG TO WS-POS-COD-NEG
+               END-IF
+           END-IF.
       *--------------------------------------------------------------*
        READ-HEADER-COTA.
 
@@ -209,13 +470,41 @@
            PERFORM GET-DATE-NOW.
 
            MOVE DATE-NOW-FORMAT               TO WS-DT-EXEC.
-           MOVE WS-COD-NEGOCIACAO             TO WS-COD-NEG.
+           MOVE WS-CODNEG-LINE                 TO WS-COD-NEG.
            MOVE WS-NOMRES-LINE                TO WS-NOME-RESUMIDO.
            MOVE "MATHEUS PALINKAS E JOAO TAVARES"
                                               TO WS-NOME-EXEC-PROGRAM.
            MOVE WS-EXP-CABECALHO              TO REG-EXTRACAO.
 
            WRITE REG-EXTRACAO.
+
+           IF FLAG-GERAR-CSV
+               PERFORM WRITE-HEADER-EXPORTACAO-CSV
+           END-IF.
+      *--------------------------------------------------------------*
+       WRITE-HEADER-EXPORTACAO-CSV.
+           MOVE SPACES TO WS-CSV-LINHA.
+
+           STRING "Codigo"     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Data"       DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Abertura"   DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Minimo"     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Maximo"     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Ultimo"     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Quantidade" DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "Variacao%"  DELIMITED BY SIZE
+                  INTO WS-CSV-LINHA.
+
+           MOVE WS-CSV-LINHA TO REG-EXTRACAO-CSV.
+
+           WRITE REG-EXTRACAO-CSV.
       *--------------------------------------------------------------*
        WRITE-RODAPE-EXPORTACAO.
            IF WS-TOTAL-REGISTROS-EXP <= 0
@@ -224,13 +513,51 @@
                FOREGROUND-COLOR 6 AT 2029
            ELSE
                MOVE WS-TOTAL-REGISTROS-EXP    TO WS-TOTAL-REGISTROS
+
+               COMPUTE WS-PRECO-CLOSE-MEDIO ROUNDED =
+                   WS-PRECO-CLOSE-SOMA / WS-TOTAL-REGISTROS-EXP
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WS-PRECO-CLOSE-MEDIO
+               END-COMPUTE
+
+               MOVE WS-PRECO-CLOSE-MIN     TO WS-PRECO-CLOSE-MIN-ROD
+               MOVE WS-PRECO-CLOSE-MAX     TO WS-PRECO-CLOSE-MAX-ROD
+               MOVE WS-PRECO-CLOSE-MEDIO   TO WS-PRECO-CLOSE-MEDIO-ROD
+
                MOVE WS-EXP-RODAPE             TO REG-EXTRACAO
 
                WRITE REG-EXTRACAO
 
+               IF FLAG-GERAR-CSV
+                   PERFORM WRITE-RODAPE-EXPORTACAO-CSV
+               END-IF
+
                DISPLAY "ARQUIVO DE EXPORTACAO GERADO COM SUCESSO"
                AT 2029
            END-IF.
+      *--------------------------------------------------------------*
+       WRITE-RODAPE-EXPORTACAO-CSV.
+           MOVE WS-TOTAL-REGISTROS       TO WS-CSV-TOTAL-REG.
+           MOVE WS-PRECO-CLOSE-MIN-ROD   TO WS-CSV-CLOSE-MIN.
+           MOVE WS-PRECO-CLOSE-MAX-ROD   TO WS-CSV-CLOSE-MAX.
+           MOVE WS-PRECO-CLOSE-MEDIO-ROD TO WS-CSV-CLOSE-MEDIO.
+
+           MOVE SPACES TO WS-CSV-LINHA.
+
+           STRING "TOTAL"              DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-TOTAL-REG     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-CLOSE-MIN     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-CLOSE-MAX     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-CLOSE-MEDIO   DELIMITED BY SIZE
+                  INTO WS-CSV-LINHA.
+
+           MOVE WS-CSV-LINHA TO REG-EXTRACAO-CSV.
+
+           WRITE REG-EXTRACAO-CSV.
       *--------------------------------------------------------------*
        WRITE-LINHA-EXPORTACAO.
            MOVE WS-DTPREGAO-LINE-ANO          TO WS-DATA-EXEC-ANO.
@@ -243,9 +570,69 @@
            MOVE WS-PREULT-LINE                TO WS-PRECO-ULT-NEG.
            MOVE WS-QUATOT-LINE                TO WS-QTD-TITULOS.
 
+           COMPUTE WS-VARIACAO-PERC ROUNDED =
+               ((WS-PRECO-ULT-NEG - WS-PRECO-ABERTURA)
+                   / WS-PRECO-ABERTURA) * 100
+               ON SIZE ERROR
+                   MOVE ZEROS TO WS-VARIACAO-PERC
+           END-COMPUTE.
+
+           IF WS-TOTAL-REGISTROS-EXP = ZEROS
+               MOVE WS-PRECO-ULT-NEG TO WS-PRECO-CLOSE-MIN
+               MOVE WS-PRECO-ULT-NEG TO WS-PRECO-CLOSE-MAX
+           ELSE
+               IF WS-PRECO-ULT-NEG < WS-PRECO-CLOSE-MIN
+                   MOVE WS-PRECO-ULT-NEG TO WS-PRECO-CLOSE-MIN
+               END-IF
+               IF WS-PRECO-ULT-NEG > WS-PRECO-CLOSE-MAX
+                   MOVE WS-PRECO-ULT-NEG TO WS-PRECO-CLOSE-MAX
+               END-IF
+           END-IF.
+
+           ADD WS-PRECO-ULT-NEG TO WS-PRECO-CLOSE-SOMA.
+
            MOVE WS-EXP-LINHA                  TO REG-EXTRACAO.
 
            WRITE REG-EXTRACAO.
+
+           IF FLAG-GERAR-CSV
+               PERFORM WRITE-LINHA-EXPORTACAO-CSV
+           END-IF.
+      *--------------------------------------------------------------*
+       WRITE-LINHA-EXPORTACAO-CSV.
+           MOVE WS-DATA-EXEC-DIA              TO WS-CSV-DATA-DIA.
+           MOVE WS-DATA-EXEC-MES              TO WS-CSV-DATA-MES.
+           MOVE WS-DATA-EXEC-ANO              TO WS-CSV-DATA-ANO.
+
+           MOVE WS-PRECO-ABERTURA             TO WS-CSV-ABERTURA.
+           MOVE WS-PRECO-MIN                  TO WS-CSV-MINIMO.
+           MOVE WS-PRECO-MAX                  TO WS-CSV-MAXIMO.
+           MOVE WS-PRECO-ULT-NEG              TO WS-CSV-ULTIMO.
+           MOVE WS-QTD-TITULOS                TO WS-CSV-QTD.
+           MOVE WS-VARIACAO-PERC              TO WS-CSV-VARIACAO.
+
+           MOVE SPACES TO WS-CSV-LINHA.
+
+           STRING WS-CODNEG-LINE DELIMITED BY SPACE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-DATA-ED  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-ABERTURA DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-MINIMO   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-MAXIMO   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-ULTIMO   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-QTD      DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-CSV-VARIACAO DELIMITED BY SIZE
+                  INTO WS-CSV-LINHA.
+
+           MOVE WS-CSV-LINHA TO REG-EXTRACAO-CSV.
+
+           WRITE REG-EXTRACAO-CSV.
       *--------------------------------------------------------------*
        GET-DATE-NOW.
            MOVE FUNCTION CURRENT-DATE TO DATE-NOW.
