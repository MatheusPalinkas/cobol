@@ -25,64 +25,140 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FILE-WRITE.
+
+           SELECT PRODUTOS-BACKUP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FILE-BACKUP.
+
+           COPY AUDITORIA-SELECT.
+
+           COPY REAJUSTE-HIST-SELECT.
+
+           COPY OPERADOR-SELECT.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD SETORES
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-SETOR
-           VALUE OF FILE-ID IS "C:\cobol\setores.txt".
+           DATA RECORD IS REG-SETOR.
 
        01 REG-SETOR.
-           05 FD-SETOR-CODIGO       PIC 9                 VALUE ZEROS.
+           05 FD-SETOR-CODIGO       PIC 9(02)             VALUE ZEROS.
            05 FD-SETOR-DESCRICAO    PIC X(11)             VALUE SPACES.
 
        FD PRODUTOS
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-PRODUTO
-           VALUE OF FILE-ID IS "C:\cobol\produtos.TXT".
+           DATA RECORD IS REG-PRODUTO.
 
        01 REG-PRODUTO.
            05 FD-PROD-CODIGO        PIC X(5)              VALUE SPACES.
            05 FD-PROD-DESCRICAO     PIC X(40)             VALUE SPACES.
            05 FD-PROD-VALOR         PIC 9(2)V9(2)         VALUE ZEROS.
-           05 FD-PROD-SETOR         PIC X                 VALUE SPACES.
+           05 FD-PROD-SETOR         PIC X(02)             VALUE SPACES.
            05 FD-PROD-ESTOQUE       PIC X                 VALUE SPACES.
                88 FLAG-ESTOQUE-PRESETE                    VALUE "T".
                88 FLAG-ESTOQUE-INDISPONIVEL               VALUE "F".
            05 FD-PROD-ANO-ESTOQUE   PIC X(4)              VALUE SPACES.
            05 FD-PROD-MES-ESTOQUE   PIC X(2)              VALUE SPACES.
+           05 FD-PROD-QTD-ESTOQUE   PIC 9(5)              VALUE ZEROS.
+           05 FD-PROD-UNIDADE       PIC X(03)             VALUE SPACES.
+           05 FD-PROD-PONTO-REPOSICAO PIC 9(5)            VALUE ZEROS.
 
        FD PRODUTOS-REAJUSTE
            LABEL RECORD IS STANDARD
-           DATA RECORD IS REG-PRODUTO-REAJUSTE
-           VALUE OF FILE-ID IS "C:\cobol\produtos_reajuste.TXT".
+           DATA RECORD IS REG-PRODUTO-REAJUSTE.
 
        01 REG-PRODUTO-REAJUSTE.
            05 FD-PROD-REA-CODIGO      PIC X(5)            VALUE SPACES.
            05 FD-PROD-REA-DESCRICAO   PIC X(40)           VALUE SPACES.
            05 FD-PROD-REA-VALOR       PIC 9(2)V9(2)       VALUE ZEROS.
-           05 FD-PROD-REA-SETOR       PIC X               VALUE SPACES.
+           05 FD-PROD-REA-SETOR       PIC X(02)           VALUE SPACES.
            05 FD-PROD-REA-ESTOQUE     PIC X               VALUE SPACES.
            05 FD-PROD-REA-ANO-ESTOQUE PIC X(4)            VALUE SPACES.
            05 FD-PROD-REA-MES-ESTOQUE PIC X(2)            VALUE SPACES.
+           05 FD-PROD-REA-QTD-ESTOQUE PIC 9(5)            VALUE ZEROS.
+           05 FD-PROD-REA-UNIDADE     PIC X(03)           VALUE SPACES.
+           05 FD-PROD-REA-PONTO-REPOSICAO PIC 9(5)        VALUE ZEROS.
+
+       FD PRODUTOS-BACKUP
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PRODUTO-BACKUP.
+
+       01 REG-PRODUTO-BACKUP.
+           05 FD-PROD-BKP-CODIGO      PIC X(5)            VALUE SPACES.
+           05 FD-PROD-BKP-DESCRICAO   PIC X(40)           VALUE SPACES.
+           05 FD-PROD-BKP-VALOR       PIC 9(2)V9(2)       VALUE ZEROS.
+           05 FD-PROD-BKP-SETOR       PIC X(02)           VALUE SPACES.
+           05 FD-PROD-BKP-ESTOQUE     PIC X               VALUE SPACES.
+           05 FD-PROD-BKP-ANO-ESTOQUE PIC X(4)            VALUE SPACES.
+           05 FD-PROD-BKP-MES-ESTOQUE PIC X(2)            VALUE SPACES.
+           05 FD-PROD-BKP-QTD-ESTOQUE PIC 9(5)            VALUE ZEROS.
+           05 FD-PROD-BKP-UNIDADE     PIC X(03)           VALUE SPACES.
+           05 FD-PROD-BKP-PONTO-REPOSICAO PIC 9(5)        VALUE ZEROS.
+
+       COPY AUDITORIA-FD.
+
+       COPY REAJUSTE-HIST-FD.
+
+       COPY OPERADOR-FD.
 
        WORKING-STORAGE SECTION.
-       77 WS-SETOR                  PIC 9                 VALUE ZEROS.
-           88 FLAG-SETOR-VALIDA     VALUE 1               THRU 5.
+       77 WS-SETOR                  PIC 9(02)             VALUE ZEROS.
+           88 FLAG-SETOR-VALIDA     VALUE 1               THRU 99.
        77 WS-PERC-AUMENTO           PIC 9(3)V9(2)         VALUE ZEROS.
        77 WS-COUNT-LINE             PIC 99                VALUE 9.
        77 WS-CALC-NOVO-VALOR        PIC 9(2)V9(2)         VALUE ZEROS.
+       77 WS-DATA-EXECUCAO          PIC 9(8)              VALUE ZEROS.
+       77 WS-ARQ-REAJUSTE           PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-BACKUP             PIC X(60)             VALUE SPACES.
+       77 WS-CONFIRMA-COMMIT        PIC X(01)             VALUE SPACES.
+           88 FLAG-CONFIRMA-SIM     VALUE "S" "s".
+       77 WS-QTD-AFETADOS           PIC 9(05)             VALUE ZEROS.
+       77 WS-CONFIRMA-APLICAR       PIC X(01)             VALUE SPACES.
+           88 FLAG-CONFIRMA-APLICAR-SIM VALUE "S" "s".
       *---- FILE ---------------------------------------------------*
+           COPY DIR-DADOS.
+       77 WS-ARQ-SETORES            PIC X(60)             VALUE SPACES.
+       77 WS-ARQ-PRODUTOS           PIC X(60)             VALUE SPACES.
        77 WS-STATUS-FILE-WRITE      PIC X(02)             VALUE SPACES.
+           88 FLAG-OPEN-FILE-SUCESSO-REAJ VALUE "00".
+           88 FLAG-FILE-EOF-REAJUSTE      VALUE "10".
+           88 FLAG-NAO-ENCONTRADO-REAJ    VALUE "35".
+       77 WS-STATUS-FILE-BACKUP     PIC X(02)             VALUE SPACES.
+           88 FLAG-OPEN-FILE-SUCESSO-BKP  VALUE "00".
+           88 FLAG-FILE-EOF-BACKUP        VALUE "10".
        77 WS-STATUS-FILE            PIC X(02)             VALUE SPACES.
            88 FLAG-OPEN-FILE-SUCESSO   VALUE "00".
            88 FLAG-FILE-EOF            VALUE "10".
            88 FLAG-SETORES-ERRO        VALUE "30".
+           88 FLAG-NAO-ENCONTRADO      VALUE "35".
+
+       COPY AUDITORIA-STATUS.
+
+       COPY REAJUSTE-HIST-STATUS.
+
+       COPY OPERADOR-STATUS.
       *---- SCREENS ------------------------------------------------*
        SCREEN SECTION.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
+       01 SC-LOGIN.
+           10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
+           "TP06.02 - Ajuste de preco por setor".
+
+           10   LINE 16   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Operador: ".
+           10 SC-LOGIN-ID         LINE + 0  COLUMN  39
+           USING WS-LOGIN-ID.
+
+           10   LINE 17   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Senha: ".
+           10 SC-LOGIN-SENHA      LINE + 0  COLUMN  36  SECURE
+           USING WS-LOGIN-SENHA.
+
+           10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
+           "Desenvolvido por Matheus Palinkas e Joao Tavares".
        01 SC-SETORES.
            10   LINE 05   COLUMN 36     FOREGROUND-COLOR  8 VALUE
            "TP06.02 - Ajuste de preco por setor".
@@ -102,33 +178,111 @@
 
            10   LINE 27 COLUMN 28     FOREGROUND-COLOR  3 VALUE
            "Desenvolvido por Matheus Palinkas e Joao Tavares".
+
+       01 SC-CONFIRMA-APLICAR.
+           10   LINE 19   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Setor:".
+           10 SC-CONF-SETOR           LINE + 0  COLUMN  35  PIC 99
+           USING WS-SETOR.
+           10   LINE + 0  COLUMN  39   FOREGROUND-COLOR  8 VALUE
+           "Percentual:".
+           10 SC-CONF-PERC            LINE + 0  COLUMN  51  PIC ZZ9,99
+           USING WS-PERC-AUMENTO.
+           10   LINE + 0  COLUMN  58   FOREGROUND-COLOR  8 VALUE
+           "% Produtos afetados:".
+           10 SC-CONF-QTD             LINE + 0  COLUMN  80  PIC ZZZZ9
+           USING WS-QTD-AFETADOS.
+
+           10   LINE 20   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Confirma aplicar o reajuste (S/N): ".
+           10 SC-CONF-APLICAR         LINE + 0  COLUMN  65
+           USING WS-CONFIRMA-APLICAR.
+
+       01 SC-CONFIRMA-COMMIT.
+           10   LINE 22   COLUMN 28     FOREGROUND-COLOR  8 VALUE
+           "Confirmar reajuste como novo arquivo (S/N): ".
+           10 SC-CONFIRMA         LINE + 0  COLUMN  74
+           USING WS-CONFIRMA-COMMIT.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
        MAIN.
 
+           DISPLAY SC-LIMPA-TELA.
+           PERFORM FAZER-LOGIN.
+
            DISPLAY SC-LIMPA-TELA.
            PERFORM MOSTRAR-SETORES.
 
            PERFORM ENTRADA-SETOR.
            PERFORM ENTRADA-PERC-AUMENTO.
 
-           PERFORM APLICAR-REAJUSTE.
+           PERFORM CONTAR-PRODUTOS-SETOR.
+           PERFORM ENTRADA-CONFIRMA-APLICAR.
+
+           IF FLAG-CONFIRMA-APLICAR-SIM
+               PERFORM APLICAR-REAJUSTE
+
+               PERFORM ENTRADA-CONFIRMA-COMMIT
+
+               IF FLAG-CONFIRMA-SIM
+                   PERFORM COMMITAR-REAJUSTE
+               END-IF
+           ELSE
+               DISPLAY "REAJUSTE CANCELADO" AT 2029
+           END-IF.
 
            STOP RUN.
+      *--------------------------------------------------------------*
+       FAZER-LOGIN.
+           DISPLAY SC-LOGIN.
+           ACCEPT SC-LOGIN-ID.
+           ACCEPT SC-LOGIN-SENHA.
+
+           PERFORM OBTER-CAMINHO-OPERADORES.
+           PERFORM VALIDAR-LOGIN.
+
+           IF NOT FLAG-LOGIN-VALIDO
+               DISPLAY "Operador ou senha invalidos" AT 2128
+               FOREGROUND-COLOR 6
+               PERFORM FAZER-LOGIN
+           END-IF.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-OPERADORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="operadores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-OPERADORES==
+                ==:DDVAR:==  BY =="DD_OPERADORES"==.
+      *--------------------------------------------------------------*
+       VALIDAR-LOGIN.
+           COPY VALIDAR-LOGIN.
       *--------------------------------------------------------------*
        MOSTRAR-SETORES.
+           PERFORM OBTER-CAMINHO-SETORES.
+
            OPEN INPUT SETORES.
 
            IF NOT FLAG-OPEN-FILE-SUCESSO
-                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
-                  STOP RUN
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "SETORES.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE SETORES.TXT" AT 2029
+              END-IF
+              STOP RUN
            END-IF.
 
            DISPLAY SC-SETORES.
            PERFORM READ-LINE-FILE-SETORES UNTIL FLAG-FILE-EOF.
 
            CLOSE SETORES.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-SETORES.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="setores.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-SETORES==
+                ==:DDVAR:==  BY =="DD_SETORES"==.
       *--------------------------------------------------------------*
        READ-LINE-FILE-SETORES.
 
@@ -137,8 +291,8 @@
            IF NOT FLAG-FILE-EOF
                   DISPLAY
                       FD-SETOR-CODIGO    AT LINE WS-COUNT-LINE COLUMN 28
-                      " - "              AT LINE WS-COUNT-LINE COLUMN 29
-                      FD-SETOR-DESCRICAO AT LINE WS-COUNT-LINE COLUMN 32
+                      " - "              AT LINE WS-COUNT-LINE COLUMN 30
+                      FD-SETOR-DESCRICAO AT LINE WS-COUNT-LINE COLUMN 33
                   ADD 1 TO WS-COUNT-LINE
            END-IF.
       *--------------------------------------------------------------*
@@ -165,16 +319,59 @@
            END-IF.
 
            DISPLAY "                                       " AT 2128.
+      *--------------------------------------------------------------*
+       CONTAR-PRODUTOS-SETOR.
+           MOVE ZEROS TO WS-QTD-AFETADOS.
+           MOVE SPACES TO WS-STATUS-FILE.
+
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+
+           OPEN INPUT PRODUTOS.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           PERFORM CONTAR-LINHA-FILE-PRODUTOS
+           WITH TEST BEFORE UNTIL FLAG-FILE-EOF.
+
+           CLOSE PRODUTOS.
+      *--------------------------------------------------------------*
+       CONTAR-LINHA-FILE-PRODUTOS.
+
+           READ PRODUTOS.
+
+           IF NOT FLAG-FILE-EOF
+               IF FD-PROD-SETOR = WS-SETOR
+                   ADD 1 TO WS-QTD-AFETADOS
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       ENTRADA-CONFIRMA-APLICAR.
+           DISPLAY SC-CONFIRMA-APLICAR.
+           ACCEPT SC-CONF-APLICAR.
       *--------------------------------------------------------------*
        APLICAR-REAJUSTE.
            MOVE SPACES TO WS-STATUS-FILE.
 
+           PERFORM OBTER-CAMINHO-PRODUTOS.
+           PERFORM MONTAR-NOME-ARQUIVO-REAJUSTE.
+
            OPEN INPUT   PRODUTOS.
            OPEN OUTPUT  PRODUTOS-REAJUSTE.
 
            IF NOT FLAG-OPEN-FILE-SUCESSO
-                  DISPLAY "ERROR NA ABERTURA DO ARQUIVO" AT 2029
-                  STOP RUN
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+              END-IF
+              STOP RUN
            END-IF.
 
            PERFORM REWRITE-LINE-FILE-PRODUTOS
@@ -183,8 +380,27 @@
            CLOSE PRODUTOS-REAJUSTE.
            CLOSE PRODUTOS.
 
-           DISPLAY "REAJUSTE APLICADO E DADOS EM PRODUTOS_REAJUSTE.TXT"
-           AT 2029.
+           DISPLAY "REAJUSTE APLICADO E DADOS EM " AT 2029
+               WS-ARQ-REAJUSTE AT 2059.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-PRODUTOS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="produtos.TXT"==
+                ==:DESTINO:== BY ==WS-ARQ-PRODUTOS==
+                ==:DDVAR:==  BY =="DD_PRODUTOS"==.
+      *--------------------------------------------------------------*
+       MONTAR-NOME-ARQUIVO-REAJUSTE.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+
+           STRING WS-DIR-DADOS               DELIMITED BY SPACE
+                  "\produtos_reajuste_"       DELIMITED BY SIZE
+                  WS-DATA-EXECUCAO            DELIMITED BY SIZE
+                  ".TXT"                      DELIMITED BY SIZE
+                  INTO WS-ARQ-REAJUSTE.
+
+           DISPLAY "DD_PRODUTOS-REAJUSTE" UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ARQ-REAJUSTE        UPON ENVIRONMENT-VALUE.
       *--------------------------------------------------------------*
        REWRITE-LINE-FILE-PRODUTOS.
 
@@ -203,3 +419,133 @@
                WRITE REG-PRODUTO-REAJUSTE
            END-IF.
       *--------------------------------------------------------------*
+       ENTRADA-CONFIRMA-COMMIT.
+           DISPLAY SC-CONFIRMA-COMMIT.
+           ACCEPT SC-CONFIRMA.
+      *--------------------------------------------------------------*
+       COMMITAR-REAJUSTE.
+           PERFORM MONTAR-NOME-ARQUIVO-BACKUP.
+           PERFORM COPIAR-PRODUTOS-PARA-BACKUP.
+           PERFORM COPIAR-REAJUSTE-PARA-PRODUTOS.
+
+           STRING "SETOR=" DELIMITED BY SIZE
+                  WS-SETOR DELIMITED BY SIZE
+                  " PERC="  DELIMITED BY SIZE
+                  WS-PERC-AUMENTO DELIMITED BY SIZE
+                  INTO WS-AUD-PARAMETROS.
+           MOVE "REAJUSTE CONFIRMADO" TO WS-AUD-RESULTADO.
+           PERFORM GRAVAR-AUDITORIA.
+
+           DISPLAY "REAJUSTE CONFIRMADO. BACKUP EM " AT 2229
+               WS-ARQ-BACKUP AT 2261.
+      *--------------------------------------------------------------*
+       GRAVAR-AUDITORIA.
+           COPY GRAVAR-AUDITORIA REPLACING ==:PROGRAMA:==
+                                        BY =="TP06_02"==.
+      *--------------------------------------------------------------*
+       MONTAR-NOME-ARQUIVO-BACKUP.
+           STRING WS-DIR-DADOS               DELIMITED BY SPACE
+                  "\produtos_backup_"         DELIMITED BY SIZE
+                  WS-DATA-EXECUCAO            DELIMITED BY SIZE
+                  ".TXT"                      DELIMITED BY SIZE
+                  INTO WS-ARQ-BACKUP.
+
+           DISPLAY "DD_PRODUTOS-BACKUP" UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ARQ-BACKUP        UPON ENVIRONMENT-VALUE.
+      *--------------------------------------------------------------*
+       COPIAR-PRODUTOS-PARA-BACKUP.
+           MOVE SPACES TO WS-STATUS-FILE.
+           MOVE SPACES TO WS-STATUS-FILE-BACKUP.
+
+           OPEN INPUT  PRODUTOS.
+           OPEN OUTPUT PRODUTOS-BACKUP.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+              IF FLAG-NAO-ENCONTRADO
+                 DISPLAY "PRODUTOS.TXT NAO ENCONTRADO" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           PERFORM COPIAR-LINHA-BACKUP
+           WITH TEST BEFORE UNTIL FLAG-FILE-EOF.
+
+           CLOSE PRODUTOS-BACKUP.
+           CLOSE PRODUTOS.
+      *--------------------------------------------------------------*
+       COPIAR-LINHA-BACKUP.
+           READ PRODUTOS.
+
+           IF NOT FLAG-FILE-EOF
+               MOVE REG-PRODUTO TO REG-PRODUTO-BACKUP
+               WRITE REG-PRODUTO-BACKUP
+           END-IF.
+      *--------------------------------------------------------------*
+       COPIAR-REAJUSTE-PARA-PRODUTOS.
+           MOVE SPACES TO WS-STATUS-FILE.
+           MOVE SPACES TO WS-STATUS-FILE-WRITE.
+
+           OPEN INPUT  PRODUTOS-REAJUSTE.
+           OPEN OUTPUT PRODUTOS.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO-REAJ
+              IF FLAG-NAO-ENCONTRADO-REAJ
+                 DISPLAY "PRODUTOS_REAJUSTE NAO ENCONTRADO - EXECUTE"
+                 " O REAJUSTE ANTES DE CONFIRMAR" AT 2029
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DE PRODUTOS_REAJUSTE" AT 2029
+              END-IF
+              STOP RUN
+           END-IF.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO
+                  DISPLAY "ERRO NA ABERTURA DE PRODUTOS.TXT" AT 2029
+                  STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-STATUS-FILE-BACKUP.
+           OPEN INPUT PRODUTOS-BACKUP.
+
+           IF NOT FLAG-OPEN-FILE-SUCESSO-BKP
+                  DISPLAY "ERRO NA ABERTURA DO BACKUP DE PRODUTOS"
+                  AT 2029
+                  STOP RUN
+           END-IF.
+
+           PERFORM COPIAR-LINHA-REAJUSTE
+           WITH TEST BEFORE UNTIL FLAG-FILE-EOF-REAJUSTE.
+
+           CLOSE PRODUTOS.
+           CLOSE PRODUTOS-REAJUSTE.
+           CLOSE PRODUTOS-BACKUP.
+      *--------------------------------------------------------------*
+       COPIAR-LINHA-REAJUSTE.
+           READ PRODUTOS-REAJUSTE.
+
+           IF NOT FLAG-FILE-EOF-REAJUSTE
+               MOVE REG-PRODUTO-REAJUSTE TO REG-PRODUTO
+               WRITE REG-PRODUTO
+
+               READ PRODUTOS-BACKUP
+
+               IF FD-PROD-BKP-VALOR NOT = FD-PROD-REA-VALOR
+                   PERFORM REGISTRAR-REAJUSTE-HISTORICO
+               END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       REGISTRAR-REAJUSTE-HISTORICO.
+           MOVE FD-PROD-REA-CODIGO   TO WS-REAJ-CODIGO.
+           MOVE WS-SETOR             TO WS-REAJ-SETOR.
+           MOVE "A"                  TO WS-REAJ-TIPO.
+           MOVE WS-PERC-AUMENTO      TO WS-REAJ-PERCENTUAL.
+           MOVE FD-PROD-BKP-VALOR    TO WS-REAJ-VALOR-ANTIGO.
+           MOVE FD-PROD-REA-VALOR    TO WS-REAJ-VALOR-NOVO.
+
+           PERFORM GRAVAR-REAJUSTE-HIST.
+      *--------------------------------------------------------------*
+       GRAVAR-REAJUSTE-HIST.
+           COPY GRAVAR-REAJUSTE-HIST REPLACING ==:PROGRAMA:==
+                                             BY =="TP06_02"==.
+      *--------------------------------------------------------------*
