@@ -10,10 +10,28 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS                PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-FAIXAS             PIC X(02)      VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                     VALUE "00".
+           88 FLAG-FAIXAS-EOF                         VALUE "10".
+       77 WS-PERC-ATUAL                PIC 9V9(3)     VALUE ZEROS.
+       77 WS-DEDUCAO-ATUAL             PIC 9(3)V9(2)  VALUE ZEROS.
        01 WSFICHA.
            05 WSNOME.
                10 WSPRIMEIRO-NOME      PIC A(20)      VALUE SPACE.
@@ -25,22 +43,29 @@
                10 WSSALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZERO.
                10 WSDESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZERO.
                10 WSDESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZERO.
-          
+               10 WSPERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
+
 
-       77 WSHORA-TRABALHADA            PIC 9(3)V9(2)  VALUE ZERO. 
+       77 WSHORA-TRABALHADA            PIC 9(3)V9(2)  VALUE ZERO.
        77 WSQTD-HORAS                  PIC 9(3)       VALUE ZERO.
        77 WSQTD-DEPENTENDES            PIC 9(2)       VALUE ZERO.
        77 WSDESCONTO-DEPENDENTE        PIC 9(5)V9(2)  VALUE ZERO.
+       77 WS-FATOR-PERIODO             PIC 9          VALUE 1.
+       77 WS-BASE-CALCULO              PIC 9(5)V9(2)  VALUE ZERO.
+
+      *---- CONSTS --------------------------------------------------*
+           COPY FAIXAS-CONST.
 
-      *---- CONSTS --------------------------------------------------*  
-       77 CONST-PORC-INSS              PIC 9V9(3)      VALUE 0,14.
-       77 CONST-PORC-IRRF              PIC 9V9(3)      VALUE 0,275.
-       77 CONST-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE 869,36.
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
-       
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
 
+       INICIO.
+
+           PERFORM CARREGAR-FAIXAS.
+
+      *--------------------------------------------------------------*
        ENTRADA-DADOS.
 
            DISPLAY "Digite o primeiro nome: ".
@@ -60,36 +85,67 @@
 
            DISPLAY "Digite a quantidade de dependentes: ".
            ACCEPT WSQTD-DEPENTENDES.
-      
+
+           DISPLAY "Periodo (1-Mensal / 2-Quinzenal): ".
+           ACCEPT WSPERIODO.
+
       *--------------------------------------------------------------*
-       CALCULAR-SALARIO. 
-                 
+       CALCULAR-SALARIO.
+
       *    CALCULO SALARIO BRUTO
            MULTIPLY WSHORA-TRABALHADA BY WSQTD-HORAS
            GIVING WSSALARIO-BRUTO.
-      
-      *    CALCULO INSS     
-           MULTIPLY WSSALARIO-BRUTO BY CONST-PORC-INSS
+
+      *    PROJETA O SALARIO BRUTO NO EQUIVALENTE MENSAL PARA A
+      *    CONSULTA AS FAIXAS DE INSS/IRRF, QUE SAO SEMPRE MENSAIS.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
+           END-IF.
+
+           MULTIPLY WSSALARIO-BRUTO BY WS-FATOR-PERIODO
+           GIVING WS-BASE-CALCULO.
+
+      *    CALCULO INSS, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-INSS.
+
+           MULTIPLY WS-BASE-CALCULO BY WS-PERC-ATUAL
            GIVING WSDESCONTO-INSS.
-           
+
+           SUBTRACT WS-DEDUCAO-ATUAL FROM WSDESCONTO-INSS.
+
+      *    O DESCONTO CALCULADO SOBRE A BASE MENSAL EQUIVALENTE E
+      *    TRAZIDO DE VOLTA PARA O VALOR PROPORCIONAL DO PERIODO.
+           DIVIDE WSDESCONTO-INSS BY WS-FATOR-PERIODO
+           GIVING WSDESCONTO-INSS.
+
       *    CALCULO SALARIO DE REFERENCIA
            SUBTRACT WSDESCONTO-INSS FROM WSSALARIO-BRUTO
            GIVING WSSALARIO-REFERENCIA.
 
-      *    CALCULO IRRF     
-           MULTIPLY WSSALARIO-BRUTO BY CONST-PORC-IRRF
+      *    CALCULO IRRF, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-IRRF.
+
+           MULTIPLY WS-BASE-CALCULO BY WS-PERC-ATUAL
            GIVING WSDESCONTO-IRRF.
-           
+
+           SUBTRACT WS-DEDUCAO-ATUAL FROM WSDESCONTO-IRRF.
+
+      *    A FAIXA E A DEDUCAO SAO MENSAIS; TRAZ O RESULTADO DE VOLTA
+      *    PARA O VALOR PROPORCIONAL DO PERIODO ANTES DE DESCONTAR OS
+      *    DEPENDENTES, QUE JA SAO INFORMADOS NO VALOR DO PERIODO.
+           DIVIDE WSDESCONTO-IRRF BY WS-FATOR-PERIODO
+           GIVING WSDESCONTO-IRRF.
+
            MULTIPLY WSQTD-DEPENTENDES BY CONST-DEDUCAO-DEPENDENTE
            GIVING WSDESCONTO-DEPENDENTE.
-            
-           SUBTRACT CONST-DEDUCAO-IRRF WSDESCONTO-DEPENDENTE
-           FROM WSDESCONTO-IRRF.
-           
+
+           SUBTRACT WSDESCONTO-DEPENDENTE FROM WSDESCONTO-IRRF.
+
       *    CALCULO SALARIO LIQUIDO
            SUBTRACT WSDESCONTO-IRRF FROM WSSALARIO-REFERENCIA
            GIVING WSSALARIO-LIQUIDO.
-      
+
       *--------------------------------------------------------------*
        SAIDA-DADOS. 
            DISPLAY "".
@@ -101,6 +157,7 @@
            DISPLAY "Valor da hora:            " WSHORA-TRABALHADA.
            DISPLAY "Quantidade de horas:      " WSQTD-HORAS.
            DISPLAY "Quant. de dependentes:    " WSQTD-DEPENTENDES.
+           DISPLAY "Periodo:                  " WSPERIODO.
            DISPLAY "Salario Bruto:            " WSSALARIO-BRUTO.
            DISPLAY "INSS:                     " WSDESCONTO-INSS.
            DISPLAY "IRRF:                     " WSDESCONTO-IRRF.
@@ -109,4 +166,56 @@
            DISPLAY WSFICHA.
            STOP RUN.
       *--------------------------------------------------------------*
-      
\ No newline at end of file
+       CARREGAR-FAIXAS.
+
+           PERFORM OBTER-CAMINHO-FAIXAS.
+
+           OPEN INPUT FAIXAS.
+
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
+           END-IF.
+
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
+
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
+           END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-IRRF.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="IRRF"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
