@@ -11,9 +11,29 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+      *--------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAIXAS.
       *--------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD FAIXAS
+           LABEL RECORD IS STANDARD.
+           COPY FAIXAS-REG.
+
        WORKING-STORAGE SECTION.
+           COPY FAIXAS-TABELA.
+           COPY DIR-DADOS.
+       77 WS-ARQ-FAIXAS                PIC X(60)      VALUE SPACES.
+       77 WS-STATUS-FAIXAS             PIC X(02)      VALUE SPACES.
+           88 FLAG-FAIXAS-SUCESSO                     VALUE "00".
+           88 FLAG-FAIXAS-EOF                         VALUE "10".
+       77 WS-PERC-ATUAL                PIC 9V9(3)     VALUE ZEROS.
+       77 WS-DEDUCAO-ATUAL             PIC 9(3)V9(2)  VALUE ZEROS.
        01 WS-FICHA.
            05 WS-NOME.
                10 WS-PRIMEIRO-NOME      PIC A(20)      VALUE SPACE.
@@ -25,99 +45,45 @@
                10 WS-SALARIO-REFERENCIA PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-INSS      PIC 9(5)V9(2)  VALUE ZEROS.
                10 WS-DESCONTO-IRRF      PIC 9(5)V9(2)  VALUE ZEROS.
+               10 WS-PERIODO            PIC 9          VALUE 1.
+                   88 FLAG-PERIODO-QUINZENAL           VALUE 2.
+                   88 FLAG-PERIODO-VALIDO              VALUE 1 THRU 2.
 
        77 WS-HORA-TRABALHADA            PIC 9(3)V9(2)  VALUE ZEROS.
        77 WS-QTD-HORAS                  PIC 9(3)       VALUE ZEROS.
        77 WS-QTD-DEPENTENDES            PIC 9(2)       VALUE ZEROS.
+       77 WS-FATOR-PERIODO              PIC 9          VALUE 1.
+       77 WS-BASE-CALCULO               PIC 9(5)V9(2)  VALUE ZEROS.
 
       *---- CONSTS --------------------------------------------------*
-       77 CONST-PORC-INSS              PIC 9V9(3)      VALUE 0,14.
-       77 CONST-PORC-IRRF              PIC 9V9(3)      VALUE 0,275.
-       77 CONST-DEDUCAO-IRRF           PIC 9(3)V9(2)   VALUE 869,36.
-       77 CONST-DEDUCAO-DEPENDENTE     PIC 9(3)V9(2)   VALUE 189,59.
+           COPY FAIXAS-CONST.
       *--------------------------------------------------------------*
        SCREEN SECTION.
       *---- CONSTS --------------------------------------------------*
-       01 SC-CONSTS.
-           05 SC-LINE                    PIC A(59)       VALUE
-          "+---------------------------------------------------------+".
-           05 SC-COLUMN                    PIC A           VALUE "|".
+           COPY SC-BORDA-CONSTS.
        01 SC-TABELAS.
            05 SC-TABELA-ENTRADA-DADOS.
-             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
            05 SC-TABELA-SAIDA-DADOS.
-             10 LINE 04  COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR 11.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR 11.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-
-             10 LINE + 1 COLUMN 25 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 0 COLUMN 83 USING SC-COLUMN FOREGROUND-COLOR  1.
-             10 LINE + 1 COLUMN 25 USING SC-LINE   FOREGROUND-COLOR  1.
-      *---- SCREENS ------------------------------------------------*
+             COPY SC-BORDA-TOPO.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
+             COPY SC-BORDA-LINHA.
        01 SC-LIMPA-TELA.
            05 BLANK SCREEN.
        01 SC-ENTRADA-DADOS.
@@ -142,6 +108,9 @@
 
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
+
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
            05 SC-ACCEPTS-ENTRADA-DADOS.
                10 SC-PRIMEIRO-NOME   LINE 07   COLUMN  35
                USING WS-PRIMEIRO-NOME.
@@ -160,6 +129,9 @@
 
                10 SC-QTD-DEPENTENDES LINE + 2  COLUMN  45    PIC Z9
                USING WS-QTD-DEPENTENDES.
+
+               10 SC-PERIODO         LINE + 2  COLUMN  43
+               USING WS-PERIODO.
        01 SC-SAIDA-DADOS.
            05 SC-DISPLAYS-SAIDA-DADOS.
                   10   LINE 05   COLUMN 48     FOREGROUND-COLOR  8 VALUE
@@ -183,6 +155,9 @@
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Qtde dependentes:".
 
+                  10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
+                  "Periodo (1/2):".
+
                   10   LINE + 2  COLUMN 28     FOREGROUND-COLOR  8 VALUE
                   "Salario Bruto:".
 
@@ -210,6 +185,8 @@
                10 LINE + 2  COLUMN  50          USING WS-QTD-DEPENTENDES
                                                 PIC Z9.
 
+               10 LINE + 2  COLUMN  50          USING WS-PERIODO.
+
                10 LINE + 2  COLUMN  50          USING WS-SALARIO-BRUTO
                                                 PIC $ZZZZ9,99.
 
@@ -223,6 +200,10 @@
                                                 PIC $ZZZZ9,99.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       INICIO.
+
+           PERFORM CARREGAR-FAIXAS.
       *--------------------------------------------------------------*
        ENTRADA-DADOS.
 
@@ -237,27 +218,49 @@
            ACCEPT SC-HORA-TRABALHADA.
            ACCEPT SC-QTD-HORAS.
            ACCEPT SC-QTD-DEPENTENDES.
+           ACCEPT SC-PERIODO.
       *--------------------------------------------------------------*
        CALCULAR-SALARIO.
 
       *    CALCULO SALARIO BRUTO
            COMPUTE WS-SALARIO-BRUTO = WS-HORA-TRABALHADA * WS-QTD-HORAS.
 
-      *    CALCULO INSS
-           COMPUTE WS-DESCONTO-INSS = WS-SALARIO-BRUTO * CONST-PORC-INSS.
+      *    PROJETA O SALARIO BRUTO NO EQUIVALENTE MENSAL PARA A
+      *    CONSULTA AS FAIXAS DE INSS/IRRF, QUE SAO SEMPRE MENSAIS.
+           MOVE 1 TO WS-FATOR-PERIODO.
+           IF FLAG-PERIODO-QUINZENAL
+               MOVE 2 TO WS-FATOR-PERIODO
+           END-IF.
+
+           COMPUTE WS-BASE-CALCULO =
+               WS-SALARIO-BRUTO * WS-FATOR-PERIODO.
+
+      *    CALCULO INSS, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-INSS.
+
+      *    O DESCONTO E CALCULADO SOBRE A BASE MENSAL EQUIVALENTE E
+      *    TRAZIDO DE VOLTA PARA O VALOR PROPORCIONAL DO PERIODO.
+           COMPUTE WS-DESCONTO-INSS =
+               ((WS-BASE-CALCULO * WS-PERC-ATUAL) - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
 
       *    CALCULO SALARIO DE REFERENCIA
            COMPUTE WS-SALARIO-REFERENCIA
                   = WS-SALARIO-BRUTO - WS-DESCONTO-INSS.
 
-      *    CALCULO IRRF
-           COMPUTE WS-DESCONTO-IRRF = WS-SALARIO-BRUTO * CONST-PORC-IRRF.
+      *    CALCULO IRRF, VIA FAIXA CARREGADA DE faixas.txt
+           PERFORM BUSCAR-FAIXA-IRRF.
+
+      *    A FAIXA E A DEDUCAO SAO MENSAIS; O RESULTADO E TRAZIDO DE
+      *    VOLTA PARA O VALOR PROPORCIONAL DO PERIODO ANTES DE
+      *    DESCONTAR OS DEPENDENTES, QUE JA SAO DO VALOR DO PERIODO.
+           COMPUTE WS-DESCONTO-IRRF =
+               ((WS-BASE-CALCULO * WS-PERC-ATUAL) - WS-DEDUCAO-ATUAL)
+                   / WS-FATOR-PERIODO.
 
            COMPUTE WS-DESCONTO-IRRF =
-               WS-DESCONTO-IRRF - (
-                WS-QTD-DEPENTENDES * CONST-DEDUCAO-DEPENDENTE
-                   + CONST-DEDUCAO-IRRF
-                 ).
+               WS-DESCONTO-IRRF - (WS-QTD-DEPENTENDES *
+                   CONST-DEDUCAO-DEPENDENTE).
 
       *    CALCULO SALARIO LIQUIDO
            COMPUTE WS-SALARIO-LIQUIDO
@@ -271,3 +274,56 @@
 
        STOP RUN.
       *--------------------------------------------------------------*
+       CARREGAR-FAIXAS.
+
+           PERFORM OBTER-CAMINHO-FAIXAS.
+
+           OPEN INPUT FAIXAS.
+
+           IF NOT FLAG-FAIXAS-SUCESSO
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FAIXAS"
+               STOP RUN
+           END-IF.
+
+           PERFORM CARREGAR-LINHA-FAIXA WITH TEST BEFORE
+           UNTIL FLAG-FAIXAS-EOF.
+
+           CLOSE FAIXAS.
+      *--------------------------------------------------------------*
+       OBTER-CAMINHO-FAIXAS.
+
+           COPY OBTER-CAMINHO-ARQUIVO REPLACING ==:ARQUIVO:==
+                 BY =="faixas.txt"==
+                ==:DESTINO:== BY ==WS-ARQ-FAIXAS==
+                ==:DDVAR:==  BY =="DD_FAIXAS"==.
+      *--------------------------------------------------------------*
+       CARREGAR-LINHA-FAIXA.
+
+           READ FAIXAS.
+
+           IF NOT FLAG-FAIXAS-EOF
+               ADD 1 TO WS-TOTAL-FAIXAS
+               SET WS-IDX-FAIXA TO WS-TOTAL-FAIXAS
+               MOVE FX-TIPO           TO WS-FX-TIPO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-INICIO   TO WS-FX-INICIO(WS-IDX-FAIXA)
+               MOVE FX-FAIXA-FIM      TO WS-FX-FIM(WS-IDX-FAIXA)
+               MOVE FX-PERCENTUAL     TO WS-FX-PERCENTUAL(WS-IDX-FAIXA)
+               MOVE FX-DEDUCAO        TO WS-FX-DEDUCAO(WS-IDX-FAIXA)
+           END-IF.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-INSS.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="INSS"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
+       BUSCAR-FAIXA-IRRF.
+
+           COPY BUSCAR-FAIXA
+               REPLACING ==:TIPO:==       BY =="IRRF"==
+                         ==:VALOR:==      BY ==WS-BASE-CALCULO==
+                         ==:PERCENTUAL:== BY ==WS-PERC-ATUAL==
+                         ==:DEDUCAO:==    BY ==WS-DEDUCAO-ATUAL==.
+      *--------------------------------------------------------------*
